@@ -0,0 +1,47 @@
+      *01  GRBBFN57.
+       01  BFN57GZR.
+      **************************************************************
+      *                                                            *
+      *  REKORD : G R B B F N 5 7                                  *
+      *                                                            *
+      *  INPUT-REKORD VOOR REMOTE         : G 8 G R 5 0 0 0 7      *
+      *                                                            *
+      *  DEZE REKORD DIENT VOOR HET AFDRUKKEN VAN DE               *
+      *  CONTROLETOTALEN VAN EEN GIRBET-RUN (STEEKPROEF            *
+      *  PER BESTEMMELING/OMSCHRIJVINGSKODE).                      *
+      *                                                            *
+      *  OMSCHRIJVING :                                            *
+      *  BBF-N57-LENGTH :                                          *
+      *  BBF-N57-CODE   : REKORDKODE = 40                          *
+      *  BBF-N57-NUMBER : VOLGNUMMER UIT ADD-LOG                   *
+      *  BBF-N57-DEVICE-OUT : 'L'                                  *
+      *  BBF-N57-DESTINATION : VERBOND                             *
+      *  BBF-N57-NAME   : NEP-NAME '500007'                        *
+      *  BBF-N57-DATA   :                                          *
+      *      BBF-N57-VBOND    : VERBONDSNUMMER                     *
+      *      BBF-N57-LIBEL    : OMSCHRIJVINGSKODE                  *
+      *      BBF-N57-BBF-CNT  : AANTAL AANGEMAAKTE BBF             *
+      *      BBF-N57-BBF-BEDR : TOTAAL BEDRAG AANGEMAAKTE BBF      *
+      *      BBF-N57-REJ-CNT  : AANTAL VERWERPINGEN (500004)       *
+      *      BBF-N57-REJ-BEDR : TOTAAL BEDRAG VERWERPINGEN         *
+      *                                                            *
+      **************************************************************
+      * RVH001 09/08/2026                                          *
+      *     NIEUWE CONTROLETOTALENSTAAT PER GIRBET-RUN             *
+      **************************************************************
+           05  BBF-N57-LENGTH            PIC S9(04)  COMP.
+           05  BBF-N57-CODE              PIC S9(04) COMP.
+           05  BBF-N57-NUMBER            PIC 9(08).
+           05  BBF-N57-DEVICE-OUT        PIC X.
+           05  BBF-N57-DESTINATION       PIC 9(03).
+           05  BBF-N57-SWITCHING         PIC X.
+           05  BBF-N57-PRIORITY          PIC X.
+           05  BBF-N57-NAME              PIC X(06).
+           05  BBF-N57-KEY.
+               10  BBF-N57-VBOND         PIC 9(03).
+               10  BBF-N57-LIBEL         PIC 9(02).
+           05  BBF-N57-DATA.
+               10  BBF-N57-BBF-CNT       PIC 9(07).
+               10  BBF-N57-BBF-BEDR      PIC 9(09).
+               10  BBF-N57-REJ-CNT       PIC 9(07).
+               10  BBF-N57-REJ-BEDR      PIC 9(09).
