@@ -0,0 +1,41 @@
+      *01  GRBBFN63.
+       01  BFN63GZR.
+      **************************************************************
+      *                                                            *
+      *  REKORD : G R B B F N 6 3                                  *
+      *                                                            *
+      *  INPUT-REKORD VOOR REMOTE         : G 8 G R 5 0 0 0 1 3    *
+      *                                                            *
+      *  DEZE REKORD DIENT VOOR HET AFDRUKKEN VAN EEN WAARSCHUWING *
+      *  (GEEN VERWERPING) TELKENS DE BANK WAARNAAR EEN BETALING   *
+      *  VOOR EEN LID WERD OMGELEID (SAV-WELKEBANK) VERSCHILT VAN  *
+      *  DE BANK DIE VOOR DATZELFDE LID (BNKQ-RNR) OP EEN VORIGE   *
+      *  GIRBET-RUN WERD GEBRUIKT, ZODAT MEMBER-SERVICES DE IBAN/  *
+      *  BIC-GEGEVENS KAN NAZIEN VOORALEER EEN VOLGENDE BETALING   *
+      *  NAAR DE NIEUWE REKENING VERTREKT.                         *
+      *                                                            *
+      *  OMSCHRIJVING :                                            *
+      *  BBF-N63-DATA  :                                           *
+      *      BBF-N63-RNR       : RIJKSNUMMER                       *
+      *      BBF-N63-LIBEL     : OMSCHRIJVINGSKODE VAN DE BETALING *
+      *      BBF-N63-BANK-OUD  : BANK OP DE VORIGE RUN             *
+      *      BBF-N63-BANK-NIEUW: BANK OP DEZE RUN                  *
+      *                                                            *
+      **************************************************************
+      * RVH031 09/08/2026                                          *
+      *     NIEUWE WAARSCHUWINGSLIJST GEWIJZIGDE BANKROUTERING     *
+      **************************************************************
+           05  BBF-N63-LENGTH            PIC S9(04)  COMP.
+           05  BBF-N63-CODE              PIC S9(04) COMP.
+           05  BBF-N63-NUMBER            PIC 9(08).
+           05  BBF-N63-DEVICE-OUT        PIC X.
+           05  BBF-N63-DESTINATION       PIC 9(03).
+           05  BBF-N63-SWITCHING         PIC X.
+           05  BBF-N63-PRIORITY          PIC X.
+           05  BBF-N63-NAME              PIC X(06).
+           05  BBF-N63-KEY.
+               10  BBF-N63-RNR           PIC X(13).
+               10  BBF-N63-LIBEL         PIC 9(02).
+           05  BBF-N63-DATA.
+               10  BBF-N63-BANK-OUD      PIC 9(01).
+               10  BBF-N63-BANK-NIEUW    PIC 9(01).
