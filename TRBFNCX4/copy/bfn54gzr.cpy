@@ -96,3 +96,4 @@ MTU            10  BBF-N54-HONOR         PIC 9(06).
 MTU            10  BBF-N54-RNR2          PIC X(13).
 SEPA       05  BBF-N54-IBAN              PIC  X(34).
 224154     05  BBF-N54-TAGREG-OP         PIC  9(02).
+RVH030     05  BBF-N54-RUNSEQ            PIC  9(02).
