@@ -0,0 +1,42 @@
+      *01  GRBBFN61.
+       01  BFN61GZR.
+      **************************************************************
+      *                                                            *
+      *  REKORD : G R B B F N 6 1                                  *
+      *                                                            *
+      *  INPUT-REKORD VOOR REMOTE         : G 8 G R 5 0 0 0 1 1    *
+      *                                                            *
+      *  DEZE REKORD DIENT VOOR HET AFDRUKKEN VAN EEN AUDITLIJN    *
+      *  TELKENS RECH-NO-BANCAIRE EEN BETALING OMLEIDT NAAR DE     *
+      *  REKENING VAN DE TITULARIS (LIDVZ-OP-RNRTIT2) OMDAT DE     *
+      *  OORSPRONKELIJKE BEGUNSTIGDE (TRBFN-RNR) NOG GEEN EIGEN    *
+      *  BANKREKENING MAG HEBBEN (SW-TROP-JEUNE), ZODAT ACHTERAF   *
+      *  ZONDER DB-OPZOEKING KAN WORDEN NAGEGAAN NAAR WELKE         *
+      *  REKENING EEN BETALING WERKELIJK VERTROKKEN IS.            *
+      *                                                            *
+      *  OMSCHRIJVING :                                            *
+      *  BBF-N61-DATA  :                                           *
+      *      BBF-N61-RNR-ORIG  : OORSPRONKELIJK RIJKSNUMMER        *
+      *                          (TRBFN-RNR, DE MINDERJARIGE)      *
+      *      BBF-N61-RNR-TIT   : RIJKSNUMMER VAN DE TITULARIS      *
+      *                          WAARNAAR WERD OMGELEID            *
+      *      BBF-N61-LIBEL     : OMSCHRIJVINGSKODE (TRBFN-CODE-    *
+      *                          LIBEL) VAN DE BETALING             *
+      *                                                            *
+      **************************************************************
+      * RVH009 09/08/2026                                          *
+      *     NIEUWE AUDITLIJN OMLEIDING NAAR REKENING TITULARIS     *
+      **************************************************************
+           05  BBF-N61-LENGTH            PIC S9(04)  COMP.
+           05  BBF-N61-CODE              PIC S9(04) COMP.
+           05  BBF-N61-NUMBER            PIC 9(08).
+           05  BBF-N61-DEVICE-OUT        PIC X.
+           05  BBF-N61-DESTINATION       PIC 9(03).
+           05  BBF-N61-SWITCHING         PIC X.
+           05  BBF-N61-PRIORITY          PIC X.
+           05  BBF-N61-NAME              PIC X(06).
+           05  BBF-N61-KEY.
+               10  BBF-N61-RNR-ORIG      PIC X(13).
+               10  BBF-N61-LIBEL         PIC 9(02).
+           05  BBF-N61-DATA.
+               10  BBF-N61-RNR-TIT       PIC X(13).
