@@ -0,0 +1,39 @@
+      *01  GRBBFN60.
+       01  BFN60GZR.
+      **************************************************************
+      *                                                            *
+      *  REKORD : G R B B F N 6 0                                  *
+      *                                                            *
+      *  INPUT-REKORD VOOR REMOTE         : G 8 G R 5 0 0 0 1 0    *
+      *                                                            *
+      *  DEZE REKORD DIENT VOOR HET AFDRUKKEN VAN DE PER RUN        *
+      *  GESORTEERDE LIJST (AFLOPEND OP FREQUENTIE) VAN DE         *
+      *  (BESTEMMELING, OMSCHRIJVINGSKODE) KOMBINATIES DIE WERDEN   *
+      *  VERWORPEN OMDAT MUTF08/LIBPNCXW GEEN LIBP-NRLIB BEVATTEN   *
+      *  DIE MET TRBFN-CODE-LIBEL OVEREENKOMT ("ONBEK. OMSCHR."),   *
+      *  ZODAT DE BEHEERDERS VAN DIE TABELLEN WETEN WAT ONTBREEKT.  *
+      *                                                            *
+      *  OMSCHRIJVING :                                            *
+      *  BBF-N60-DATA  :                                           *
+      *      BBF-N60-DEST  : BESTEMMELING (TRBFN-DEST)             *
+      *      BBF-N60-LIBEL : OMSCHRIJVINGSKODE (TRBFN-CODE-LIBEL)  *
+      *      BBF-N60-CNT   : AANTAL VERWERPINGEN VOOR DEZE RUN     *
+      *                                                            *
+      **************************************************************
+      * RVH004 09/08/2026                                          *
+      *     NIEUWE MUTF08-OPZOEKMISSERLIJST, AFLOPEND OP FREQUENTIE*
+      **************************************************************
+           05  BBF-N60-LENGTH            PIC S9(04)  COMP.
+           05  BBF-N60-CODE              PIC S9(04) COMP.
+           05  BBF-N60-NUMBER            PIC 9(08).
+           05  BBF-N60-DEVICE-OUT        PIC X.
+           05  BBF-N60-DESTINATION       PIC 9(03).
+           05  BBF-N60-SWITCHING         PIC X.
+           05  BBF-N60-PRIORITY          PIC X.
+           05  BBF-N60-NAME              PIC X(06).
+           05  BBF-N60-KEY.
+               10  BBF-N60-DEST          PIC 9(03).
+               10  BBF-N60-LIBEL         PIC 9(02).
+           05  BBF-N60-DATA.
+               10  BBF-N60-RANG          PIC 9(04).
+               10  BBF-N60-CNT           PIC 9(07).
