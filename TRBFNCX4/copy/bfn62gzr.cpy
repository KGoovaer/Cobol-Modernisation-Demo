@@ -0,0 +1,46 @@
+      *01  GRBBFN62.
+       01  BFN62GZR.
+      **************************************************************
+      *                                                            *
+      *  REKORD : G R B B F N 6 2                                  *
+      *                                                            *
+      *  INPUT-REKORD VOOR REMOTE         : G 8 G R 5 0 0 0 1 2    *
+      *                                                            *
+      *  DEZE REKORD DIENT VOOR HET AFDRUKKEN VAN EEN AUDITLIJN    *
+      *  BIJ ELKE DISCORDANTIE OP DE 500006-STROOM (CREER-REMOTE-  *
+      *  500006), MET EXPLICIETE VERMELDING OF DE OORZAAK EEN      *
+      *  GESLOTEN/ONBEKENDE REKENING (GEEN SCHRK-REKORD GEVONDEN)  *
+      *  DAN WEL EEN GEWIJZIGD IBAN (SCHRK-IBAN <> TRBFN-IBAN) IS,  *
+      *  ZODAT MEMBER-SERVICES METEEN WEET OF EEN NIEUWE REKENING  *
+      *  MOET WORDEN GEVRAAGD OF ENKEL DE WIJZIGING MOET WORDEN     *
+      *  BEVESTIGD.                                                *
+      *                                                            *
+      *  OMSCHRIJVING :                                            *
+      *  BBF-N62-DATA  :                                           *
+      *      BBF-N62-REDEN      : "F" = REKENING GESLOTEN/ONBEKEND *
+      *                           "W" = IBAN GEWIJZIGD             *
+      *      BBF-N62-IBAN-OUD   : GEKEND IBAN (SAV-IBAN), SPACES   *
+      *                           BIJ GESLOTEN/ONBEKENDE REKENING  *
+      *      BBF-N62-IBAN-NIEUW : IBAN OP DE PPR (TRBFN-IBAN)      *
+      *                                                            *
+      **************************************************************
+      * RVH015 09/08/2026                                          *
+      *     NIEUWE AUDITLIJN GESLOTEN REKENING VS GEWIJZIGD IBAN   *
+      **************************************************************
+           05  BBF-N62-LENGTH            PIC S9(04)  COMP.
+           05  BBF-N62-CODE              PIC S9(04) COMP.
+           05  BBF-N62-NUMBER            PIC 9(08).
+           05  BBF-N62-DEVICE-OUT        PIC X.
+           05  BBF-N62-DESTINATION       PIC 9(03).
+           05  BBF-N62-SWITCHING         PIC X.
+           05  BBF-N62-PRIORITY          PIC X.
+           05  BBF-N62-NAME              PIC X(06).
+           05  BBF-N62-KEY.
+               10  BBF-N62-RNR           PIC X(13).
+               10  BBF-N62-LIBEL         PIC 9(02).
+           05  BBF-N62-DATA.
+               10  BBF-N62-REDEN         PIC X(01).
+                   88  BBF-N62-GESLOTEN  VALUE "F".
+                   88  BBF-N62-GEWIJZIGD VALUE "W".
+               10  BBF-N62-IBAN-OUD      PIC X(34).
+               10  BBF-N62-IBAN-NIEUW    PIC X(34).
