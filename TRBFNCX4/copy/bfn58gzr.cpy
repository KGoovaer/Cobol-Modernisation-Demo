@@ -0,0 +1,38 @@
+      *01  GRBBFN58.
+       01  BFN58GZR.
+      **************************************************************
+      *                                                            *
+      *  REKORD : G R B B F N 5 8                                  *
+      *                                                            *
+      *  INPUT-REKORD VOOR REMOTE         : G 8 G R 5 0 0 0 8      *
+      *                                                            *
+      *  DEZE REKORD DIENT VOOR HET AFDRUKKEN VAN DE VERZAMELLIJST *
+      *  VAN DE LIDMAATSCHAPPEN DIE TIJDENS DE GIRBET-RUN WERDEN   *
+      *  VERWORPEN OMWILLE VAN EEN FOUTIEF IBAN/BIC (SEBNKUK9      *
+      *  STATUS BUITEN 0/1/2), ZODAT HET LID PROACTIEF KAN WORDEN  *
+      *  GECONTACTEERD VOOR DE VOLGENDE BETALINGSCYCLUS.           *
+      *                                                            *
+      *  OMSCHRIJVING :                                            *
+      *  BBF-N58-DATA  :                                           *
+      *      BBF-N58-RNR  : RIJKSNUMMER                            *
+      *      BBF-N58-DEST : BESTEMMELING (TRBFN-DEST)              *
+      *      BBF-N58-IBAN : FOUTIEF IBAN ZOALS AANGELEVERD          *
+      *                                                            *
+      **************************************************************
+      * RVH002 09/08/2026                                          *
+      *     NIEUWE IBAN/BIC-VERWERPINGSLIJST OP HET EINDE VAN DE   *
+      *     GIRBET-RUN                                             *
+      **************************************************************
+           05  BBF-N58-LENGTH            PIC S9(04)  COMP.
+           05  BBF-N58-CODE              PIC S9(04) COMP.
+           05  BBF-N58-NUMBER            PIC 9(08).
+           05  BBF-N58-DEVICE-OUT        PIC X.
+           05  BBF-N58-DESTINATION       PIC 9(03).
+           05  BBF-N58-SWITCHING         PIC X.
+           05  BBF-N58-PRIORITY          PIC X.
+           05  BBF-N58-NAME              PIC X(06).
+           05  BBF-N58-KEY.
+               10  BBF-N58-DEST          PIC 9(03).
+               10  BBF-N58-RNR           PIC X(13).
+           05  BBF-N58-DATA.
+               10  BBF-N58-IBAN          PIC X(34).
