@@ -0,0 +1,42 @@
+      *01  GRBBFN59.
+       01  BFN59GZR.
+      **************************************************************
+      *                                                            *
+      *  REKORD : G R B B F N 5 9                                  *
+      *                                                            *
+      *  INPUT-REKORD VOOR REMOTE         : G 8 G R 5 0 0 0 9      *
+      *                                                            *
+      *  DEZE REKORD DIENT VOOR HET SIGNALEREN (WAARSCHUWING,      *
+      *  GEEN VERWERPING) VAN EEN "BIJNA-DUBBELE" BETALING BINNEN  *
+      *  DEZELFDE GIRBET-RUN : ZELFDE RIJKSNUMMER EN OMSCHRIJVINGS-*
+      *  KODE, MAAR EEN ANDER BEDRAG OF EEN ANDERE KONSTANTE.      *
+      *                                                            *
+      *  OMSCHRIJVING :                                            *
+      *  BBF-N59-DATA  :                                           *
+      *      BBF-N59-RNR      : RIJKSNUMMER                        *
+      *      BBF-N59-LIBEL    : OMSCHRIJVINGSKODE                  *
+      *      BBF-N59-BEDRAG-1 : BEDRAG VAN HET 1STE RECORD         *
+      *      BBF-N59-KONST-1  : KONSTANTE VAN HET 1STE RECORD      *
+      *      BBF-N59-BEDRAG-2 : BEDRAG VAN HET 2DE RECORD          *
+      *      BBF-N59-KONST-2  : KONSTANTE VAN HET 2DE RECORD       *
+      *                                                            *
+      **************************************************************
+      * RVH003 09/08/2026                                          *
+      *     NIEUWE WAARSCHUWINGSLIJST BIJNA-DUBBELE BETALINGEN     *
+      **************************************************************
+           05  BBF-N59-LENGTH            PIC S9(04)  COMP.
+           05  BBF-N59-CODE              PIC S9(04) COMP.
+           05  BBF-N59-NUMBER            PIC 9(08).
+           05  BBF-N59-DEVICE-OUT        PIC X.
+           05  BBF-N59-DESTINATION       PIC 9(03).
+           05  BBF-N59-SWITCHING         PIC X.
+           05  BBF-N59-PRIORITY          PIC X.
+           05  BBF-N59-NAME              PIC X(06).
+           05  BBF-N59-KEY.
+               10  BBF-N59-RNR           PIC X(13).
+               10  BBF-N59-LIBEL         PIC 9(02).
+           05  BBF-N59-DATA.
+               10  BBF-N59-BEDRAG-1      PIC S9(08).
+               10  BBF-N59-KONST-1       PIC 9(10).
+               10  BBF-N59-BEDRAG-2      PIC S9(08).
+               10  BBF-N59-KONST-2       PIC 9(10).
