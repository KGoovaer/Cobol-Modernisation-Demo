@@ -61,3 +61,4 @@ MTU1       05  BBF-N51-TYPE-COMPTE     PIC X(04).
 SEPA       05  BBF-N51-IBAN            PIC  X(34).
 SEPA       05  BBF-N51-BETWY           PIC  X(01).
 224154     05  BBF-N51-TAGREG-OP       PIC  9(02).
+RVH030     05  BBF-N51-RUNSEQ          PIC  9(02).
