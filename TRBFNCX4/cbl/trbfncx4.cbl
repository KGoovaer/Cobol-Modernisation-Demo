@@ -71,9 +71,183 @@ MSA002* 20250130 MSA JIRA-???? BULK                                   *
            COPY CNFIGXSD. 
        SPECIAL-NAMES. 
            COPY SPNAMXSD. .
+      *----------------------------------------------------------------
+      *RVH003: SUSPENSE-BESTAND VOOR PPR'S DIE WERDEN VERWORPEN OMDAT
+      *        DE TAALCODE VAN HET LID NIET KON WORDEN BEPAALD (JGO004
+      *        BLOK), ZODAT EEN VERVOLGJOB ZE KAN HERAANBIEDEN ZODRA
+      *        ADM-TAAL VOOR HET LID WERD RECHTGEZET.
+      *----------------------------------------------------------------
+RVH003 INPUT-OUTPUT SECTION.
+RVH003 FILE-CONTROL.
+RVH003     SELECT TAALQ-FILE ASSIGN TO TAALQ
+RVH003            ORGANIZATION IS SEQUENTIAL
+RVH003            FILE STATUS  IS WS-TAALQ-STATUS.
+      *----------------------------------------------------------------
+      *RVH005: CHECKPOINTBESTAND (LAATST VERWERKTE TRBFN-NUMBER EN
+      *        TRBFN-PPR-RNR) VOOR RESTART VAN DE GIRBET-BATCH.
+      *----------------------------------------------------------------
+RVH005     SELECT KPTQ-FILE ASSIGN TO KPTQ
+RVH005            ORGANIZATION IS SEQUENTIAL
+RVH005            FILE STATUS  IS WS-KPT-STATUS.
+      *----------------------------------------------------------------
+      *RVH018: NAZICHT-WACHTRIJ VOOR PPR'S DIE BOVEN DE PER-LIBELLE
+      *        CONTROLE-DREMPEL (TABLE-SEUIL-CONTROLE) UITKOMEN, ZODAT
+      *        EEN GROOT BEDRAG EERST DOOR EEN MEDEWERKER WORDT
+      *        NAGEKEKEN VOOR HET ALSNOG (BUITEN DEZE RUN OM) WORDT
+      *        AANGEBODEN VOOR BETALING.
+      *----------------------------------------------------------------
+RVH018     SELECT REVQ-FILE ASSIGN TO REVQ
+RVH018            ORGANIZATION IS SEQUENTIAL
+RVH018            FILE STATUS  IS WS-REVQ-STATUS.
+      *----------------------------------------------------------------
+      *RVH022: MACHINE-LEESBARE STATISTIEKFEED VOOR HET OPERATIONEEL
+      *        DASHBOARD - EENMALIG WEGGESCHREVEN OP HET EINDE VAN DE
+      *        RUN VANUIT STA-SCHRIJVEN (PAR-FIN-RUN).
+      *----------------------------------------------------------------
+RVH022     SELECT STAQ-FILE ASSIGN TO STAQ
+RVH022            ORGANIZATION IS SEQUENTIAL
+RVH022            FILE STATUS  IS WS-STAQ-STATUS.
+      *----------------------------------------------------------------
+      *RVH025: GRAND-LIVRE-INTERFACE (GLPQ-FILE) - EEN BOEKINGSLIJN
+      *        PER BBF-ENTRY, IN DE LAYOUT DIE DE AP-INTERFACE VAN
+      *        FINANCE VERWACHT, WEGGESCHREVEN VANUIT CREER-BBF NAAST
+      *        DE BESTAANDE BBF/SEPAAUKU/REMOTE-RECORDS.
+      *----------------------------------------------------------------
+RVH025     SELECT GLPQ-FILE ASSIGN TO GLPQ
+RVH025            ORGANIZATION IS SEQUENTIAL
+RVH025            FILE STATUS  IS WS-GLPQ-STATUS.
+      *----------------------------------------------------------------
+      *RVH026: LID-GERICHTE BETALINGSMELDING (MOTQ-FILE) - EEN LIJN PER
+      *        BETAALDE OF VERWORPEN PPR, VOOR HET CORRESPONDENTIE-
+      *        SYSTEEM DAT DE UITKERINGSGERECHTIGDE RECHTSTREEKS PER
+      *        E-MAIL/SMS VERWITTIGT.
+      *----------------------------------------------------------------
+RVH026     SELECT MOTQ-FILE ASSIGN TO MOTQ
+RVH026            ORGANIZATION IS SEQUENTIAL
+RVH026            FILE STATUS  IS WS-MOTQ-STATUS.
+      *----------------------------------------------------------------
+      *RVH028: REJECT-ARCHIEF (REJQ-FILE) - DE VOLLEDIGE PPR-RECORD
+      *        VAN ELKE CREER-REMOTE-500004-VERWERPING, SAMEN MET DE
+      *        DIAGNOSE, ZODAT EEN CORRECTIEPROGRAMMA HET FOUTIEVE
+      *        VELD KAN PATCHEN EN DE PPR RECHTSTREEKS OPNIEUW KAN
+      *        INDIENEN VOOR DE VOLGENDE GIRBET-RUN.
+      *----------------------------------------------------------------
+RVH028     SELECT REJQ-FILE ASSIGN TO REJQ
+RVH028            ORGANIZATION IS SEQUENTIAL
+RVH028            FILE STATUS  IS WS-REJQ-STATUS.
+      *----------------------------------------------------------------
+      *RVH030: RUN-VOLGNUMMERBESTAND (RUNQ-FILE) - HOUDT, OP DEZELFDE
+      *        MANIER ALS KPTQ-FILE (RVH005), ÉÉN ENKEL REKORD BIJ MET
+      *        DE DATUM EN HET VOLGNUMMER VAN DE LAATST GESTARTE RUN,
+      *        ZODAT EEN TWEEDE (OF DERDE) GIRBET-RUN OP DEZELFDE
+      *        KALENDERDAG EEN OPLOPEND RUN-VOLGNUMMER KRIJGT IN PLAATS
+      *        VAN TE MOETEN WACHTEN OP DE VOLGENDE KALENDERDAG.
+      *----------------------------------------------------------------
+RVH030     SELECT RUNQ-FILE ASSIGN TO RUNQ
+RVH030            ORGANIZATION IS SEQUENTIAL
+RVH030            FILE STATUS  IS WS-RUNQ-STATUS.
+      *----------------------------------------------------------------
+      *RVH031: BANKROUTERINGSHISTORIEK (BNKQ-FILE) - ÉÉN REKORD PER
+      *        RIJKSNUMMER MET DE BANK (SAV-WELKEBANK) WAARNAAR DE
+      *        LAATSTE GESLAAGDE CREER-USER-500001-BETALING VOOR DAT
+      *        LID WERD OMGELEID. WORDT BIJ DE EERSTE GIRBETPP-
+      *        AANROEP VAN DE RUN VOLLEDIG INGELEZEN IN WS-BNK-TABLE,
+      *        EN DOOR PAR-FIN-RUN VOLLEDIG HERSCHREVEN MET DE
+      *        BIJGEWERKTE INHOUD, ZODAT DE VOLGENDE RUN OPNIEUW KAN
+      *        VERGELIJKEN.
+      *----------------------------------------------------------------
+RVH031     SELECT BNKQ-FILE ASSIGN TO BNKQ
+RVH031            ORGANIZATION IS SEQUENTIAL
+RVH031            FILE STATUS  IS WS-BNKQ-STATUS.
+      *----------------------------------------------------------------
+      *RVH027: "AS-OF"-VERWERKINGSDATUM (ASOQ-FILE) - OPTIONEEL ÉÉN
+      *        REKORD, DOOR EEN MAINTAINER VOOR DE RUN KLAARGEZET, MET
+      *        DE HISTORISCHE DATUM WAAROP EEN GECONTROLEERDE HER-
+      *        VERWERKING VAN EEN VROEGERE PPR-EXTRACT MOET DRAAIEN.
+      *        BESTAAT HET BESTAND NIET OF IS HET LEEG, DAN LOOPT DE
+      *        VERWERKING GEWOON OP DE LEVENDE SP-ACTDAT VAN VANDAAG.
+      *----------------------------------------------------------------
+RVH027     SELECT ASOQ-FILE ASSIGN TO ASOQ
+RVH027            ORGANIZATION IS SEQUENTIAL
+RVH027            FILE STATUS  IS WS-ASOQ-STATUS.
 
        DATA DIVISION.
       ***************
+RVH003 FILE SECTION.
+RVH003*****************
+RVH003 FD  TAALQ-FILE
+RVH003     RECORDING MODE IS F.
+RVH003 01  TAALQ-REC                    PIC X(186).
+RVH005 FD  KPTQ-FILE
+RVH005     RECORDING MODE IS F.
+RVH005 01  KPTQ-REC.
+RVH005     05  KPTQ-NUMBER              PIC 9(08).
+RVH005     05  KPTQ-PPR-RNR             PIC S9(08) COMP.
+RVH030     05  KPTQ-RUN-DATUM           PIC 9(08).
+RVH030     05  KPTQ-RUN-SEQ             PIC 9(02).
+RVH018 FD  REVQ-FILE
+RVH018     RECORDING MODE IS F.
+RVH018 01  REVQ-REC.
+RVH018     05  REVQ-PPR                 PIC X(186).
+RVH018     05  REVQ-SEUIL               PIC S9(8).
+RVH022 FD  STAQ-FILE
+RVH022     RECORDING MODE IS F.
+RVH022 01  STAQ-REC.
+RVH022     05  STAQ-TYPE                PIC X(01).
+RVH022         88  STAQ-BBF-TOTAAL      VALUE "B".
+RVH022         88  STAQ-REJ-TOTAAL      VALUE "R".
+RVH022         88  STAQ-DIAGNOSE        VALUE "D".
+RVH022     05  STAQ-DIAG                PIC X(32).
+RVH022     05  STAQ-AANTAL              PIC 9(07).
+RVH022     05  STAQ-BEDRAG              PIC 9(09).
+RVH025 FD  GLPQ-FILE
+RVH025     RECORDING MODE IS F.
+RVH025 01  GLPQ-REC.
+RVH025     05  GLPQ-RNR                 PIC X(13).
+RVH025     05  GLPQ-LIBEL               PIC 9(02).
+RVH025     05  GLPQ-KONST               PIC 9(10).
+RVH025     05  GLPQ-VOLGNR              PIC 9(03).
+RVH025     05  GLPQ-FEDERATIE           PIC 9(03).
+RVH025     05  GLPQ-BEDRAG              PIC S9(08).
+RVH025     05  GLPQ-BEDRAG-DV           PIC X(01).
+RVH025     05  GLPQ-DATINB              PIC 9(08).
+RVH030     05  GLPQ-RUNSEQ              PIC 9(02).
+RVH026 FD  MOTQ-FILE
+RVH026     RECORDING MODE IS F.
+RVH026 01  MOTQ-REC.
+RVH026     05  MOTQ-PPR-RNR             PIC S9(08) COMP.
+RVH026     05  MOTQ-STATUS              PIC X(01).
+RVH026         88  MOTQ-BETAALD         VALUE "B".
+RVH026         88  MOTQ-VERWORPEN       VALUE "R".
+RVH026     05  MOTQ-NAAM                PIC X(18).
+RVH026     05  MOTQ-VOORN               PIC X(12).
+RVH026     05  MOTQ-LND                 PIC X(03).
+RVH026     05  MOTQ-TAAL                PIC 9(01).
+RVH026     05  MOTQ-LIBEL               PIC 9(02).
+RVH026     05  MOTQ-BEDRAG              PIC S9(08).
+RVH026     05  MOTQ-BEDRAG-DV           PIC X(01).
+RVH026     05  MOTQ-DATINB              PIC 9(08).
+RVH026     05  MOTQ-DIAG                PIC X(32).
+RVH028 FD  REJQ-FILE
+RVH028     RECORDING MODE IS F.
+RVH028 01  REJQ-REC.
+RVH028     05  REJQ-PPR                 PIC X(186).
+RVH028     05  REJQ-DIAG                PIC X(32).
+RVH030 FD  RUNQ-FILE
+RVH030     RECORDING MODE IS F.
+RVH030 01  RUNQ-REC.
+RVH030     05  RUNQ-DATUM               PIC 9(08).
+RVH030     05  RUNQ-SEQ                 PIC 9(02).
+RVH031 FD  BNKQ-FILE
+RVH031     RECORDING MODE IS F.
+RVH031 01  BNKQ-REC.
+RVH031     05  BNKQ-RNR                 PIC X(13).
+RVH031     05  BNKQ-BANK                PIC 9(01).
+RVH027 FD  ASOQ-FILE
+RVH027     RECORDING MODE IS F.
+RVH027 01  ASOQ-REC.
+RVH027     05  ASOQ-AS-OF-DATE          PIC 9(08).
+      *
        WORKING-STORAGE SECTION.
       *************************
 ABXBS2 COPY ABX00XSW.
@@ -86,6 +260,13 @@ IBAN10 COPY SEPAAUKU.
        COPY BFN51GZR.
 140562*COPY BFN52GZU.
        COPY BFN54GZR.
+RVH000 COPY BFN57GZR.
+RVH001 COPY BFN58GZR.
+RVH002 COPY BFN59GZR.
+RVH004 COPY BFN60GZR.
+RVH009 COPY BFN61GZR.
+RVH015 COPY BFN62GZR.
+RVH031 COPY BFN63GZR.
        COPY BFN56CXR.
        COPY LIBPNCXW.
 IBAN10 COPY SEPAKCXW.
@@ -110,6 +291,34 @@ CDU001     88 MUT-BILINGUE  VALUE 106, 107, 150, 166.
        01  TABLE-LIB-AU-RED REDEFINES TABLE-LIB-AU.
            05 LIB-AU   PIC X(5) OCCURS 3.
       *----------------------------------------------------------------
+      *RVH008 09/08/2026
+      *     MINIMUM-LEEFTIJD VOOR EIGEN BANKREKENING, ALS PARAMETER-
+      *     TABEL I.P.V. HARDCODED IN RECH-NO-BANCAIRE - RIJ 1 = MAN,
+      *     RIJ 2 = ANDERE, ZODAT EEN WETSWIJZIGING GEEN PROGRAMMA-
+      *     WIJZIGING (ENKEL EEN HERCOMPILATIE) VEREIST.
+RVH008 01  TABLE-AGE-MIN-BANCAIRE.
+RVH008     05  FILLER        PIC 9(02) VALUE 16.
+RVH008     05  FILLER        PIC 9(02) VALUE 14.
+RVH008 01  TABLE-AGE-MIN-BANCAIRE-RED REDEFINES TABLE-AGE-MIN-BANCAIRE.
+RVH008     05  AGE-MIN-BANCAIRE PIC 9(02) OCCURS 2.
+      *----------------------------------------------------------------
+      *RVH027: "AS-OF"-VERWERKINGSDATUM VOOR EEN GECONTROLEERDE HER-
+      *        VERWERKING VAN EEN VROEGERE PPR-EXTRACT (BIJV. BIJ HET
+      *        RECONCILIEREN VAN EEN GEMELDE AFWIJKING) - ZOLANG
+      *        WS-AS-OF-DATE OP ZEROES STAAT HEEFT DIT GEEN EFFECT EN
+      *        LOOPT DE VERWERKING GEWOON OP DE LEVENDE SP-ACTDAT VAN
+      *        DE DAG ZELF. EEN MAINTAINER DIE EEN GECONTROLEERDE RERUN
+      *        WIL, ZET ÉÉN REKORD IN ASOQ-FILE KLAAR MET DE GEWENSTE
+      *        HISTORISCHE YYYYMMDD; BIJ DE EERSTE GIRBETPP-AANROEP VAN
+      *        DE RUN LEEST BEPALEN-AS-OF-DATE DAT REKORD IN. IS ASOQ-
+      *        FILE LEEG OF AFWEZIG, DAN BLIJFT WS-AS-OF-DATE OP ZEROES
+      *        EN HEEFT DEZE PARAGRAAF GEEN EFFECT.
+      *----------------------------------------------------------------
+RVH027 01  WS-AS-OF-DATE                PIC 9(08) VALUE ZEROES.
+RVH027 01  WS-ASOQ-STATUS               PIC XX VALUE ZEROES.
+RVH027 01  WS-ASOQ-SW                   PIC X VALUE "N".
+RVH027     88  ASOQ-READ                VALUE "Y".
+      *----------------------------------------------------------------
       *ZONES POUR TEST LIBELLES1 ET 2
       *----------------------------------------------------------------
        01  SAV-LIB1.
@@ -159,8 +368,295 @@ Y2000+*+** CGA/ARC A274: COPY STATEMENT ADDED
 Y2000+     COPY CGACVXSW.
       *
 KVS001 01  WS-CREATION-CODE-43          PIC 9(01).
-KVS001     88 SW-NO-CREA-CODE-43        VALUE 0.         
+KVS001     88 SW-NO-CREA-CODE-43        VALUE 0.
 KVS001     88 SW-CREA-CODE-43           VALUE 1.
+      *----------------------------------------------------------------
+      *RVH000: CONTROLETOTALEN PER (BESTEMMELING,OMSCHRIJVINGSKODE)
+      *        VOOR DE CONTROLETOTALENSTAAT (500007) OP HET EINDE
+      *        VAN DE GIRBET-RUN.
+      *----------------------------------------------------------------
+RVH000 01  WS-CTL-TABLE.
+RVH000     05  WS-CTL-ENTRY OCCURS 300 TIMES
+RVH000                      INDEXED BY WS-CTL-IDX.
+RVH000         10  WS-CTL-DEST          PIC 9(03).
+RVH000         10  WS-CTL-LIBEL         PIC 9(02).
+RVH000         10  WS-CTL-BBF-CNT       PIC 9(07).
+RVH000         10  WS-CTL-BBF-BEDR      PIC 9(09).
+RVH000         10  WS-CTL-REJ-CNT       PIC 9(07).
+RVH000         10  WS-CTL-REJ-BEDR      PIC 9(09).
+RVH000 01  WS-CTL-COUNT                 PIC 9(04) VALUE ZERO.
+RVH000 01  WS-CTL-SUB                   PIC 9(04).
+      *----------------------------------------------------------------
+      *RVH022: VERZAMELTABEL PER FOUTDIAGNOSE (BBF-N54-DIAG) EN DE
+      *        RUN-TOTALEN, T.B.V. DE MACHINE-LEESBARE STATISTIEK-
+      *        FEED (STAQ-FILE) VOOR HET OPERATIONEEL DASHBOARD.
+      *----------------------------------------------------------------
+RVH022 01  WS-DIA-TABLE.
+RVH022     05  WS-DIA-ENTRY OCCURS 40 TIMES
+RVH022                      INDEXED BY WS-DIA-IDX.
+RVH022         10  WS-DIA-TEKST         PIC X(32).
+RVH022         10  WS-DIA-CNT           PIC 9(07).
+RVH022         10  WS-DIA-BEDR          PIC 9(09).
+RVH022 01  WS-DIA-COUNT                 PIC 9(04) VALUE ZERO.
+RVH022 01  WS-DIA-SUB                   PIC 9(04).
+RVH022 01  WS-DIA-OVERFLOW-SW           PIC X(01) VALUE "N".
+RVH022     88  WS-DIA-TABEL-VOL              VALUE "J".
+RVH022 01  WS-TOT-BBF-CNT               PIC 9(07) VALUE ZERO.
+RVH022 01  WS-TOT-BBF-BEDR              PIC 9(09) VALUE ZERO.
+RVH022 01  WS-TOT-REJ-CNT               PIC 9(07) VALUE ZERO.
+RVH022 01  WS-TOT-REJ-BEDR              PIC 9(09) VALUE ZERO.
+RVH022 01  WS-STAQ-STATUS               PIC XX VALUE ZEROES.
+      *----------------------------------------------------------------
+      *RVH001: VERZAMELLIJST IBAN/BIC-VERWERPINGEN (WELKE-BANK STATUS
+      *        BUITEN 0/1/2), OM OP HET EINDE VAN DE RUN TE MELDEN.
+      *----------------------------------------------------------------
+RVH001 01  WS-IBN-TABLE.
+RVH001     05  WS-IBN-ENTRY OCCURS 500 TIMES.
+RVH001         10  WS-IBN-DEST          PIC 9(03).
+RVH001         10  WS-IBN-RNR           PIC X(13).
+RVH001         10  WS-IBN-IBAN          PIC X(34).
+RVH001 01  WS-IBN-COUNT                 PIC 9(04) VALUE ZERO.
+RVH001 01  WS-IBN-SUB                   PIC 9(04).
+      *----------------------------------------------------------------
+      *RVH002: BETALINGEN VAN DE LOPENDE RUN, PER RIJKSNUMMER EN
+      *        OMSCHRIJVINGSKODE, OM BIJNA-DUBBELE BETALINGEN
+      *        (ZELFDE RNR/LIBEL, ANDER BEDRAG OF ANDERE KONSTANTE)
+      *        TE KUNNEN SIGNALEREN VIA DE 500009-WAARSCHUWINGSLIJST.
+      *----------------------------------------------------------------
+RVH002 01  WS-NDP-TABLE.
+RVH002     05  WS-NDP-ENTRY OCCURS 300 TIMES
+RVH002                      INDEXED BY WS-NDP-IDX.
+RVH002         10  WS-NDP-RNR           PIC X(13).
+RVH002         10  WS-NDP-LIBEL         PIC 9(02).
+RVH002         10  WS-NDP-BEDRAG        PIC S9(08).
+RVH002         10  WS-NDP-KONST         PIC 9(10).
+RVH002 01  WS-NDP-COUNT                 PIC 9(04) VALUE ZERO.
+RVH002 01  WS-NDP-SUB                   PIC 9(04).
+      *----------------------------------------------------------------
+      *RVH029: TABEL MET DE UITKERINGSPERIODES (CODE-LIBELLE 50/60)
+      *        REEDS VERWERKT BINNEN DEZE RUN, PER RIJKSREGISTERNUMMER
+      *        (TRBFN-PPR-RNR) - ONGEACHT WELKE FEDERATIE (TRBFN-DEST)
+      *        DE PPR HEEFT INGEDIEND - OM EEN OVERLAPPENDE PERIODE
+      *        VOOR DEZELFDE UITKERINGSGERECHTIGDE VANUIT EEN ANDERE
+      *        FEDERATIE TE KUNNEN DETECTEREN.
+      *----------------------------------------------------------------
+RVH029 01  WS-PER-TABLE.
+RVH029     05  WS-PER-ENTRY OCCURS 300 TIMES
+RVH029                      INDEXED BY WS-PER-IDX.
+RVH029         10  WS-PER-PPRRNR        PIC S9(08) COMP.
+RVH029         10  WS-PER-LIBEL         PIC 9(02).
+RVH029         10  WS-PER-DATVAN        PIC 9(08).
+RVH029         10  WS-PER-DATTOT        PIC 9(08).
+RVH029 01  WS-PER-COUNT                 PIC 9(04) VALUE ZERO.
+      *----------------------------------------------------------------
+      *RVH029: BEREKENDE UITKERINGSPERIODE (CODE-LIBELLE 50/60) VAN DE
+      *        PPR DIE NU WORDT VERWERKT, GEVULD DOOR BEPALEN-PERIODE-
+      *        FEDERATIE. WORDT ZOWEL DOOR VOIR-DOUBLES-FEDERATIE
+      *        (VOOR DE SIMULATIEGATE) ALS DOOR CREER-BBF (ERNA, VOOR
+      *        BBF-DATVAN/BBF-DATTOT) GEBRUIKT, ZODAT DE CGACVXD9-
+      *        EEUWOMZETTING SLECHTS EENMAAL PER PPR MOET GEBEUREN.
+      *----------------------------------------------------------------
+RVH029 01  SAV-PER-DATVAN.
+RVH029     05  SAV-PER-DATVAN-DD        PIC 99.
+RVH029     05  SAV-PER-DATVAN-MM        PIC 99.
+RVH029     05  SAV-PER-DATVAN-CCYY      PIC 9(04).
+RVH029 01  SAV-PER-DATTOT.
+RVH029     05  SAV-PER-DATTOT-DD        PIC 99.
+RVH029     05  SAV-PER-DATTOT-MM        PIC 99.
+RVH029     05  SAV-PER-DATTOT-CCYY      PIC 9(04).
+      *----------------------------------------------------------------
+      *RVH003: SCHAKEL EN STATUS VOOR HET TAALQ-SUSPENSE-BESTAND
+      *----------------------------------------------------------------
+RVH003 01  WS-TAALQ-SW                  PIC X VALUE "N".
+RVH003     88 TAALQ-OPEN                VALUE "Y".
+RVH003 01  WS-TAALQ-STATUS              PIC XX VALUE ZEROES.
+      *----------------------------------------------------------------
+      *RVH004: (BESTEMMELING,OMSCHRIJVINGSKODE) KOMBINATIES DIE DEZE
+      *        RUN WERDEN VERWORPEN OMDAT MUTF08/LIBPNCXW GEEN
+      *        LIBP-NRLIB BEVATTEN VOOR TRBFN-CODE-LIBEL, VOOR DE
+      *        FREQUENTIELIJST (500010) OP HET EINDE VAN DE RUN.
+      *----------------------------------------------------------------
+RVH004 01  WS-MUT-TABLE.
+RVH004     05  WS-MUT-ENTRY OCCURS 300 TIMES
+RVH004                      INDEXED BY WS-MUT-IDX.
+RVH004         10  WS-MUT-DEST          PIC 9(03).
+RVH004         10  WS-MUT-LIBEL         PIC 9(02).
+RVH004         10  WS-MUT-CNT           PIC 9(07).
+RVH004 01  WS-MUT-COUNT                 PIC 9(04) VALUE ZERO.
+RVH004 01  WS-MUT-SUB                   PIC 9(04).
+RVH004 01  WS-MUT-SUB2                  PIC 9(04).
+RVH004 01  WS-MUT-HOLD-DEST             PIC 9(03).
+RVH004 01  WS-MUT-HOLD-LIBEL            PIC 9(02).
+RVH004 01  WS-MUT-HOLD-CNT              PIC 9(07).
+      *----------------------------------------------------------------
+      *RVH005: CHECKPOINT/RESTART - WS-CKP-LAST-NUMBER WORDT BIJ DE
+      *        EERSTE GIRBETPP-AANROEP VAN DE RUN UIT KPTQ-FILE
+      *        GELEZEN; PPR'S MET TRBFN-NUMBER <= WS-CKP-LAST-NUMBER
+      *        WERDEN AL VOLLEDIG VERWERKT VOOR DE ABEND EN WORDEN
+      *        OVERGESLAGEN OM DUBBELE VERWERKING (EN VOIR-DOUBLES
+      *        VALSE POSITIEVEN) BIJ EEN RESTART TE VERMIJDEN.
+      *----------------------------------------------------------------
+RVH005 01  WS-CKP-SW                    PIC X VALUE "N".
+RVH005     88 CKP-READ                  VALUE "Y".
+RVH005 01  WS-CKP-LAST-NUMBER           PIC 9(08) VALUE ZEROES.
+RVH005 01  WS-CKP-CUR-NUMBER            PIC 9(08) VALUE ZEROES.
+RVH005 01  WS-CKP-CUR-RNR               PIC S9(08) COMP VALUE ZERO.
+RVH005 01  WS-CKP-CTR                   PIC 9(04) VALUE ZERO.
+RVH005 01  WS-CKP-INTERVAL              PIC 9(04) VALUE 100.
+RVH005 01  WS-KPT-STATUS                PIC XX VALUE ZEROES.
+RVH030 01  WS-CKP-RUN-DATUM              PIC 9(08) VALUE ZEROES.
+RVH030 01  WS-CKP-RUN-SEQ                PIC 9(02) VALUE ZERO.
+      *----------------------------------------------------------------
+      *RVH018: PER-CODE-LIBELLE GROOT-BEDRAG-DREMPEL - EEN UITKERING
+      *        MET TRBFN-MONTANT BOVEN DE DREMPEL VOOR TRBFN-CODE-
+      *        LIBEL GAAT NAAR DE NAZICHT-WACHTRIJ (REVQ-FILE) I.P.V.
+      *        RECHTSTREEKS NAAR CREER-BBF/CREER-USER-500001. CODE 99
+      *        IS DE STANDAARDRIJ VOOR ELKE CODE-LIBEL DIE HIERONDER
+      *        NIET AFZONDERLIJK IS OPGENOMEN. EEN MAINTAINER BREIDT
+      *        DEZE TABEL UIT (EN VERHOOGT SEUIL-COUNT) VOLGENS
+      *        DEZELFDE OPZET ALS TABLE-AGE-MIN-BANCAIRE HIERBOVEN.
+      *----------------------------------------------------------------
+RVH018 01  TABLE-SEUIL-CONTROLE.
+RVH018     05  FILLER.
+RVH018         10  FILLER              PIC 9(02) VALUE 50.
+RVH018         10  FILLER              PIC S9(8) VALUE 250000.
+RVH018     05  FILLER.
+RVH018         10  FILLER              PIC 9(02) VALUE 60.
+RVH018         10  FILLER              PIC S9(8) VALUE 250000.
+RVH018     05  FILLER.
+RVH018         10  FILLER              PIC 9(02) VALUE 99.
+RVH018         10  FILLER              PIC S9(8) VALUE 500000.
+RVH018 01  TABLE-SEUIL-CONTROLE-RED REDEFINES TABLE-SEUIL-CONTROLE.
+RVH018     05  SEUIL-ENTRY OCCURS 3 TIMES INDEXED BY SEUIL-IDX.
+RVH018         10  SEUIL-LIBEL         PIC 9(02).
+RVH018         10  SEUIL-BEDRAG        PIC S9(8).
+RVH018 01  WS-SEUIL-COUNT               PIC 9(02) VALUE 3.
+RVH018 01  WS-SEUIL-SW                  PIC X VALUE "N".
+RVH018     88  WS-SEUIL-OVERSCHREDEN    VALUE "Y".
+RVH018 01  WS-REVQ-SW                   PIC X VALUE "N".
+RVH018     88  REVQ-OPEN                VALUE "Y".
+RVH018 01  WS-REVQ-STATUS               PIC XX VALUE ZEROES.
+RVH025 01  WS-GLPQ-SW                   PIC X VALUE "N".
+RVH025     88  GLPQ-OPEN                VALUE "Y".
+RVH025 01  WS-GLPQ-STATUS               PIC XX VALUE ZEROES.
+RVH026 01  WS-MOTQ-SW                   PIC X VALUE "N".
+RVH026     88  MOTQ-OPEN                VALUE "Y".
+RVH026 01  WS-MOTQ-STATUS               PIC XX VALUE ZEROES.
+RVH028 01  WS-REJQ-SW                   PIC X VALUE "N".
+RVH028     88  REJQ-OPEN                VALUE "Y".
+RVH028 01  WS-REJQ-STATUS               PIC XX VALUE ZEROES.
+      *----------------------------------------------------------------
+      *RVH030: RUN-VOLGNUMMER - EENMAAL PER RUN BEPAALD (EERSTE
+      *        GIRBETPP-AANROEP) IN BEPALEN-RUN-SEQ, EN NADIEN OP ELKE
+      *        BBF-ENTRY (VIA GLPQ-RUNSEQ) EN OP DE BFN51GZR/BFN54GZR-
+      *        REMOTE-RECORDS MEEGEGEVEN.
+      *----------------------------------------------------------------
+RVH030 01  WS-RUNQ-SW                   PIC X VALUE "N".
+RVH030     88  RUNQ-READ                VALUE "Y".
+RVH030 01  WS-RUNQ-STATUS               PIC XX VALUE ZEROES.
+RVH030 01  WS-RUN-SEQ                   PIC 9(02) VALUE ZERO.
+RVH030 01  WS-RUN-LAST-DATUM            PIC 9(08) VALUE ZERO.
+      *----------------------------------------------------------------
+      *RVH031: BANKROUTERINGSHISTORIEK - BIJ DE EERSTE GIRBETPP-
+      *        AANROEP VOLLEDIG UIT BNKQ-FILE INGELEZEN IN WS-BNK-
+      *        TABLE (SW OP "Y" ZODRA GEBEURD), NADIEN PER GESLAAGDE
+      *        CREER-USER-500001-BETALING GERAADPLEEGD EN BIJGEWERKT
+      *        DOOR VOIR-BANQUE-HISTORIEK, EN DOOR PAR-FIN-RUN
+      *        VOLLEDIG NAAR BNKQ-FILE TERUGGESCHREVEN.
+      *----------------------------------------------------------------
+RVH031 01  WS-BNKQ-SW                   PIC X VALUE "N".
+RVH031     88  BNKQ-GELADEN             VALUE "Y".
+RVH031 01  WS-BNKQ-STATUS               PIC XX VALUE ZEROES.
+RVH031 01  WS-BNK-TABLE.
+RVH031     05  WS-BNK-ENTRY OCCURS 2000 TIMES
+RVH031                      INDEXED BY WS-BNK-IDX.
+RVH031         10  WS-BNK-RNR           PIC X(13).
+RVH031         10  WS-BNK-BANK          PIC 9(01).
+RVH031 01  WS-BNK-COUNT                 PIC 9(04) VALUE ZERO.
+RVH031 01  WS-BNK-SUB                   PIC 9(04).
+      *----------------------------------------------------------------
+      *RVH024: CODE-LIBELLE'S DIE VERPLICHT VIA DE NIEUWE SEPA-INSTANT-
+      *        OVERSCHRIJVING (U-BETWYZ/TRBFN-BETWYZ = "G") MOETEN
+      *        VERTREKKEN IN PLAATS VAN DE GEWONE SEPA-BATCH, ZOALS EEN
+      *        SPOEDEISENDE UITKERING (BIJV. EEN OVERLIJDENSBIJSLAG).
+      *        CODE 99 IS DE STANDAARDRIJ (GEEN INSTANT) VOOR ELKE
+      *        CODE-LIBEL DIE HIERONDER NIET AFZONDERLIJK IS OPGENOMEN.
+      *        EEN MAINTAINER BREIDT DEZE TABEL UIT (EN VERHOOGT
+      *        WS-INSTANT-LIBEL-COUNT) ZODRA BIJKOMENDE SPOEDEISENDE
+      *        CODE-LIBELLE'S (TBLIBCXW) GEKEND ZIJN, VOLGENS DEZELFDE
+      *        OPZET ALS TABLE-SEUIL-CONTROLE HIERBOVEN.
+      *----------------------------------------------------------------
+RVH024 01  TABLE-INSTANT-LIBEL.
+RVH024     05  FILLER.
+RVH024         10  FILLER              PIC 9(02) VALUE 45.
+RVH024         10  FILLER              PIC X(01) VALUE "J".
+RVH024     05  FILLER.
+RVH024         10  FILLER              PIC 9(02) VALUE 99.
+RVH024         10  FILLER              PIC X(01) VALUE "N".
+RVH024 01  TABLE-INSTANT-LIBEL-RED REDEFINES TABLE-INSTANT-LIBEL.
+RVH024     05  INSTANT-LIBEL-ENTRY OCCURS 2 TIMES
+RVH024                      INDEXED BY INSTANT-LIBEL-IDX.
+RVH024         10  INSTANT-LIBEL-CODE  PIC 9(02).
+RVH024         10  INSTANT-LIBEL-SW    PIC X(01).
+RVH024             88  INSTANT-LIBEL-JA VALUE "J".
+RVH024 01  WS-INSTANT-LIBEL-COUNT       PIC 9(02) VALUE 2.
+      *----------------------------------------------------------------
+      *RVH033: BANKROUTERINGSTYPE PER TRBFN-CODE-LIBEL, VOOR ELKE CODE
+      *        DIE VOIR-BANQUE-DEBIT'S EVALUATE VROEGER ALS EEN
+      *        AFZONDERLIJKE WHEN BEHANDELDE (DE "INDIVIDUEEL
+      *        TOEGEVOEGDE" CODES ZOALS MSA001/MSA002 VOOR 71/73) -
+      *        "S" = SEBNK-AFGELEID (WS-SEBNK-WELKEBANK BEPAALT SAV-
+      *        WELKEBANK, ZOALS DE GROTE HISTORISCHE CODE-LIBEL-BANDEN
+      *        HIERONDER IN VOIR-BANQUE-DEBIT), "F" = ALTIJD NAAR BANK
+      *        1 GEFORCEERD. CODE 99 IS DE STANDAARDRIJ ("F", ZOALS DE
+      *        VROEGERE WHEN OTHER) VOOR ELKE CODE-LIBEL DIE HIERONDER
+      *        NIET AFZONDERLIJK IS OPGENOMEN. EEN MAINTAINER BREIDT
+      *        DEZE TABEL UIT (EN VERHOOGT WS-LIBROUT-COUNT) ZODRA EEN
+      *        NIEUWE UITKERINGSCODE (TBLIBCXW) EEN EIGEN BANKROUTERING
+      *        NODIG HEEFT, ZONDER TRBFNCX4 ZELF TE MOETEN AANPASSEN -
+      *        DEZELFDE OPZET ALS TABLE-SEUIL-CONTROLE/TABLE-INSTANT-
+      *        LIBEL HIERBOVEN.
+      *----------------------------------------------------------------
+RVH033 01  TABLE-LIBEL-BANKROUTING.
+RVH033     05  FILLER.
+RVH033         10  FILLER              PIC 9(02) VALUE 50.
+RVH033         10  FILLER              PIC X(01) VALUE "F".
+RVH033     05  FILLER.
+RVH033         10  FILLER              PIC 9(02) VALUE 51.
+RVH033         10  FILLER              PIC X(01) VALUE "F".
+RVH033     05  FILLER.
+RVH033         10  FILLER              PIC 9(02) VALUE 60.
+RVH033         10  FILLER              PIC X(01) VALUE "F".
+RVH033     05  FILLER.
+RVH033         10  FILLER              PIC 9(02) VALUE 71.
+RVH033         10  FILLER              PIC X(01) VALUE "S".
+RVH033     05  FILLER.
+RVH033         10  FILLER              PIC 9(02) VALUE 73.
+RVH033         10  FILLER              PIC X(01) VALUE "S".
+RVH033     05  FILLER.
+RVH033         10  FILLER              PIC 9(02) VALUE 74.
+RVH033         10  FILLER              PIC X(01) VALUE "S".
+RVH033     05  FILLER.
+RVH033         10  FILLER              PIC 9(02) VALUE 76.
+RVH033         10  FILLER              PIC X(01) VALUE "S".
+RVH033     05  FILLER.
+RVH033         10  FILLER              PIC 9(02) VALUE 78.
+RVH033         10  FILLER              PIC X(01) VALUE "S".
+RVH033     05  FILLER.
+RVH033         10  FILLER              PIC 9(02) VALUE 80.
+RVH033         10  FILLER              PIC X(01) VALUE "F".
+RVH033     05  FILLER.
+RVH033         10  FILLER              PIC 9(02) VALUE 99.
+RVH033         10  FILLER              PIC X(01) VALUE "F".
+RVH033 01  TABLE-LIBEL-BANKROUTING-RED
+RVH033                      REDEFINES TABLE-LIBEL-BANKROUTING.
+RVH033     05  LIBROUT-ENTRY OCCURS 10 TIMES
+RVH033                       INDEXED BY LIBROUT-IDX.
+RVH033         10  LIBROUT-LIBEL       PIC 9(02).
+RVH033         10  LIBROUT-TYPE        PIC X(01).
+RVH033             88  LIBROUT-SEBNK   VALUE "S".
+RVH033             88  LIBROUT-FORCE1  VALUE "F".
+RVH033 01  WS-LIBROUT-COUNT             PIC 9(02) VALUE 10.
       *
        LINKAGE SECTION.
       *****************
@@ -181,6 +677,39 @@ KVS001     88 SW-CREA-CODE-43           VALUE 1.
       *----------------------------------------------------------------
        PAR-TRAITEMENT-BTM.
       *----------------------------------------------------------------
+      *RVH027: ALS ASOQ-FILE EEN "AS-OF"-DATUM OPLEVERT (ENKEL BIJ DE
+      *        EERSTE GIRBETPP-AANROEP VAN DE RUN INGELEZEN), VERVANGT
+      *        DIE VOOR DEZE PPR DE LEVENDE SP-ACTDAT, ZODAT ALLE
+      *        DAARVAN AFGELEIDE BEREKENINGEN (BBF-DATINB, DE LEEFTIJDS-
+      *        CONTROLE IN RECH-NO-BANCAIRE, BAC-DATM61, ENZ.) OP DIE
+      *        HISTORISCHE DATUM DRAAIEN I.P.V. OP VANDAAG.
+      *----------------------------------------------------------------
+RVH027     PERFORM BEPALEN-AS-OF-DATE
+RVH027     IF WS-AS-OF-DATE NOT = ZEROES
+RVH027        MOVE WS-AS-OF-DATE TO SP-ACTDAT
+RVH027     END-IF
+      *----------------------------------------------------------------
+      *RVH005: CHECKPOINT/RESTART - PPR'S DIE VOOR EEN VORIGE ABEND AL
+      *        VERWERKT WAREN, OVERSLAAN. VOOR RVH030 UITGEVOERD ZODAT
+      *        EEN RESTART VAN EEN AFGEBROKEN RUN GEEN NIEUW RUN-
+      *        VOLGNUMMER TREKT VOOR PPR'S DIE METEEN WORDEN
+      *        OVERGESLAGEN.
+      *----------------------------------------------------------------
+RVH005     PERFORM CKP-LEZEN
+RVH005     IF TRBFN-NUMBER NOT > WS-CKP-LAST-NUMBER
+RVH005        PERFORM FIN-BTM
+RVH005     END-IF
+      *----------------------------------------------------------------
+      *RVH030: RUN-VOLGNUMMER VOOR DEZE RUN BEPALEN (ENKEL BIJ DE
+      *        EERSTE GIRBETPP-AANROEP VAN DE RUN).
+      *----------------------------------------------------------------
+RVH030     PERFORM BEPALEN-RUN-SEQ
+      *----------------------------------------------------------------
+      *RVH031: BANKROUTERINGSHISTORIEK VAN DE VORIGE RUN(S) INLEZEN
+      *        (ENKEL BIJ DE EERSTE GIRBETPP-AANROEP VAN DE RUN).
+      *----------------------------------------------------------------
+RVH031     PERFORM LADEN-BANKHISTORIEK
+      *----------------------------------------------------------------
       *SEARCH LID
       *----------------------------------------------------------------
 JGO004     MOVE 0 TO WS-LIDVZ-OP-TAAL.
@@ -205,6 +734,7 @@ JGO004                 MOVE WS-LIDVZ-OP-TAAL TO ADM-TAAL
 JGO004             ELSE
 JGO004                 MOVE "TAALCODE ONBEKEND/CODE LANGUE INCONNU"
 JGO004                           TO BBF-N54-DIAG
+RVH003                 PERFORM ECRIRE-TAALQ
 JGO004                 PERFORM CREER-REMOTE-500004
 JGO004                 PERFORM FIN-BTM
 JGO004             END-IF
@@ -265,15 +795,29 @@ JGO004     END-IF
                  END-IF
                  IF MUT-VERVIERS
                  THEN
-                    IF ADM-TAAL = 3
-                    THEN
-                       MOVE LIBP-LIBELLE-AL TO SAV-LIBELLE
-                    ELSE
-                       MOVE LIBP-LIBELLE-FR TO SAV-LIBELLE
-                    END-IF
+RVH016*             VOOR MUT-VERVIERS OOK EEN NEDERLANDSTALIG LID
+RVH016*             CORRECT BEDIENEN I.P.V. STELSELMATIG FRANS ALS
+RVH016*             ADM-TAAL NIET GELIJK IS AAN 3 (DUITS)
+RVH016              EVALUATE ADM-TAAL
+RVH016                 WHEN 1
+RVH016                    MOVE LIBP-LIBELLE-NL TO SAV-LIBELLE
+RVH016                 WHEN 3
+RVH016                    MOVE LIBP-LIBELLE-AL TO SAV-LIBELLE
+RVH016                 WHEN OTHER
+RVH016                    MOVE LIBP-LIBELLE-FR TO SAV-LIBELLE
+RVH016              END-EVALUATE
                  END-IF
               ELSE
-                 MOVE "ONBEK. OMSCHR./LIBELLE INCONNU" TO BBF-N54-DIAG
+RVH034           EVALUATE ADM-TAAL
+RVH034              WHEN 1
+RVH034                 MOVE "ONBEK. OMSCHR." TO BBF-N54-DIAG
+RVH034              WHEN 3
+RVH034                 MOVE "UNBEK. BEZEICHNUNG" TO BBF-N54-DIAG
+RVH034              WHEN OTHER
+RVH034                 MOVE "LIBELLE INCONNU" TO BBF-N54-DIAG
+RVH034           END-EVALUATE
+RVH004           PERFORM MUT-ZOEK-ENTRY
+RVH004           ADD 1 TO WS-MUT-CNT (WS-MUT-SUB)
                  PERFORM CREER-REMOTE-500004
                  PERFORM FIN-BTM
               END-IF
@@ -290,17 +834,48 @@ JGO004     END-IF
       *----------------------------------------------------------------
            END-IF
            PERFORM VOIR-DOUBLES
+RVH002     PERFORM VOIR-QUASI-DOUBLES
+RVH029     IF TRBFN-CODE-LIBEL = 50 OR = 60
+RVH029        PERFORM BEPALEN-PERIODE-FEDERATIE
+RVH029        PERFORM VOIR-DOUBLES-FEDERATIE
+RVH029     END-IF
            PERFORM VOIR-BANQUE-DEBIT
-           PERFORM CREER-BBF
+RVH018     PERFORM GROOT-BEDRAG-CONTROLE
+RVH018     IF WS-SEUIL-OVERSCHREDEN
+RVH018        MOVE "GROOT BEDRAG - NAZICHT VEREIST" TO BBF-N54-DIAG
+RVH018        PERFORM ECRIRE-REVQ
+RVH018        PERFORM CREER-REMOTE-500004
+RVH018        PERFORM FIN-BTM
+RVH018     END-IF
+RVH024     PERFORM BEPALEN-BETWYZ-INSTANT
+RVH017*    SIMULATIEMODUS (TRBFN-SIMULATIE): DUPLICAAT-CONTROLE,
+RVH017*    BANKOPZOEKING EN LIBELLE-OPZOEKING LOPEN VOLLEDIG MEE,
+RVH017*    MAAR DE ECHTE GELDBEWEGING (BBF-JOURNAAL EN 5N0001-
+RVH017*    BANDUITVOER) WORDT OVERGESLAGEN.
+RVH017     IF NOT TRBFN-SIMULATIE
+              PERFORM CREER-BBF
+RVH017     END-IF
 IBAN10*    als betalingswijze een circulaire cheque betreft, mag
 IBAN10*    deze enkel aangemaakt als begunstigde over Belgisch
 IBAN10*    adres beschikt:
 IBAN10     IF (TRBFN-BETWYZ = "C" OR "D" OR "E" OR "F") AND
 IBAN10        (ADM-LND <> "B  ")
-IBAN10        MOVE "CC - PAYS/LAND NOT = B        " TO BBF-N54-DIAG
-IBAN10        PERFORM CREER-REMOTE-500004
+RVH010        IF TRBFN-IBAN NOT = SPACES
+RVH010*          BEGUNSTIGDE IN HET BUITENLAND MAAR MET EEN GELDIG
+RVH010*          IBAN OP DE PPR: GEWONE SEPA-OVERSCHRIJVING I.P.V.
+RVH010*          AUTOMATISCHE VERWERPING
+RVH017           IF NOT TRBFN-SIMULATIE
+RVH010              PERFORM CREER-USER-500001
+RVH017           END-IF
+RVH010           PERFORM CREER-REMOTE-500001
+RVH010        ELSE
+IBAN10           MOVE "CC - PAYS/LAND NOT = B        " TO BBF-N54-DIAG
+IBAN10           PERFORM CREER-REMOTE-500004
+RVH010        END-IF
 IBAN10     ELSE
-IBAN10        PERFORM CREER-USER-500001
+RVH017        IF NOT TRBFN-SIMULATIE
+IBAN10           PERFORM CREER-USER-500001
+RVH017        END-IF
 IBAN10        PERFORM CREER-REMOTE-500001
 140562*       PERFORM CREER-REMOTE-500002
            END-IF
@@ -310,6 +885,39 @@ IBAN10        PERFORM CREER-REMOTE-500001
            END-IF
            PERFORM FIN-BTM
            .
+      *----------------------------------------------------------------
+      *RVH000: EINDE-RUN VERWERKING (CONTROLETOTALEN, ENZ...)
+      *        WORDT DOOR DE DRIVER 1 KEER OPGEROEPEN NA HET LAATSTE
+      *        PPR-RECORD VAN DE BATCH.
+      *----------------------------------------------------------------
+RVH000     ENTRY "GIRBETFN" USING USAREA1.
+RVH000 PAR-FIN-RUN.
+RVH000*****************
+RVH000     PERFORM CTL-PRINT-REPORT
+RVH001     PERFORM IBN-PRINT-REPORT
+RVH004     PERFORM MUT-PRINT-REPORT
+RVH005     IF WS-CKP-CUR-NUMBER NOT = ZEROES
+RVH005        PERFORM CKP-SCHRIJF
+RVH005     END-IF
+RVH003     IF TAALQ-OPEN
+RVH003        CLOSE TAALQ-FILE
+RVH003     END-IF
+RVH018     IF REVQ-OPEN
+RVH018        CLOSE REVQ-FILE
+RVH018     END-IF
+RVH025     IF GLPQ-OPEN
+RVH025        CLOSE GLPQ-FILE
+RVH025     END-IF
+RVH026     IF MOTQ-OPEN
+RVH026        CLOSE MOTQ-FILE
+RVH026     END-IF
+RVH028     IF REJQ-OPEN
+RVH028        CLOSE REJQ-FILE
+RVH028     END-IF
+RVH022     PERFORM STA-SCHRIJVEN
+RVH031     PERFORM SCHRIJVEN-BANKHISTORIEK
+RVH000     EXIT PROGRAM
+RVH000     .
       *
       *----------------------------------------------------------------
       *
@@ -327,7 +935,14 @@ IBAN10        PERFORM CREER-REMOTE-500001
               TRBFN-MONTANT   = BBF-BEDRAG AND
               TRBFN-CONSTANTE = BBF-KONST
               THEN
-                 MOVE "DUBBELE BETALING/DOUBLE PAIEMENT" TO BBF-N54-DIAG
+RVH034           EVALUATE ADM-TAAL
+RVH034              WHEN 1
+RVH034                 MOVE "DUBBELE BETALING" TO BBF-N54-DIAG
+RVH034              WHEN 3
+RVH034                 MOVE "DOPPELTE ZAHLUNG" TO BBF-N54-DIAG
+RVH034              WHEN OTHER
+RVH034                 MOVE "DOUBLE PAIEMENT" TO BBF-N54-DIAG
+RVH034           END-EVALUATE
                  PERFORM CREER-REMOTE-500004
                  PERFORM FIN-BTM
               END-IF
@@ -335,6 +950,162 @@ IBAN10        PERFORM CREER-REMOTE-500001
               PERFORM GET-BBF
            END-PERFORM
            .
+      *
+      *----------------------------------------------------------------
+      *RVH002: BIJNA-DUBBELE BETALING BINNEN DEZELFDE RUN - ZELFDE
+      *        RIJKSNUMMER EN OMSCHRIJVINGSKODE ALS EEN EERDER RECORD
+      *        VAN DEZE RUN, MAAR ANDER BEDRAG OF ANDERE KONSTANTE.
+      *        DIT IS EEN WAARSCHUWING (500009), GEEN VERWERPING.
+      *----------------------------------------------------------------
+RVH002 VOIR-QUASI-DOUBLES.
+RVH002*******************
+RVH002     SET WS-NDP-IDX TO 1
+RVH002     SEARCH WS-NDP-ENTRY
+RVH002        AT END
+RVH002           CONTINUE
+RVH002        WHEN WS-NDP-RNR   (WS-NDP-IDX) = WS-RIJKSNUMMER
+RVH002         AND WS-NDP-LIBEL (WS-NDP-IDX) = TRBFN-CODE-LIBEL
+RVH002           IF WS-NDP-BEDRAG (WS-NDP-IDX) NOT = TRBFN-MONTANT
+RVH002           OR WS-NDP-KONST  (WS-NDP-IDX) NOT = TRBFN-CONSTANTE
+RVH002           THEN
+RVH002              MOVE 75              TO BBF-N59-LENGTH
+RVH002              MOVE 40              TO BBF-N59-CODE
+RVH002              MOVE "L"             TO BBF-N59-DEVICE-OUT
+RVH002              MOVE "*"             TO BBF-N59-SWITCHING
+RVH002              MOVE SPACE           TO BBF-N59-PRIORITY
+RVH002              MOVE "500009"        TO BBF-N59-NAME
+RVH002              MOVE TRBFN-DEST      TO BBF-N59-DESTINATION
+RVH002              MOVE WS-RIJKSNUMMER  TO BBF-N59-RNR
+RVH002              MOVE TRBFN-CODE-LIBEL TO BBF-N59-LIBEL
+RVH002              MOVE WS-NDP-BEDRAG (WS-NDP-IDX) TO BBF-N59-BEDRAG-1
+RVH002              MOVE WS-NDP-KONST  (WS-NDP-IDX) TO BBF-N59-KONST-1
+RVH002              MOVE TRBFN-MONTANT    TO BBF-N59-BEDRAG-2
+RVH002              MOVE TRBFN-CONSTANTE  TO BBF-N59-KONST-2
+RVH002              COPY ADLOGDBD
+RVH002                  REPLACING LOGT1-REC BY BFN59GZR
+RVH002           END-IF
+RVH002     END-SEARCH
+RVH002     IF WS-NDP-COUNT < 300
+RVH002     THEN
+RVH002        ADD 1 TO WS-NDP-COUNT
+RVH002        MOVE WS-RIJKSNUMMER   TO WS-NDP-RNR    (WS-NDP-COUNT)
+RVH002        MOVE TRBFN-CODE-LIBEL TO WS-NDP-LIBEL  (WS-NDP-COUNT)
+RVH002        MOVE TRBFN-MONTANT    TO WS-NDP-BEDRAG (WS-NDP-COUNT)
+RVH002        MOVE TRBFN-CONSTANTE  TO WS-NDP-KONST  (WS-NDP-COUNT)
+RVH002     END-IF
+RVH002     .
+      *
+      *----------------------------------------------------------------
+      *RVH029: BEREKENT DE UITKERINGSPERIODE (SAV-PER-DATVAN/DATTOT)
+      *        VAN DE PPR DIE NU WORDT VERWERKT UIT TRBFN-LIBELLE1/2,
+      *        OP DEZELFDE MANIER ALS CREER-BBF DAT VROEGER ENKEL VOOR
+      *        BBF-DATVAN/BBF-DATTOT DEED. WORDT AANGEROEPEN VANUIT
+      *        PAR-TRAITEMENT-BTM, VOOR DE SIMULATIEGATE, ZODAT VOIR-
+      *        DOUBLES-FEDERATIE OOK TIJDENS EEN SIMULATIE VOLLEDIG
+      *        MEELOOPT. CREER-BBF HERGEBRUIKT NADIEN DIT RESULTAAT
+      *        VOOR BBF-DATVAN/BBF-DATTOT ZODAT DE CGACVXD9-EEUW-
+      *        OMZETTING SLECHTS EENMAAL PER PPR GEBEURT.
+      *----------------------------------------------------------------
+RVH029 BEPALEN-PERIODE-FEDERATIE.
+RVH029***************************
+RVH029     MOVE TRBFN-LIBELLE1 TO SAV-LIB1
+RVH029     MOVE TRBFN-LIBELLE2 TO SAV-LIB2
+RVH029     MOVE SAV-DATE1-DD TO SAV-PER-DATVAN-DD
+RVH029     MOVE SAV-DATE1-MM TO SAV-PER-DATVAN-MM
+RVH029     MOVE SAV-DATE1-YY TO CGACVT-SUP1-N
+RVH029     MOVE -1 TO CGACVT-POS1
+RVH029     MOVE "CGACVXD9" TO CA--PROG
+RVH029     CALL CA--PROG USING CGACVT-EXPAND CGACVT-AREA
+RVH029     MOVE CGACVT-EXP1-N TO SAV-PER-DATVAN-CCYY
+RVH029     MOVE SAV-DATE2-DD TO SAV-PER-DATTOT-DD
+RVH029     MOVE SAV-DATE2-MM TO SAV-PER-DATTOT-MM
+RVH029     MOVE SAV-DATE2-YY TO CGACVT-SUP1-N
+RVH029     MOVE -1 TO CGACVT-POS1
+RVH029     MOVE "CGACVXD9" TO CA--PROG
+RVH029     CALL CA--PROG USING CGACVT-EXPAND CGACVT-AREA
+RVH029     MOVE CGACVT-EXP1-N TO SAV-PER-DATTOT-CCYY
+RVH029     .
+      *----------------------------------------------------------------
+      *RVH029: CROSS-FEDERATIE-CONTROLE OP OVERLAPPENDE UITKERINGS-
+      *        PERIODES (CODE-LIBELLE 50/60) VOOR HETZELFDE RIJKS-
+      *        REGISTERNUMMER (TRBFN-PPR-RNR), ONGEACHT WELKE FEDERATIE
+      *        (TRBFN-DEST) DE PPR HEEFT INGEDIEND. IN TEGENSTELLING TOT
+      *        VOIR-DOUBLES, DAT ENKEL EEN EXACTE BEDRAG/KONSTANTE-MATCH
+      *        BINNEN DE REEDS OPGESLAGEN BBF-HISTORIEK DETECTEERT, VANGT
+      *        DEZE CONTROLE HET GEVAL OP WAARBIJ TWEE VERSCHILLENDE
+      *        FEDERATIES ONAFHANKELIJK VAN ELKAAR EEN OVERLAPPENDE
+      *        PERIODE VOOR HETZELFDE LID INDIENEN BINNEN DEZELFDE RUN.
+      *        WORDT AANGEROEPEN VANUIT PAR-TRAITEMENT-BTM, ONMIDDELLIJK
+      *        NA BEPALEN-PERIODE-FEDERATIE EN VOOR DE SIMULATIEGATE,
+      *        ZODAT EEN VERWERPING GEEN ENKEL NEVENEFFECT ACHTERLAAT EN
+      *        OOK TIJDENS EEN SIMULATIE ZICHTBAAR BLIJFT.
+      *----------------------------------------------------------------
+RVH029 VOIR-DOUBLES-FEDERATIE.
+RVH029*************************
+RVH029     SET WS-PER-IDX TO 1
+RVH029     SEARCH WS-PER-ENTRY
+RVH029        AT END
+RVH029           CONTINUE
+RVH029        WHEN WS-PER-PPRRNR (WS-PER-IDX) = TRBFN-PPR-RNR
+RVH029         AND WS-PER-LIBEL  (WS-PER-IDX) = TRBFN-CODE-LIBEL
+RVH029         AND WS-PER-DATVAN (WS-PER-IDX) <= SAV-PER-DATTOT
+RVH029         AND WS-PER-DATTOT (WS-PER-IDX) >= SAV-PER-DATVAN
+RVH029           MOVE "DUBBELE PERIODE ANDERE FEDERATIE" TO BBF-N54-DIAG
+RVH029           PERFORM CREER-REMOTE-500004
+RVH029           PERFORM FIN-BTM
+RVH029     END-SEARCH
+RVH029     IF WS-PER-COUNT < 300
+RVH029     THEN
+RVH029        ADD 1 TO WS-PER-COUNT
+RVH029        MOVE TRBFN-PPR-RNR    TO WS-PER-PPRRNR (WS-PER-COUNT)
+RVH029        MOVE TRBFN-CODE-LIBEL TO WS-PER-LIBEL  (WS-PER-COUNT)
+RVH029        MOVE SAV-PER-DATVAN   TO WS-PER-DATVAN (WS-PER-COUNT)
+RVH029        MOVE SAV-PER-DATTOT   TO WS-PER-DATTOT (WS-PER-COUNT)
+RVH029     END-IF
+RVH029     .
+      *
+      *----------------------------------------------------------------
+      *RVH031: VERGELIJKT, NA EEN GESLAAGDE CREER-USER-500001-BETALING,
+      *        DE ZOPAS GEBRUIKTE SAV-WELKEBANK MET DE BANK DIE VOOR
+      *        DITZELFDE LID (WS-RIJKSNUMMER) OP EEN VORIGE GIRBET-RUN
+      *        WERD BIJGEHOUDEN IN WS-BNK-TABLE (INGELADEN UIT BNKQ-
+      *        FILE DOOR LADEN-BANKHISTORIEK). BIJ EEN VERSCHIL WORDT
+      *        ENKEL EEN WAARSCHUWING (500013) AFGEDRUKT - DE BETALING
+      *        ZELF IS AL VERTROKKEN EN WORDT NIET TERUGGEDRAAID. DE
+      *        TABEL WORDT NADIEN STEEDS BIJGEWERKT MET DE BANK VAN
+      *        DEZE RUN, ZODAT EEN VOLGENDE WIJZIGING OPNIEUW WORDT
+      *        OPGEMERKT T.O.V. HET MEEST RECENTE GEBRUIK.
+      *----------------------------------------------------------------
+RVH031 VOIR-BANQUE-HISTORIEK.
+RVH031***********************
+RVH031     SET WS-BNK-IDX TO 1
+RVH031     SEARCH WS-BNK-ENTRY
+RVH031        AT END
+RVH031           IF WS-BNK-COUNT < 2000
+RVH031           THEN
+RVH031              ADD 1 TO WS-BNK-COUNT
+RVH031              MOVE WS-RIJKSNUMMER TO WS-BNK-RNR  (WS-BNK-COUNT)
+RVH031              MOVE SAV-WELKEBANK  TO WS-BNK-BANK (WS-BNK-COUNT)
+RVH031           END-IF
+RVH031        WHEN WS-BNK-RNR (WS-BNK-IDX) = WS-RIJKSNUMMER
+RVH031           IF WS-BNK-BANK (WS-BNK-IDX) NOT = SAV-WELKEBANK
+RVH031              MOVE 41              TO BBF-N63-LENGTH
+RVH031              MOVE 40              TO BBF-N63-CODE
+RVH031              MOVE "L"             TO BBF-N63-DEVICE-OUT
+RVH031              MOVE "*"             TO BBF-N63-SWITCHING
+RVH031              MOVE SPACE           TO BBF-N63-PRIORITY
+RVH031              MOVE "500013"        TO BBF-N63-NAME
+RVH031              MOVE TRBFN-DEST      TO BBF-N63-DESTINATION
+RVH031              MOVE WS-RIJKSNUMMER  TO BBF-N63-RNR
+RVH031              MOVE TRBFN-CODE-LIBEL TO BBF-N63-LIBEL
+RVH031              MOVE WS-BNK-BANK (WS-BNK-IDX) TO BBF-N63-BANK-OUD
+RVH031              MOVE SAV-WELKEBANK   TO BBF-N63-BANK-NIEUW
+RVH031              COPY ADLOGDBD
+RVH031                  REPLACING LOGT1-REC BY BFN63GZR
+RVH031              MOVE SAV-WELKEBANK TO WS-BNK-BANK (WS-BNK-IDX)
+RVH031           END-IF
+RVH031     END-SEARCH
+RVH031     .
       *
        VOIR-BANQUE-DEBIT.
       *******************
@@ -352,8 +1123,22 @@ KVS002             AND WS-SEBNK-STAT-OUT = (0 OR 1 OR 2)) THEN
 IBAN10        MOVE WS-SEBNK-BIC-OUT TO WS-BIC
 IBAN10     ELSE
 KVS002*       IF (WS-SEBNK-STAT-OUT NOT = 1 AND NOT = 2)
-IBAN10        MOVE "IBAN FOUTIEF/IBAN ERRONE" TO BBF-N54-DIAG
+RVH034        EVALUATE ADM-TAAL
+RVH034           WHEN 1
+RVH034              MOVE "IBAN FOUTIEF" TO BBF-N54-DIAG
+RVH034           WHEN 3
+RVH034              MOVE "IBAN FEHLERHAFT" TO BBF-N54-DIAG
+RVH034           WHEN OTHER
+RVH034              MOVE "IBAN ERRONE" TO BBF-N54-DIAG
+RVH034        END-EVALUATE
 IBAN10        PERFORM CREER-REMOTE-500004
+RVH001        IF WS-IBN-COUNT < 500
+RVH001        THEN
+RVH001           ADD 1 TO WS-IBN-COUNT
+RVH001           MOVE TRBFN-DEST TO WS-IBN-DEST (WS-IBN-COUNT)
+RVH001           MOVE WS-RIJKSNUMMER TO WS-IBN-RNR (WS-IBN-COUNT)
+RVH001           MOVE TRBFN-IBAN TO WS-IBN-IBAN (WS-IBN-COUNT)
+RVH001        END-IF
 KVS002*       ELSE
 KVS002*          MOVE WS-SEBNK-BIC-OUT TO WS-BIC
 KVS002*       END-IF
@@ -363,28 +1148,18 @@ IBAN10     END-IF.
            WHEN 90 THRU 99
            WHEN  1 THRU 49
 EATT       WHEN 52 THRU 57
-MSA002     WHEN 71
-MSA001     WHEN 73
-EATT       WHEN 74
-EATT       WHEN 76
-EATT       WHEN 78           
 IBAN10           IF WS-SEBNK-WELKEBANK = "0"
 IBAN10              MOVE 1 TO SAV-WELKEBANK
 IBAN10           END-IF
 KVS002*          IF WS-SEBNK-WELKEBANK = "1"
 KVS002*             MOVE 2 TO SAV-WELKEBANK
 KVS002*          END-IF
-           WHEN 50
-              MOVE 1 TO SAV-WELKEBANK
-           WHEN 51
-              MOVE 1 TO SAV-WELKEBANK
-           WHEN 60
-              MOVE 1 TO SAV-WELKEBANK
-           WHEN 80
-              MOVE 1 TO SAV-WELKEBANK
            WHEN OTHER
-              MOVE 1 TO SAV-WELKEBANK
+RVH033        PERFORM BEPALEN-BANKROUTING-LIBEL
            END-EVALUATE
+RVH007     IF TRBFN-TYPE-COMPTA = 2
+RVH007        MOVE 2 TO SAV-WELKEBANK
+RVH007     END-IF
            .
 
        CREER-BBF.
@@ -400,22 +1175,12 @@ EURO       MOVE TRBFN-MONTANT-DV TO BBF-BEDRAG-DV
            MOVE SP-ACTDAT       TO BBF-DATINB
            IF TRBFN-CODE-LIBEL = 50 OR = 60
            THEN
-              MOVE TRBFN-LIBELLE1 TO SAV-LIB1
-              MOVE TRBFN-LIBELLE2 TO SAV-LIB2
-              MOVE SAV-DATE1-DD TO BBF-DATVAN-DD
-              MOVE SAV-DATE1-MM TO BBF-DATVAN-MM
-Y2000+        MOVE SAV-DATE1-YY TO CGACVT-SUP1-N
-Y2000+        MOVE -1 TO CGACVT-POS1
-ABXBS2        MOVE "CGACVXD9" TO CA--PROG
-ABXBS2        CALL CA--PROG USING CGACVT-EXPAND CGACVT-AREA
-Y2000+        MOVE CGACVT-EXP1-N TO BBF-DATVAN-CCYY
-              MOVE SAV-DATE2-DD TO BBF-DATTOT-DD
-              MOVE SAV-DATE2-MM TO BBF-DATTOT-MM
-Y2000+        MOVE SAV-DATE2-YY TO CGACVT-SUP1-N
-Y2000+        MOVE -1 TO CGACVT-POS1
-ABXBS2        MOVE "CGACVXD9" TO CA--PROG
-ABXBS2        CALL CA--PROG USING CGACVT-EXPAND CGACVT-AREA
-Y2000+        MOVE CGACVT-EXP1-N TO BBF-DATTOT-CCYY
+RVH029        MOVE SAV-PER-DATVAN-DD   TO BBF-DATVAN-DD
+RVH029        MOVE SAV-PER-DATVAN-MM   TO BBF-DATVAN-MM
+RVH029        MOVE SAV-PER-DATVAN-CCYY TO BBF-DATVAN-CCYY
+RVH029        MOVE SAV-PER-DATTOT-DD   TO BBF-DATTOT-DD
+RVH029        MOVE SAV-PER-DATTOT-MM   TO BBF-DATTOT-MM
+RVH029        MOVE SAV-PER-DATTOT-CCYY TO BBF-DATTOT-CCYY
            ELSE
               MOVE ZEROES TO BBF-DATVAN
                              BBF-DATTOT
@@ -431,7 +1196,15 @@ IBAN10        MOVE TRBFN-IBAN TO WS-IBAN
 IBAN10        IF WS-IBAN(1:2) = "BE"
 IBAN10           MOVE WS-IBAN(5:12) TO BBF-REKNR
 IBAN10        ELSE
-IBAN10           MOVE ZEROES TO BBF-REKNR
+RVH012*          BUITENLANDS IBAN: HET REKENINGNUMMER KAN NIET
+RVH012*          BETROUWBAAR UIT EEN NIET-BELGISCH IBAN-FORMAAT
+RVH012*          WORDEN AFGELEID (ANDERE LENGTE/OPBOUW PER LAND).
+RVH012*          HET VOLLEDIGE IBAN STAAT AL IN BBF-IBAN HIERBOVEN;
+RVH012*          BBF-REKNR KRIJGT EEN HERKENBARE "ALLE 9" VLAG I.P.V.
+RVH012*          ZEROES, ZODAT SCHERMEN/RAPPORTEN DIE NOG OP DIT VELD
+RVH012*          STEUNEN EEN BUITENLANDSE REKENING ONDERSCHEIDEN VAN
+RVH012*          EEN ONTBREKENDE.
+RVH012           MOVE ALL "9" TO BBF-REKNR
 IBAN10        END-IF
 IBAN10     ELSE
 IBAN10        MOVE ZEROES TO BBF-REKNR
@@ -455,6 +1228,15 @@ JGO001                MOVE 9 TO BBF-TAGREG-OP
 CDU001                MOVE TRBFN-DEST TO BBF-VERB
 JGO001     END-EVALUATE
            PERFORM ADD-BBF
+RVH025     PERFORM ECRIRE-GLPQ
+RVH026     MOVE "B" TO MOTQ-STATUS
+RVH026     MOVE SPACES TO MOTQ-DIAG
+RVH026     PERFORM ECRIRE-MOTQ
+RVH000     PERFORM CTL-ZOEK-ENTRY
+RVH000     ADD 1              TO WS-CTL-BBF-CNT (WS-CTL-SUB)
+RVH000     ADD TRBFN-MONTANT  TO WS-CTL-BBF-BEDR (WS-CTL-SUB)
+RVH022     ADD 1              TO WS-TOT-BBF-CNT
+RVH022     ADD TRBFN-MONTANT  TO WS-TOT-BBF-BEDR
            .
       *
       *----------------------------------------------------------------
@@ -474,8 +1256,9 @@ IBAN10     MOVE "5N0001"      TO USERCOD
            
 CDU001* WELKEBANK = 0 = BELFIUS
 CDU001* WELKEBANK = 1 = KBC
+RVH007* WELKEBANK = 2 = NIEUWE BANKPARTNER (TYPE-COMPTA = 2)
 CDU001* U-BAC-KODE = 13 = AO
-CDU001* U-BAC-KODE = 23 = AL          
+CDU001* U-BAC-KODE = 23 = AL
            EVALUATE SAV-WELKEBANK
            WHEN 1
               MOVE 0 TO WELKEBANK
@@ -496,18 +1279,29 @@ JGO001*            OR 3 OR 4 OR 5 OR 6
       *           MOVE 123 TO U-BAC-KODE
 CDU001* POUR LES COMPTES REGIONAUX, ON A SEULEMENT DES COMPTES BANCAIRES
 CDU001* CHEZ BELFIUS
-CDU001        IF TRBFN-TYPE-COMPTA = 3 OR 4 OR 5 OR 6
-CDU001           MOVE 0 TO WELKEBANK
-CDU001           MOVE 13 TO U-BAC-KODE
-CDU001        ELSE
+RVH007* SAV-WELKEBANK = 2 N'EST PLUS ATTEIGNABLE PAR UN COMPTE REGIONAL
+RVH007* (TYPE-COMPTA 3/4/5/6 RESTE CHEZ BELFIUS VIA WHEN 1) - CETTE
+RVH007* VALEUR EST DESORMAIS RESERVEE AU NOUVEAU PARTENAIRE BANCAIRE
+RVH007* (TYPE-COMPTA = 2), DONC LE FORCAGE BELFIUS CI-DESSOUS EST
+RVH007* DESACTIVE.
+RVH007*       IF TRBFN-TYPE-COMPTA = 3 OR 4 OR 5 OR 6
+RVH007*          MOVE 0 TO WELKEBANK
+RVH007*          MOVE 13 TO U-BAC-KODE
+RVH007*       ELSE
 KVS002*          MOVE 1 TO WELKEBANK
-KVS002           MOVE 0 TO WELKEBANK
-CDU001           IF TRBFN-TYPE-COMPTA = 1
-CDU001              MOVE 113 TO U-BAC-KODE
-CDU001           ELSE
-CDU001              MOVE 123 TO U-BAC-KODE
-CDU001           END-IF
-CDU001        END-IF
+RVH007*          MOVE 0 TO WELKEBANK
+RVH007*          IF TRBFN-TYPE-COMPTA = 1
+RVH007*             MOVE 113 TO U-BAC-KODE
+RVH007*          ELSE
+RVH007*             MOVE 123 TO U-BAC-KODE
+RVH007*          END-IF
+RVH007*       END-IF
+RVH007        MOVE 2 TO WELKEBANK
+RVH007        IF TRBFN-DEST = 141
+RVH007           MOVE 223 TO U-BAC-KODE
+RVH007        ELSE
+RVH007           MOVE 213 TO U-BAC-KODE
+RVH007        END-IF
            END-EVALUATE
            MOVE 1          TO ALOIS-RAF
       *     MOVE TRBFN-DEST TO VRBOND
@@ -711,7 +1505,7 @@ JGO004              MOVE LIDVZ-AP-TAAL(I)  TO WS-LIDVZ-AP-TAAL
        CREER-REMOTE-500001.
       *********************
 IBAN10*     MOVE 199           TO BBF-N51-LENGTH
-CDU001     MOVE 213           TO BBF-N51-LENGTH           
+CDU001     MOVE 215           TO BBF-N51-LENGTH           
 JGO001*           MOVE 40            TO BBF-N51-CODE
            IF TRBFN-DEST = 153
            THEN
@@ -733,15 +1527,19 @@ JGO001     EVALUATE TRBFN-TYPE-COMPTA
 JGO001         WHEN 03 MOVE "500071" TO BBF-N51-NAME
 JGO001                 MOVE 43       TO BBF-N51-CODE
 JGO001                 MOVE 151      TO BBF-N51-DESTINATION
+RVH006                 SET SW-CREA-CODE-43       TO TRUE
 JGO001         WHEN 04 MOVE "500091" TO BBF-N51-NAME
 JGO001                 MOVE 151      TO BBF-N51-DESTINATION
 JGO001                 MOVE 43       TO BBF-N51-CODE
+RVH006                 SET SW-CREA-CODE-43       TO TRUE
 JGO001         WHEN 05 MOVE "500061" TO BBF-N51-NAME
 JGO001                 MOVE 43       TO BBF-N51-CODE
 JGO001                 MOVE 151      TO BBF-N51-DESTINATION
+RVH006                 SET SW-CREA-CODE-43       TO TRUE
 JGO001         WHEN 06 MOVE "500081" TO BBF-N51-NAME
 JGO001                 MOVE 151      TO BBF-N51-DESTINATION
 JGO001                 MOVE 43       TO BBF-N51-CODE
+RVH006                 SET SW-CREA-CODE-43       TO TRUE
 JGO001*        WHEN OTHER MOVE "500001" TO BBF-N51-NAME
 JGO001         WHEN OTHER MOVE 40       TO BBF-N51-CODE
 CDU001                    IF TRBFN-DEST = 141
@@ -792,14 +1590,18 @@ EURO       ELSE
 EURO          MOVE 0 TO BBF-N51-DN
 EURO       END-IF
            MOVE SAV-WELKEBANK      TO BBF-N51-BANK
+RVH031     IF NOT TRBFN-SIMULATIE
+RVH031        PERFORM VOIR-BANQUE-HISTORIEK
+RVH031     END-IF
 MTU        MOVE ZEROES TO BBF-N51-INFOREK
-           IF TRBFN-CODE-LIBEL >= 90 AND
-              TRBFN-CODE-LIBEL <= 99
-           THEN
-              PERFORM P-RECHERCHE-TYPE-COMPTE
-           ELSE
-              MOVE SPACES TO BBF-N51-TYPE-COMPTE
-           END-IF
+RVH011*    IF TRBFN-CODE-LIBEL >= 90 AND
+RVH011*       TRBFN-CODE-LIBEL <= 99
+RVH011*    THEN
+RVH011*       PERFORM P-RECHERCHE-TYPE-COMPTE
+RVH011*    ELSE
+RVH011*       MOVE SPACES TO BBF-N51-TYPE-COMPTE
+RVH011*    END-IF
+RVH011     PERFORM P-RECHERCHE-TYPE-COMPTE
 IBAN10     MOVE TRBFN-IBAN       TO BBF-N51-IBAN
 IBAN10     MOVE TRBFN-BETWYZ     TO BBF-N51-BETWY
 CDU001     EVALUATE TRBFN-TYPE-COMPTA
@@ -819,6 +1621,7 @@ CDU001         WHEN OTHER
 CDU001                MOVE 9 TO BBF-N51-TAGREG-OP
 CDU001                MOVE TRBFN-DEST TO BBF-N51-VERB
 CDU001     END-EVALUATE
+RVH030     MOVE WS-RUN-SEQ       TO BBF-N51-RUNSEQ
            .
            COPY ADLOGDBD
                REPLACING LOGT1-REC BY BFN51GZR .
@@ -886,7 +1689,7 @@ KVS001     END-IF.
        CREER-REMOTE-500004.
       *********************
 IBAN10*     MOVE 214           TO BBF-N54-LENGTH
-CDU001     MOVE 259           TO BBF-N54-LENGTH           
+CDU001     MOVE 261           TO BBF-N54-LENGTH           
 JGO001*           MOVE 40            TO BBF-N54-CODE
            IF TRBFN-DEST = 153
            THEN
@@ -973,8 +1776,21 @@ CDU001         WHEN OTHER
 CDU001                MOVE 9 TO BBF-N54-TAGREG-OP
 CDU001                MOVE TRBFN-DEST TO BBF-N54-VERB BBF-N54-VBOND
 CDU001     END-EVALUATE
-           COPY ADLOGDBD           
+RVH030     MOVE WS-RUN-SEQ       TO BBF-N54-RUNSEQ
+           COPY ADLOGDBD
                REPLACING LOGT1-REC BY BFN54GZR .
+RVH000     PERFORM CTL-ZOEK-ENTRY
+RVH000     ADD 1              TO WS-CTL-REJ-CNT (WS-CTL-SUB)
+RVH000     ADD TRBFN-MONTANT  TO WS-CTL-REJ-BEDR (WS-CTL-SUB)
+RVH022     PERFORM DIA-ZOEK-ENTRY
+RVH022     ADD 1              TO WS-DIA-CNT  (WS-DIA-IDX)
+RVH022     ADD TRBFN-MONTANT  TO WS-DIA-BEDR (WS-DIA-IDX)
+RVH022     ADD 1              TO WS-TOT-REJ-CNT
+RVH022     ADD TRBFN-MONTANT  TO WS-TOT-REJ-BEDR
+RVH026     MOVE "R"              TO MOTQ-STATUS
+RVH026     MOVE BBF-N54-DIAG     TO MOTQ-DIAG
+RVH026     PERFORM ECRIRE-MOTQ
+RVH028     PERFORM ECRIRE-REJQ
            .
       *----------------------------------------------------------------
       **** CREER-REMOTE-500006 ***
@@ -1102,6 +1918,7 @@ CDU001        END-EVALUATE
 MIS01         IF BBF-N56-NAME NOT = "541006"
 MIS01            COPY ADLOGDBD REPLACING LOGT1-REC BY BFN56CXR .
 MIS01         END-IF
+RVH015        PERFORM AUD-COMPTE-DISCORDANCE
            END-IF
            .
       *----------------------------------------------------------------
@@ -1124,9 +1941,9 @@ Y2000R     MOVE WS-RNREBC-DD TO WS-DATEBC-DD-1
            END-IF
            IF WS-RNREBC-MAN
            THEN
-              MOVE 16 TO WS-DATEBC-CONSTANT
+RVH008        MOVE AGE-MIN-BANCAIRE (1) TO WS-DATEBC-CONSTANT
            ELSE
-              MOVE 14 TO WS-DATEBC-CONSTANT
+RVH008        MOVE AGE-MIN-BANCAIRE (2) TO WS-DATEBC-CONSTANT
            END-IF
            .
            COPY DWYERXDD .
@@ -1161,6 +1978,7 @@ Y2000R     MOVE WS-RNREBC-DD TO WS-DATEBC-DD-1
                  END-PERFORM
                  IF WS-RNREBC NOT = SPACES AND NOT = ZEROES
                  THEN
+RVH009              PERFORM AUD-TITULAIRE-REDIRECT
                     MOVE RNRBIN TO SAV-RNRBIN
       *
                     MOVE ZEROES TO WS-STAT1
@@ -1191,6 +2009,56 @@ Y2000R     MOVE WS-RNREBC-DD TO WS-DATEBC-DD-1
            END-IF
            .
       *----------------------------------------------------------------
+RVH009**** AUD-TITULAIRE-REDIRECT ***
+      *----------------------------------------------------------------
+RVH009 AUD-TITULAIRE-REDIRECT.
+RVH009*************************
+RVH009     MOVE 52              TO BBF-N61-LENGTH
+RVH009     MOVE 40              TO BBF-N61-CODE
+RVH009     IF TRBFN-DEST = 153
+RVH009        MOVE "C"          TO BBF-N61-DEVICE-OUT
+RVH009     ELSE
+RVH009        MOVE "L"          TO BBF-N61-DEVICE-OUT
+RVH009     END-IF
+RVH009     MOVE "*"             TO BBF-N61-SWITCHING
+RVH009     MOVE SPACE           TO BBF-N61-PRIORITY
+RVH009     MOVE "500011"        TO BBF-N61-NAME
+RVH009     MOVE TRBFN-DEST      TO BBF-N61-DESTINATION
+RVH009     MOVE TRBFN-RNR       TO BBF-N61-RNR-ORIG
+RVH009     MOVE TRBFN-CODE-LIBEL TO BBF-N61-LIBEL
+RVH009     MOVE WS-RNREBC       TO BBF-N61-RNR-TIT
+RVH009     COPY ADLOGDBD
+RVH009         REPLACING LOGT1-REC BY BFN61GZR
+RVH009     .
+      *----------------------------------------------------------------
+RVH015**** AUD-COMPTE-DISCORDANCE ***
+      *----------------------------------------------------------------
+RVH015 AUD-COMPTE-DISCORDANCE.
+RVH015*****************************
+RVH015     MOVE 108             TO BBF-N62-LENGTH
+RVH015     MOVE 40              TO BBF-N62-CODE
+RVH015     IF TRBFN-DEST = 153
+RVH015        MOVE "C"          TO BBF-N62-DEVICE-OUT
+RVH015     ELSE
+RVH015        MOVE "L"          TO BBF-N62-DEVICE-OUT
+RVH015     END-IF
+RVH015     MOVE "*"             TO BBF-N62-SWITCHING
+RVH015     MOVE SPACE           TO BBF-N62-PRIORITY
+RVH015     MOVE "500012"        TO BBF-N62-NAME
+RVH015     MOVE TRBFN-DEST      TO BBF-N62-DESTINATION
+RVH015     MOVE TRBFN-RNR       TO BBF-N62-RNR
+RVH015     MOVE TRBFN-CODE-LIBEL TO BBF-N62-LIBEL
+RVH015     IF SAV-IBAN = SPACES
+RVH015        MOVE "F"          TO BBF-N62-REDEN
+RVH015     ELSE
+RVH015        MOVE "W"          TO BBF-N62-REDEN
+RVH015     END-IF
+RVH015     MOVE SAV-IBAN        TO BBF-N62-IBAN-OUD
+RVH015     MOVE TRBFN-IBAN      TO BBF-N62-IBAN-NIEUW
+RVH015     COPY ADLOGDBD
+RVH015         REPLACING LOGT1-REC BY BFN62GZR
+RVH015     .
+      *----------------------------------------------------------------
       **** RECHERCHE-CPTE-MEMBRE ***
       *----------------------------------------------------------------
        RECHERCHE-CPTE-MEMBRE.
@@ -1277,6 +2145,9 @@ IBAN10                 USAREA1 SEBNKUKW.
                      STAT1                        DELIMITED BY SIZE
                                  INTO BTMMSG
               END-STRING
+RVH023        MOVE "TECH.ERR SCH-LID08 STAT1" TO BBF-N54-DIAG
+RVH023        PERFORM TECH-DIAG
+RVH023        PERFORM CREER-REMOTE-500004
               PERFORM PPRNVW
            END-IF
            .
@@ -1291,6 +2162,9 @@ IBAN10                 USAREA1 SEBNKUKW.
                      STAT1                        DELIMITED BY SIZE
                                  INTO BTMMSG
               END-STRING
+RVH023        MOVE "TECH.ERR GET-PAR STAT1" TO BBF-N54-DIAG
+RVH023        PERFORM TECH-DIAG
+RVH023        PERFORM CREER-REMOTE-500004
               PERFORM PPRNVW
            ELSE
               IF STAT1 = ZEROES
@@ -1324,6 +2198,9 @@ IBAN10                 USAREA1 SEBNKUKW.
                      STAT1                       DELIMITED BY SIZE
                                  INTO BTMMSG
               END-STRING
+RVH023        MOVE "TECH.ERR GET-ADM STAT1" TO BBF-N54-DIAG
+RVH023        PERFORM TECH-DIAG
+RVH023        PERFORM CREER-REMOTE-500004
               PERFORM PPRNVW
            END-IF
            .
@@ -1338,6 +2215,9 @@ IBAN10                 USAREA1 SEBNKUKW.
                      STAT1                       DELIMITED BY SIZE
                                  INTO BTMMSG
               END-STRING
+RVH023        MOVE "TECH.ERR GET-MUT STAT1" TO BBF-N54-DIAG
+RVH023        PERFORM TECH-DIAG
+RVH023        PERFORM CREER-REMOTE-500004
               PERFORM PPRNVW
            END-IF
            .
@@ -1352,6 +2232,9 @@ IBAN10                 USAREA1 SEBNKUKW.
                      STAT1                       DELIMITED BY SIZE
                                  INTO BTMMSG
               END-STRING
+RVH023        MOVE "TECH.ERR GET-PTL STAT1" TO BBF-N54-DIAG
+RVH023        PERFORM TECH-DIAG
+RVH023        PERFORM CREER-REMOTE-500004
               PERFORM PPRNVW
            END-IF
            .
@@ -1366,6 +2249,9 @@ IBAN10                 USAREA1 SEBNKUKW.
                      STAT1                       DELIMITED BY SIZE
                                  INTO BTMMSG
               END-STRING
+RVH023        MOVE "TECH.ERR GET-BBF STAT1" TO BBF-N54-DIAG
+RVH023        PERFORM TECH-DIAG
+RVH023        PERFORM CREER-REMOTE-500004
               PERFORM PPRNVW
            END-IF
            .
@@ -1380,12 +2266,647 @@ IBAN10                 USAREA1 SEBNKUKW.
                      STAT1                       DELIMITED BY SIZE
                                  INTO BTMMSG
               END-STRING
+RVH023        MOVE "TECH.ERR ADD-BBF STAT1" TO BBF-N54-DIAG
+RVH023        PERFORM TECH-DIAG
+RVH023        PERFORM CREER-REMOTE-500004
               PERFORM PPRNVW
            END-IF
            .
+      *
+      *----------------------------------------------------------------
+      **** RVH001: CTL-ZOEK-ENTRY / CTL-PRINT-REPORT ***
+      *----------------------------------------------------------------
+RVH000 CTL-ZOEK-ENTRY.
+RVH000*****************
+RVH000     SET WS-CTL-IDX TO 1
+RVH000     SEARCH WS-CTL-ENTRY
+RVH000        AT END
+RVH000           IF WS-CTL-COUNT < 300
+RVH000           THEN
+RVH000              ADD 1 TO WS-CTL-COUNT
+RVH000              SET WS-CTL-IDX TO WS-CTL-COUNT
+RVH000              MOVE TRBFN-DEST       TO WS-CTL-DEST (WS-CTL-IDX)
+RVH000              MOVE TRBFN-CODE-LIBEL TO WS-CTL-LIBEL (WS-CTL-IDX)
+RVH000              MOVE ZEROES TO WS-CTL-BBF-CNT  (WS-CTL-IDX)
+RVH000                            WS-CTL-BBF-BEDR (WS-CTL-IDX)
+RVH000                            WS-CTL-REJ-CNT  (WS-CTL-IDX)
+RVH000                            WS-CTL-REJ-BEDR (WS-CTL-IDX)
+RVH000           END-IF
+RVH000        WHEN WS-CTL-DEST  (WS-CTL-IDX) = TRBFN-DEST
+RVH000         AND WS-CTL-LIBEL (WS-CTL-IDX) = TRBFN-CODE-LIBEL
+RVH000           CONTINUE
+RVH000     END-SEARCH
+RVH000     SET WS-CTL-SUB TO WS-CTL-IDX
+RVH000     .
+      *
+RVH000 CTL-PRINT-REPORT.
+RVH000*******************
+RVH000     PERFORM VARYING WS-CTL-SUB FROM 1 BY 1
+RVH000        UNTIL WS-CTL-SUB > WS-CTL-COUNT
+RVH000        MOVE 61              TO BBF-N57-LENGTH
+RVH000        MOVE 40              TO BBF-N57-CODE
+RVH000        MOVE "L"             TO BBF-N57-DEVICE-OUT
+RVH000        MOVE "*"             TO BBF-N57-SWITCHING
+RVH000        MOVE SPACE           TO BBF-N57-PRIORITY
+RVH000        MOVE "500007"        TO BBF-N57-NAME
+RVH000        MOVE WS-CTL-DEST  (WS-CTL-SUB) TO BBF-N57-DESTINATION
+RVH000                                          BBF-N57-VBOND
+RVH000        MOVE WS-CTL-LIBEL (WS-CTL-SUB) TO BBF-N57-LIBEL
+RVH000        MOVE WS-CTL-BBF-CNT  (WS-CTL-SUB) TO BBF-N57-BBF-CNT
+RVH000        MOVE WS-CTL-BBF-BEDR (WS-CTL-SUB) TO BBF-N57-BBF-BEDR
+RVH000        MOVE WS-CTL-REJ-CNT  (WS-CTL-SUB) TO BBF-N57-REJ-CNT
+RVH000        MOVE WS-CTL-REJ-BEDR (WS-CTL-SUB) TO BBF-N57-REJ-BEDR
+RVH000        COPY ADLOGDBD
+RVH000            REPLACING LOGT1-REC BY BFN57GZR
+RVH000     END-PERFORM
+RVH000     .
+      *
+      *----------------------------------------------------------------
+      **** RVH022: DIA-ZOEK-ENTRY / STA-SCHRIJVEN ***
+      *----------------------------------------------------------------
+RVH022 DIA-ZOEK-ENTRY.
+RVH022*****************
+RVH022     SET WS-DIA-IDX TO 1
+RVH022     SEARCH WS-DIA-ENTRY
+RVH022        AT END
+RVH022           IF WS-DIA-COUNT < 39
+RVH022           THEN
+RVH022              ADD 1 TO WS-DIA-COUNT
+RVH022              SET WS-DIA-IDX TO WS-DIA-COUNT
+RVH022              MOVE BBF-N54-DIAG TO WS-DIA-TEKST (WS-DIA-IDX)
+RVH022              MOVE ZEROES       TO WS-DIA-CNT  (WS-DIA-IDX)
+RVH022                                   WS-DIA-BEDR (WS-DIA-IDX)
+RVH022           ELSE
+RVH022              SET WS-DIA-TABEL-VOL TO TRUE
+RVH022              SET WS-DIA-IDX TO 40
+RVH022              IF WS-DIA-COUNT < 40
+RVH022                 ADD 1 TO WS-DIA-COUNT
+RVH022                 MOVE "OVERIGE DIAGNOSES"
+RVH022                                TO WS-DIA-TEKST (WS-DIA-IDX)
+RVH022                 MOVE ZEROES    TO WS-DIA-CNT  (WS-DIA-IDX)
+RVH022                                   WS-DIA-BEDR (WS-DIA-IDX)
+RVH022              END-IF
+RVH022           END-IF
+RVH022        WHEN WS-DIA-TEKST (WS-DIA-IDX) = BBF-N54-DIAG
+RVH022           CONTINUE
+RVH022     END-SEARCH
+RVH022     .
+      *
+      *----------------------------------------------------------------
+      *RVH023: EEN TECHNISCHE DB-TOEGANGSFOUT (SCH-LID08/GET-PAR/
+      *        GET-ADM/GET-MUT/GET-PTL/GET-BBF/ADD-BBF) KRIJGT, NET
+      *        ZOALS EEN BUSINESS-VERWERPING, EEN EIGEN BBF-N54-DIAG-
+      *        TEKST EN TELT MEE IN DEZELFDE WS-DIA-TABLE/STAQ-FILE-
+      *        VERZAMELING - ZO ZIET DE OPERATOR OP DE
+      *        VERWERPINGSLIJST DIRECT OF HET OM EEN ONTBREKEND ADM-
+      *        RECORD, EEN TIJDELIJKE DB-STATUS OP EEN ANDERE BRON, OF
+      *        IETS ANDERS GAAT, IN PLAATS VAN STEEDS DEZELFDE GENERIEKE
+      *        PPRNVW-AFBREKING TE ZIEN. PPRNVW ZELF WORDT HIERNA NOG
+      *        STEEDS UITGEVOERD ZOALS VOORHEEN - ENKEL DE VOORAFGAANDE
+      *        BBF-N54-DIAG-TEKST IS NIEUW.
+      *----------------------------------------------------------------
+RVH023 TECH-DIAG.
+RVH023************
+RVH023     PERFORM DIA-ZOEK-ENTRY
+RVH023     ADD 1              TO WS-DIA-CNT  (WS-DIA-IDX)
+RVH023     ADD TRBFN-MONTANT  TO WS-DIA-BEDR (WS-DIA-IDX)
+RVH023     ADD 1              TO WS-TOT-REJ-CNT
+RVH023     ADD TRBFN-MONTANT  TO WS-TOT-REJ-BEDR
+RVH023     .
+      *
+      *----------------------------------------------------------------
+      *RVH022: MACHINE-LEESBARE STATISTIEKFEED (STAQ-FILE) - EEN
+      *        BBF-TOTAALREKORD, EEN REJECT-TOTAALREKORD EN EEN
+      *        DETAILREKORD PER VOORGEKOMEN BBF-N54-DIAG-TEKST, ZODAT
+      *        HET OPERATIONEEL DASHBOARD EEN GIRBET-RUN AUTOMATISCH
+      *        KAN BEOORDELEN ZONDER DE 500001/500004/500006-LIJSTEN
+      *        MANUEEL TE MOETEN NATELLEN.
+      *----------------------------------------------------------------
+RVH022 STA-SCHRIJVEN.
+RVH022*****************
+RVH022     OPEN OUTPUT STAQ-FILE
+RVH022     IF WS-STAQ-STATUS NOT = "00"
+RVH022        MOVE SPACES TO BTMMSG
+RVH022        STRING "ERREUR OPEN STAQ STATUS = " DELIMITED BY SIZE
+RVH022               WS-STAQ-STATUS              DELIMITED BY SIZE
+RVH022                           INTO BTMMSG
+RVH022        END-STRING
+RVH022        PERFORM PPRNVW
+RVH022     END-IF
+RVH022     SET STAQ-BBF-TOTAAL TO TRUE
+RVH022     MOVE SPACES         TO STAQ-DIAG
+RVH022     MOVE WS-TOT-BBF-CNT  TO STAQ-AANTAL
+RVH022     MOVE WS-TOT-BBF-BEDR TO STAQ-BEDRAG
+RVH022     WRITE STAQ-REC
+RVH022     SET STAQ-REJ-TOTAAL TO TRUE
+RVH022     MOVE SPACES         TO STAQ-DIAG
+RVH022     MOVE WS-TOT-REJ-CNT  TO STAQ-AANTAL
+RVH022     MOVE WS-TOT-REJ-BEDR TO STAQ-BEDRAG
+RVH022     WRITE STAQ-REC
+RVH022     PERFORM VARYING WS-DIA-SUB FROM 1 BY 1
+RVH022        UNTIL WS-DIA-SUB > WS-DIA-COUNT
+RVH022        SET STAQ-DIAGNOSE TO TRUE
+RVH022        MOVE WS-DIA-TEKST (WS-DIA-SUB) TO STAQ-DIAG
+RVH022        MOVE WS-DIA-CNT   (WS-DIA-SUB) TO STAQ-AANTAL
+RVH022        MOVE WS-DIA-BEDR  (WS-DIA-SUB) TO STAQ-BEDRAG
+RVH022        WRITE STAQ-REC
+RVH022     END-PERFORM
+RVH022     CLOSE STAQ-FILE
+RVH022     .
+      *
+      *----------------------------------------------------------------
+      *RVH031: WS-BNK-TABLE (DE INGELADEN HISTORIEK, BIJGEWERKT DOOR
+      *        VOIR-BANQUE-HISTORIEK MET DE BANK VAN DEZE RUN) IN ZIJN
+      *        GEHEEL TERUGSCHRIJVEN NAAR BNKQ-FILE ALS NIEUWE MASTER
+      *        VOOR DE VOLGENDE GIRBET-RUN.
+      *----------------------------------------------------------------
+RVH031 SCHRIJVEN-BANKHISTORIEK.
+RVH031*************************
+RVH031     OPEN OUTPUT BNKQ-FILE
+RVH031     IF WS-BNKQ-STATUS NOT = "00"
+RVH031        MOVE SPACES TO BTMMSG
+RVH031        STRING "ERREUR OPEN BNKQ STATUS = " DELIMITED BY SIZE
+RVH031               WS-BNKQ-STATUS             DELIMITED BY SIZE
+RVH031                           INTO BTMMSG
+RVH031        END-STRING
+RVH031        PERFORM PPRNVW
+RVH031     END-IF
+RVH031     PERFORM VARYING WS-BNK-SUB FROM 1 BY 1
+RVH031        UNTIL WS-BNK-SUB > WS-BNK-COUNT
+RVH031        MOVE WS-BNK-RNR  (WS-BNK-SUB) TO BNKQ-RNR
+RVH031        MOVE WS-BNK-BANK (WS-BNK-SUB) TO BNKQ-BANK
+RVH031        WRITE BNKQ-REC
+RVH031     END-PERFORM
+RVH031     CLOSE BNKQ-FILE
+RVH031     .
+      *
+RVH001 IBN-PRINT-REPORT.
+RVH001*******************
+RVH001     PERFORM VARYING WS-IBN-SUB FROM 1 BY 1
+RVH001        UNTIL WS-IBN-SUB > WS-IBN-COUNT
+RVH001        MOVE 74              TO BBF-N58-LENGTH
+RVH001        MOVE 40              TO BBF-N58-CODE
+RVH001        MOVE "L"             TO BBF-N58-DEVICE-OUT
+RVH001        MOVE "*"             TO BBF-N58-SWITCHING
+RVH001        MOVE SPACE           TO BBF-N58-PRIORITY
+RVH001        MOVE "500008"        TO BBF-N58-NAME
+RVH001        MOVE WS-IBN-DEST (WS-IBN-SUB) TO BBF-N58-DESTINATION
+RVH001                                         BBF-N58-DEST
+RVH001        MOVE WS-IBN-RNR  (WS-IBN-SUB) TO BBF-N58-RNR
+RVH001        MOVE WS-IBN-IBAN (WS-IBN-SUB) TO BBF-N58-IBAN
+RVH001        COPY ADLOGDBD
+RVH001            REPLACING LOGT1-REC BY BFN58GZR
+RVH001     END-PERFORM
+RVH001     .
+      *
+      *----------------------------------------------------------------
+      **** RVH004: MUT-ZOEK-ENTRY / MUT-SORT-TABLE / MUT-PRINT-REPORT **
+      *----------------------------------------------------------------
+RVH004 MUT-ZOEK-ENTRY.
+RVH004*****************
+RVH004     SET WS-MUT-IDX TO 1
+RVH004     SEARCH WS-MUT-ENTRY
+RVH004        AT END
+RVH004           IF WS-MUT-COUNT < 300
+RVH004           THEN
+RVH004              ADD 1 TO WS-MUT-COUNT
+RVH004              SET WS-MUT-IDX TO WS-MUT-COUNT
+RVH004              MOVE TRBFN-DEST       TO WS-MUT-DEST (WS-MUT-IDX)
+RVH004              MOVE TRBFN-CODE-LIBEL TO WS-MUT-LIBEL (WS-MUT-IDX)
+RVH004              MOVE ZEROES TO WS-MUT-CNT (WS-MUT-IDX)
+RVH004           END-IF
+RVH004        WHEN WS-MUT-DEST  (WS-MUT-IDX) = TRBFN-DEST
+RVH004         AND WS-MUT-LIBEL (WS-MUT-IDX) = TRBFN-CODE-LIBEL
+RVH004           CONTINUE
+RVH004     END-SEARCH
+RVH004     SET WS-MUT-SUB TO WS-MUT-IDX
+RVH004     .
+      *
+      *RVH004: EENVOUDIGE SELECTIE-SORTERING VAN WS-MUT-TABLE, AFLOPEND
+      *        OP WS-MUT-CNT, ZODAT DE MEEST VOORKOMENDE OPZOEKMISSERS
+      *        BOVENAAN DE 500010-LIJST VERSCHIJNEN.
+RVH004 MUT-SORT-TABLE.
+RVH004*******************
+RVH004     IF WS-MUT-COUNT > 1
+RVH004     THEN
+RVH004       PERFORM VARYING WS-MUT-SUB FROM 1 BY 1
+RVH004         UNTIL WS-MUT-SUB > WS-MUT-COUNT
+RVH004         PERFORM VARYING WS-MUT-SUB2 FROM WS-MUT-SUB BY 1
+RVH004           UNTIL WS-MUT-SUB2 > WS-MUT-COUNT
+RVH004           IF WS-MUT-CNT (WS-MUT-SUB2) >
+RVH004              WS-MUT-CNT (WS-MUT-SUB)
+RVH004           THEN
+RVH004             MOVE WS-MUT-DEST  (WS-MUT-SUB) TO WS-MUT-HOLD-DEST
+RVH004             MOVE WS-MUT-LIBEL (WS-MUT-SUB) TO WS-MUT-HOLD-LIBEL
+RVH004             MOVE WS-MUT-CNT   (WS-MUT-SUB) TO WS-MUT-HOLD-CNT
+RVH004             MOVE WS-MUT-DEST  (WS-MUT-SUB2)
+RVH004                                TO WS-MUT-DEST  (WS-MUT-SUB)
+RVH004             MOVE WS-MUT-LIBEL (WS-MUT-SUB2)
+RVH004                                TO WS-MUT-LIBEL (WS-MUT-SUB)
+RVH004             MOVE WS-MUT-CNT   (WS-MUT-SUB2)
+RVH004                                TO WS-MUT-CNT   (WS-MUT-SUB)
+RVH004             MOVE WS-MUT-HOLD-DEST
+RVH004                                TO WS-MUT-DEST  (WS-MUT-SUB2)
+RVH004             MOVE WS-MUT-HOLD-LIBEL
+RVH004                                TO WS-MUT-LIBEL (WS-MUT-SUB2)
+RVH004             MOVE WS-MUT-HOLD-CNT
+RVH004                                TO WS-MUT-CNT   (WS-MUT-SUB2)
+RVH004           END-IF
+RVH004         END-PERFORM
+RVH004       END-PERFORM
+RVH004     END-IF
+RVH004     .
+      *
+RVH004 MUT-PRINT-REPORT.
+RVH004*******************
+RVH004     PERFORM MUT-SORT-TABLE
+RVH004     PERFORM VARYING WS-MUT-SUB FROM 1 BY 1
+RVH004        UNTIL WS-MUT-SUB > WS-MUT-COUNT
+RVH004        MOVE 40              TO BBF-N60-LENGTH
+RVH004        MOVE 40              TO BBF-N60-CODE
+RVH004        MOVE "L"             TO BBF-N60-DEVICE-OUT
+RVH004        MOVE "*"             TO BBF-N60-SWITCHING
+RVH004        MOVE SPACE           TO BBF-N60-PRIORITY
+RVH004        MOVE "500010"        TO BBF-N60-NAME
+RVH004        MOVE WS-MUT-DEST  (WS-MUT-SUB) TO BBF-N60-DESTINATION
+RVH004                                          BBF-N60-DEST
+RVH004        MOVE WS-MUT-LIBEL (WS-MUT-SUB) TO BBF-N60-LIBEL
+RVH004        MOVE WS-MUT-SUB                TO BBF-N60-RANG
+RVH004        MOVE WS-MUT-CNT   (WS-MUT-SUB) TO BBF-N60-CNT
+RVH004        COPY ADLOGDBD
+RVH004            REPLACING LOGT1-REC BY BFN60GZR
+RVH004     END-PERFORM
+RVH004     .
+      *
+      *----------------------------------------------------------------
+      *RVH003: WEGSCHRIJVEN VAN EEN PPR MET ONBEKENDE TAALCODE NAAR HET
+      *        TAALQ-SUSPENSE-BESTAND (OPENT HET BESTAND BIJ DE EERSTE
+      *        AANROEP; GESLOTEN VANUIT PAR-FIN-RUN).
+      *----------------------------------------------------------------
+RVH003 ECRIRE-TAALQ.
+RVH003***************
+RVH003     IF NOT TAALQ-OPEN
+RVH003        OPEN EXTEND TAALQ-FILE
+RVH003        IF WS-TAALQ-STATUS = "05" OR = "35"
+RVH003           CLOSE TAALQ-FILE
+RVH003           OPEN OUTPUT TAALQ-FILE
+RVH003        END-IF
+RVH003        IF WS-TAALQ-STATUS NOT = "00"
+RVH003           MOVE SPACES TO BTMMSG
+RVH003           STRING "ERREUR OPEN TAALQ STATUS = " DELIMITED BY SIZE
+RVH003                  WS-TAALQ-STATUS              DELIMITED BY SIZE
+RVH003                              INTO BTMMSG
+RVH003           END-STRING
+RVH003           PERFORM PPRNVW
+RVH003        END-IF
+RVH003        SET TAALQ-OPEN TO TRUE
+RVH003     END-IF
+RVH003     MOVE PPR-RECORD TO TAALQ-REC
+RVH003     WRITE TAALQ-REC
+RVH003     .
+      *
+      *----------------------------------------------------------------
+      *RVH018: OPZOEKEN VAN DE CONTROLE-DREMPEL VOOR TRBFN-CODE-LIBEL
+      *        IN TABLE-SEUIL-CONTROLE (CODE 99 = STANDAARDRIJ) EN
+      *        NAGAAN OF TRBFN-MONTANT DEZE DREMPEL OVERSCHRIJDT.
+      *----------------------------------------------------------------
+RVH018 GROOT-BEDRAG-CONTROLE.
+RVH018*************************
+RVH018     MOVE "N" TO WS-SEUIL-SW
+RVH018     SET SEUIL-IDX TO 1
+RVH018     SEARCH SEUIL-ENTRY
+RVH018        AT END
+RVH018           SET SEUIL-IDX TO WS-SEUIL-COUNT
+RVH018        WHEN SEUIL-LIBEL (SEUIL-IDX) = TRBFN-CODE-LIBEL
+RVH018           CONTINUE
+RVH018     END-SEARCH
+RVH018     IF TRBFN-MONTANT > SEUIL-BEDRAG (SEUIL-IDX)
+RVH018        MOVE "Y" TO WS-SEUIL-SW
+RVH018     END-IF
+RVH018     .
+      *
+      *----------------------------------------------------------------
+      *RVH024: ALS TRBFN-CODE-LIBEL IN TABLE-INSTANT-LIBEL ALS EEN
+      *        SPOEDGEVAL IS AANGEDUID EN DE BETALING NORMAAL VIA DE
+      *        GEWONE SEPA-OVERSCHRIJVING ZOU VERTREKKEN (U-BETWYZ/
+      *        TRBFN-BETWYZ = "B"), WORDT DIE OMGEZET NAAR "G" (SEPA
+      *        INSTANT CREDIT TRANSFER) ZODAT ZE DE SNELLERE RAIL VAN
+      *        DE CLEARINGBANK VOLGT I.P.V. DE STANDAARD SEPA-BATCH.
+      *        EEN CIRCULAIRE CHEQUE (C/D/E/F) OF EEN INHOUDING (A)
+      *        WORDT NIET GERAAKT.
+      *----------------------------------------------------------------
+RVH024 BEPALEN-BETWYZ-INSTANT.
+RVH024*************************
+RVH024     IF TRBFN-BETWYZ = "B"
+RVH024        SET INSTANT-LIBEL-IDX TO 1
+RVH024        SEARCH INSTANT-LIBEL-ENTRY
+RVH024           AT END
+RVH024              SET INSTANT-LIBEL-IDX TO WS-INSTANT-LIBEL-COUNT
+RVH024           WHEN INSTANT-LIBEL-CODE (INSTANT-LIBEL-IDX)
+RVH024                                        = TRBFN-CODE-LIBEL
+RVH024              CONTINUE
+RVH024        END-SEARCH
+RVH024        IF INSTANT-LIBEL-JA (INSTANT-LIBEL-IDX)
+RVH024           MOVE "G" TO TRBFN-BETWYZ
+RVH024        END-IF
+RVH024     END-IF
+RVH024     .
+      *
+      *----------------------------------------------------------------
+      *RVH033: OPZOEKEN VAN HET BANKROUTERINGSTYPE VOOR TRBFN-CODE-LIBEL
+      *        IN TABLE-LIBEL-BANKROUTING (CODE 99 = STANDAARDRIJ) EN
+      *        TOEPASSEN VAN DEZELFDE TWEE GEDRAGINGEN DIE VOIR-BANQUE-
+      *        DEBIT'S EVALUATE VROEGER PER AFZONDERLIJKE WHEN UITVOERDE.
+      *----------------------------------------------------------------
+RVH033 BEPALEN-BANKROUTING-LIBEL.
+RVH033*****************************
+RVH033     SET LIBROUT-IDX TO 1
+RVH033     SEARCH LIBROUT-ENTRY
+RVH033        AT END
+RVH033           SET LIBROUT-IDX TO WS-LIBROUT-COUNT
+RVH033        WHEN LIBROUT-LIBEL (LIBROUT-IDX) = TRBFN-CODE-LIBEL
+RVH033           CONTINUE
+RVH033     END-SEARCH
+RVH033     IF LIBROUT-SEBNK (LIBROUT-IDX)
+RVH033        IF WS-SEBNK-WELKEBANK = "0"
+RVH033           MOVE 1 TO SAV-WELKEBANK
+RVH033        END-IF
+RVH033     ELSE
+RVH033        MOVE 1 TO SAV-WELKEBANK
+RVH033     END-IF
+RVH033     .
+      *
+      *----------------------------------------------------------------
+      *RVH018: WEGSCHRIJVEN VAN EEN PPR DIE DE CONTROLE-DREMPEL
+      *        OVERSCHRIJDT NAAR HET NAZICHT-BESTAND (OPENT HET
+      *        BESTAND BIJ DE EERSTE AANROEP; GESLOTEN VANUIT
+      *        PAR-FIN-RUN).
+      *----------------------------------------------------------------
+RVH018 ECRIRE-REVQ.
+RVH018***************
+RVH018     IF NOT REVQ-OPEN
+RVH018        OPEN EXTEND REVQ-FILE
+RVH018        IF WS-REVQ-STATUS = "05" OR = "35"
+RVH018           CLOSE REVQ-FILE
+RVH018           OPEN OUTPUT REVQ-FILE
+RVH018        END-IF
+RVH018        IF WS-REVQ-STATUS NOT = "00"
+RVH018           MOVE SPACES TO BTMMSG
+RVH018           STRING "ERREUR OPEN REVQ STATUS = " DELIMITED BY SIZE
+RVH018                  WS-REVQ-STATUS              DELIMITED BY SIZE
+RVH018                              INTO BTMMSG
+RVH018           END-STRING
+RVH018           PERFORM PPRNVW
+RVH018        END-IF
+RVH018        SET REVQ-OPEN TO TRUE
+RVH018     END-IF
+RVH018     MOVE PPR-RECORD           TO REVQ-PPR
+RVH018     MOVE SEUIL-BEDRAG (SEUIL-IDX) TO REVQ-SEUIL
+RVH018     WRITE REVQ-REC
+RVH018     .
+      *
+      *----------------------------------------------------------------
+      *RVH025: WEGSCHRIJVEN VAN EEN GRAND-LIVRE-BOEKINGSLIJN VOOR DEZE
+      *        BBF-ENTRY (FEDERATIE UIT BBF-VERB, BEDRAG UIT BBF-BEDRAG/
+      *        BBF-BEDRAG-DV, LIBELLE UIT BBF-LIBEL, DATUM UIT
+      *        BBF-DATINB), IN DEZELFDE LAYOUT DIE DE AP-INTERFACE VAN
+      *        FINANCE VERWACHT - VOEDT VOORTAAN AUTOMATISCH WAT
+      *        FINANCE VOORHEEN MAANDELIJKS MET DE HAND UIT HET
+      *        BETALINGSJOURNAAL AFLEIDDE. OPENT HET BESTAND BIJ DE
+      *        EERSTE AANROEP; GESLOTEN VANUIT PAR-FIN-RUN.
+      *----------------------------------------------------------------
+RVH025 ECRIRE-GLPQ.
+RVH025***************
+RVH025     IF NOT GLPQ-OPEN
+RVH025        OPEN EXTEND GLPQ-FILE
+RVH025        IF WS-GLPQ-STATUS = "05" OR = "35"
+RVH025           CLOSE GLPQ-FILE
+RVH025           OPEN OUTPUT GLPQ-FILE
+RVH025        END-IF
+RVH025        IF WS-GLPQ-STATUS NOT = "00"
+RVH025           MOVE SPACES TO BTMMSG
+RVH025           STRING "ERREUR OPEN GLPQ STATUS = " DELIMITED BY SIZE
+RVH025                  WS-GLPQ-STATUS              DELIMITED BY SIZE
+RVH025                              INTO BTMMSG
+RVH025           END-STRING
+RVH025           PERFORM PPRNVW
+RVH025        END-IF
+RVH025        SET GLPQ-OPEN TO TRUE
+RVH025     END-IF
+RVH025     MOVE WS-RIJKSNUMMER       TO GLPQ-RNR
+RVH025     MOVE BBF-LIBEL            TO GLPQ-LIBEL
+RVH025     MOVE BBF-KONST            TO GLPQ-KONST
+RVH025     MOVE BBF-VOLGNR           TO GLPQ-VOLGNR
+RVH025     MOVE BBF-VERB             TO GLPQ-FEDERATIE
+RVH025     MOVE BBF-BEDRAG           TO GLPQ-BEDRAG
+RVH025     MOVE BBF-BEDRAG-DV        TO GLPQ-BEDRAG-DV
+RVH025     MOVE BBF-DATINB           TO GLPQ-DATINB
+RVH030     MOVE WS-RUN-SEQ           TO GLPQ-RUNSEQ
+RVH025     WRITE GLPQ-REC
+RVH025     .
+      *
+      *----------------------------------------------------------------
+      *RVH026: WEGSCHRIJVEN VAN EEN LID-GERICHTE BETALINGSMELDING
+      *        (BETAALD, VANUIT CREER-BBF, OF VERWORPEN, VANUIT
+      *        CREER-REMOTE-500004) VOOR HET CORRESPONDENTIESYSTEEM.
+      *        OPENT HET BESTAND BIJ DE EERSTE AANROEP; GESLOTEN
+      *        VANUIT PAR-FIN-RUN.
+      *----------------------------------------------------------------
+RVH026 ECRIRE-MOTQ.
+RVH026***************
+RVH026     IF NOT MOTQ-OPEN
+RVH026        OPEN EXTEND MOTQ-FILE
+RVH026        IF WS-MOTQ-STATUS = "05" OR = "35"
+RVH026           CLOSE MOTQ-FILE
+RVH026           OPEN OUTPUT MOTQ-FILE
+RVH026        END-IF
+RVH026        IF WS-MOTQ-STATUS NOT = "00"
+RVH026           MOVE SPACES TO BTMMSG
+RVH026           STRING "ERREUR OPEN MOTQ STATUS = " DELIMITED BY SIZE
+RVH026                  WS-MOTQ-STATUS              DELIMITED BY SIZE
+RVH026                              INTO BTMMSG
+RVH026           END-STRING
+RVH026           PERFORM PPRNVW
+RVH026        END-IF
+RVH026        SET MOTQ-OPEN TO TRUE
+RVH026     END-IF
+RVH026     MOVE TRBFN-PPR-RNR        TO MOTQ-PPR-RNR
+RVH026     MOVE ADM-NAAM             TO MOTQ-NAAM
+RVH026     MOVE ADM-VOORN            TO MOTQ-VOORN
+RVH026     MOVE ADM-LND              TO MOTQ-LND
+RVH026     MOVE ADM-TAAL             TO MOTQ-TAAL
+RVH026     MOVE TRBFN-CODE-LIBEL     TO MOTQ-LIBEL
+RVH026     MOVE TRBFN-MONTANT        TO MOTQ-BEDRAG
+RVH026     MOVE TRBFN-MONTANT-DV     TO MOTQ-BEDRAG-DV
+RVH026     MOVE SP-ACTDAT            TO MOTQ-DATINB
+RVH026     WRITE MOTQ-REC
+RVH026     .
+      *
+      *----------------------------------------------------------------
+      *RVH028: WEGSCHRIJVEN VAN DE VOLLEDIGE PPR-RECORD VAN EEN
+      *        CREER-REMOTE-500004-VERWERPING, SAMEN MET DE DIAGNOSE,
+      *        NAAR HET REJECT-ARCHIEF T.B.V. CORRECTIE/HERINDIENING.
+      *        OPENT HET BESTAND BIJ DE EERSTE AANROEP; GESLOTEN
+      *        VANUIT PAR-FIN-RUN.
+      *----------------------------------------------------------------
+RVH028 ECRIRE-REJQ.
+RVH028***************
+RVH028     IF NOT REJQ-OPEN
+RVH028        OPEN EXTEND REJQ-FILE
+RVH028        IF WS-REJQ-STATUS = "05" OR = "35"
+RVH028           CLOSE REJQ-FILE
+RVH028           OPEN OUTPUT REJQ-FILE
+RVH028        END-IF
+RVH028        IF WS-REJQ-STATUS NOT = "00"
+RVH028           MOVE SPACES TO BTMMSG
+RVH028           STRING "ERREUR OPEN REJQ STATUS = " DELIMITED BY SIZE
+RVH028                  WS-REJQ-STATUS              DELIMITED BY SIZE
+RVH028                              INTO BTMMSG
+RVH028           END-STRING
+RVH028           PERFORM PPRNVW
+RVH028        END-IF
+RVH028        SET REJQ-OPEN TO TRUE
+RVH028     END-IF
+RVH028     MOVE PPR-RECORD           TO REJQ-PPR
+RVH028     MOVE BBF-N54-DIAG         TO REJQ-DIAG
+RVH028     WRITE REJQ-REC
+RVH028     .
+      *
+      *----------------------------------------------------------------
+      **** RVH005: CKP-LEZEN / CKP-UPDATE / CKP-SCHRIJF ***
+      *----------------------------------------------------------------
+RVH005 CKP-LEZEN.
+RVH005************
+RVH005     IF NOT CKP-READ
+RVH005        SET CKP-READ TO TRUE
+RVH005        OPEN INPUT KPTQ-FILE
+RVH005        IF WS-KPT-STATUS = "00"
+RVH005           READ KPTQ-FILE
+RVH005           IF WS-KPT-STATUS = "00"
+RVH005              MOVE KPTQ-NUMBER   TO WS-CKP-LAST-NUMBER
+RVH030              MOVE KPTQ-RUN-DATUM TO WS-CKP-RUN-DATUM
+RVH030              MOVE KPTQ-RUN-SEQ   TO WS-CKP-RUN-SEQ
+RVH005           END-IF
+RVH005           CLOSE KPTQ-FILE
+RVH005        END-IF
+RVH005     END-IF
+RVH005     .
+      *
+RVH005 CKP-SCHRIJF.
+RVH005**************
+RVH005     MOVE WS-CKP-CUR-NUMBER TO KPTQ-NUMBER
+RVH005     MOVE WS-CKP-CUR-RNR    TO KPTQ-PPR-RNR
+RVH030     MOVE SP-ACTDAT         TO KPTQ-RUN-DATUM
+RVH030     MOVE WS-RUN-SEQ        TO KPTQ-RUN-SEQ
+RVH005     OPEN OUTPUT KPTQ-FILE
+RVH005     WRITE KPTQ-REC
+RVH005     CLOSE KPTQ-FILE
+RVH005     .
+      *
+RVH005 CKP-UPDATE.
+RVH005*************
+RVH005     MOVE TRBFN-NUMBER  TO WS-CKP-CUR-NUMBER
+RVH005     MOVE TRBFN-PPR-RNR TO WS-CKP-CUR-RNR
+RVH005     ADD 1 TO WS-CKP-CTR
+RVH005     IF WS-CKP-CTR >= WS-CKP-INTERVAL
+RVH005        PERFORM CKP-SCHRIJF
+RVH005        MOVE ZERO TO WS-CKP-CTR
+RVH005     END-IF
+RVH005     .
+      *
+      *----------------------------------------------------------------
+      **** RVH030: BEPALEN-RUN-SEQ ***
+      *----------------------------------------------------------------
+RVH030 BEPALEN-RUN-SEQ.
+RVH030*******************
+RVH030     IF NOT RUNQ-READ
+RVH030        SET RUNQ-READ TO TRUE
+RVH030        IF WS-CKP-LAST-NUMBER NOT = ZEROES
+RVH030           AND WS-CKP-RUN-DATUM = SP-ACTDAT
+      *----------------------------------------------------------------
+      *RVH030: RESTART VAN EEN AFGEBROKEN RUN VAN VANDAAG (KPTQ-FILE
+      *        BEVATTE AL EEN CHECKPOINT VOOR VANDAAG) - HET RUN-
+      *        VOLGNUMMER VAN DIE AFGEBROKEN RUN WORDT HERGEBRUIKT
+      *        IN PLAATS VAN EEN NIEUW VOLGNUMMER TE TREKKEN, ZODAT
+      *        DE BBF/BFN51/BFN54/GLPQ-RECORDS VAN VOOR EN NA DE
+      *        RESTART ONDER HETZELFDE RUN-VOLGNUMMER VALLEN.
+      *----------------------------------------------------------------
+RVH030           MOVE WS-CKP-RUN-DATUM TO WS-RUN-LAST-DATUM
+RVH030           MOVE WS-CKP-RUN-SEQ   TO WS-RUN-SEQ
+RVH030        ELSE
+RVH030           OPEN INPUT RUNQ-FILE
+RVH030           IF WS-RUNQ-STATUS = "00"
+RVH030              READ RUNQ-FILE
+RVH030              IF WS-RUNQ-STATUS = "00"
+RVH030                 MOVE RUNQ-DATUM TO WS-RUN-LAST-DATUM
+RVH030                 MOVE RUNQ-SEQ   TO WS-RUN-SEQ
+RVH030              END-IF
+RVH030              CLOSE RUNQ-FILE
+RVH030           END-IF
+RVH030           IF SP-ACTDAT = WS-RUN-LAST-DATUM
+RVH030              ADD 1 TO WS-RUN-SEQ
+RVH030           ELSE
+RVH030              MOVE 1 TO WS-RUN-SEQ
+RVH030           END-IF
+RVH030           MOVE SP-ACTDAT  TO RUNQ-DATUM
+RVH030           MOVE WS-RUN-SEQ TO RUNQ-SEQ
+RVH030           OPEN OUTPUT RUNQ-FILE
+RVH030           WRITE RUNQ-REC
+RVH030           CLOSE RUNQ-FILE
+RVH030        END-IF
+RVH030     END-IF
+RVH030     .
+      *
+      *----------------------------------------------------------------
+      **** RVH031: LADEN-BANKHISTORIEK ***
+      *----------------------------------------------------------------
+RVH031 LADEN-BANKHISTORIEK.
+RVH031***********************
+RVH031     IF NOT BNKQ-GELADEN
+RVH031        SET BNKQ-GELADEN TO TRUE
+RVH031        OPEN INPUT BNKQ-FILE
+RVH031        IF WS-BNKQ-STATUS = "00"
+RVH031           PERFORM LEZEN-BNKQ
+RVH031           PERFORM WITH TEST BEFORE
+RVH031                   UNTIL WS-BNKQ-STATUS NOT = "00"
+RVH031              IF WS-BNK-COUNT < 2000
+RVH031              THEN
+RVH031                 ADD 1 TO WS-BNK-COUNT
+RVH031                 MOVE BNKQ-RNR  TO WS-BNK-RNR  (WS-BNK-COUNT)
+RVH031                 MOVE BNKQ-BANK TO WS-BNK-BANK (WS-BNK-COUNT)
+RVH031              END-IF
+RVH031              PERFORM LEZEN-BNKQ
+RVH031           END-PERFORM
+RVH031           CLOSE BNKQ-FILE
+RVH031        END-IF
+RVH031     END-IF
+RVH031     .
+RVH031 LEZEN-BNKQ.
+RVH031**************
+RVH031     READ BNKQ-FILE
+RVH031     .
+      *
+      *----------------------------------------------------------------
+      **** RVH027: BEPALEN-AS-OF-DATE ***
+      *----------------------------------------------------------------
+RVH027 BEPALEN-AS-OF-DATE.
+RVH027**********************
+RVH027     IF NOT ASOQ-READ
+RVH027        SET ASOQ-READ TO TRUE
+RVH027        OPEN INPUT ASOQ-FILE
+RVH027        IF WS-ASOQ-STATUS = "00"
+RVH027           READ ASOQ-FILE
+RVH027           IF WS-ASOQ-STATUS = "00"
+RVH027              MOVE ASOQ-AS-OF-DATE TO WS-AS-OF-DATE
+RVH027           END-IF
+RVH027           CLOSE ASOQ-FILE
+RVH027        END-IF
+RVH027     END-IF
+RVH027     .
       *
        FIN-BTM.
       *********
+RVH005     PERFORM CKP-UPDATE
            EXIT PROGRAM
            .
            COPY ERMUTDBD .
