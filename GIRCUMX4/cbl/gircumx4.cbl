@@ -0,0 +1,145 @@
+      ******************************************************************
+      **  GIRCUMX4 : CUMULATIEF JAAROVERZICHT BBF-BETALINGEN           *
+      **  --------------------------------------------------------    *
+      **                                                               *
+      **  - LEEST DE (VOORAF GESORTEERDE, PER JAAR AFGEBAKENDE)        *
+      **    EXTRACT VAN HET BBF-BETALINGSJOURNAAL (ADD-BBF/GET-BBF),   *
+      **    GESORTEERD OP RIJKSNUMMER EN CODE-LIBELLE, EN TELT PER     *
+      **    LID EN PER CODE-LIBELLE HET TOTAAL BBF-BEDRAG EN HET       *
+      **    AANTAL BETALINGEN OP.                                     *
+      **  - HET RESULTAAT VOEDT DE JAARLIJKSE FISCALE ATTESTEN: PER    *
+      **    LID EN PER UITKERINGSSOORT HET TOTAAL BEDRAG DAT DAT JAAR  *
+      **    WERD UITBETAALD.                                          *
+      **                                                               *
+      ******************************************************************
+      *RVH019: NIEUW BATCHPROGRAMMA - CUMULATIEF JAAROVERZICHT BBF
+      *        T.B.V. DE FISCALE ATTESTEN.
+      *----------------------------------------------------------------
+       IDENTIFICATION DIVISION.
+      *----------------------------------------------------------------
+      **** Identification Division ***
+      *----------------------------------------------------------------
+       PROGRAM-ID. GIRCUMX4.
+      *AUTHOR.  RVH
+      *---------------------------------------------------------------
+RVH019*
+RVH019* RVH019 09/08/2026
+RVH019*     NIEUW PROGRAMMA : CUMULATIEF JAAROVERZICHT BBF-BETALINGEN
+RVH019*     T.B.V. DE FISCALE ATTESTEN, PER RIJKSNUMMER EN CODE-LIBEL.
+RVH019*
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+      **********************
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *----------------------------------------------------------------
+      *RVH019: EXTRACT VAN HET BBF-JOURNAAL (ADD-BBF/GET-BBF), VOORAF
+      *        GESORTEERD OPLOPEND OP RIJKSNUMMER/CODE-LIBELLE DOOR EEN
+      *        VOORAFGAANDE SORTEERSTAP IN DE JCL, EN AFGEBAKEND TOT
+      *        HET TE CERTIFICEREN JAAR DOOR DEZELFDE SORTEERSTAP.
+      *----------------------------------------------------------------
+           SELECT BBFX-FILE ASSIGN TO BBFX
+                  ORGANIZATION IS SEQUENTIAL
+                  FILE STATUS  IS WS-BBFX-STATUS.
+      *----------------------------------------------------------------
+      *RVH019: UITVOERBESTAND MET PER RIJKSNUMMER/CODE-LIBELLE HET
+      *        CUMULATIEF BEDRAG EN AANTAL BETALINGEN VOOR HET JAAR,
+      *        T.B.V. DE FISCALE-ATTESTEN-VERWERKING.
+      *----------------------------------------------------------------
+           SELECT CUMQ-FILE ASSIGN TO CUMQ
+                  ORGANIZATION IS SEQUENTIAL
+                  FILE STATUS  IS WS-CUMQ-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  BBFX-FILE
+           RECORDING MODE IS F.
+       01  BBFX-REC.
+           05  BBFX-RNR                 PIC X(13).
+           05  BBFX-LIBEL               PIC 9(02).
+           05  BBFX-KONST               PIC 9(10).
+           05  BBFX-VOLGNR              PIC 9(03).
+           05  BBFX-BEDRAG              PIC S9(08).
+           05  BBFX-DATINB              PIC 9(08).
+       FD  CUMQ-FILE
+           RECORDING MODE IS F.
+       01  CUMQ-REC.
+           05  CUMQ-RNR                 PIC X(13).
+           05  CUMQ-LIBEL               PIC 9(02).
+           05  CUMQ-JAAR                PIC 9(04).
+           05  CUMQ-TOTAAL-BEDRAG       PIC S9(09).
+           05  CUMQ-AANTAL              PIC 9(05).
+       WORKING-STORAGE SECTION.
+       01  WS-BBFX-STATUS               PIC XX VALUE ZEROES.
+       01  WS-CUMQ-STATUS               PIC XX VALUE ZEROES.
+       01  WS-BBFX-EOF-SW               PIC X VALUE "N".
+           88  WS-BBFX-EOF              VALUE "Y".
+       01  WS-CUR-KEY.
+           05  WS-CUR-RNR               PIC X(13).
+           05  WS-CUR-LIBEL             PIC 9(02).
+       01  WS-CUM-BEDRAG                PIC S9(09) VALUE ZERO.
+       01  WS-CUM-AANTAL                PIC 9(05)  VALUE ZERO.
+       01  WS-CUM-DATINB                PIC 9(08)  VALUE ZERO.
+       01  WS-CUM-JAAR REDEFINES WS-CUM-DATINB.
+           05  WS-CUM-JAAR-CCYY         PIC 9(04).
+           05  FILLER                   PIC 9(04).
+       01  WS-CNT-LEDEN                 PIC 9(07) VALUE ZERO.
+       01  WS-DISPLAY-CNT               PIC ZZZZZZ9.
+       PROCEDURE DIVISION.
+       TRAITEMENT-CUMUL SECTION.
+       PAR-TRAITEMENT-CUMUL.
+           PERFORM OPEN-CUMUL
+           PERFORM LEZEN-BBFX
+           PERFORM WITH TEST BEFORE UNTIL WS-BBFX-EOF
+              MOVE BBFX-RNR             TO WS-CUR-RNR
+              MOVE BBFX-LIBEL           TO WS-CUR-LIBEL
+              MOVE ZEROES               TO WS-CUM-BEDRAG WS-CUM-AANTAL
+              MOVE BBFX-DATINB          TO WS-CUM-DATINB
+              PERFORM WITH TEST BEFORE UNTIL WS-BBFX-EOF
+                      OR BBFX-RNR   NOT = WS-CUR-RNR
+                      OR BBFX-LIBEL NOT = WS-CUR-LIBEL
+                 ADD BBFX-BEDRAG        TO WS-CUM-BEDRAG
+                 ADD 1                  TO WS-CUM-AANTAL
+                 PERFORM LEZEN-BBFX
+              END-PERFORM
+              PERFORM SCHRIJVEN-CUMQ
+              ADD 1 TO WS-CNT-LEDEN
+           END-PERFORM
+           PERFORM FIN-CUMUL
+           STOP RUN
+           .
+       ROUTINES SECTION.
+       OPEN-CUMUL.
+           OPEN INPUT  BBFX-FILE
+           IF WS-BBFX-STATUS NOT = "00"
+              DISPLAY "GIRCUMX4 - OPEN BBFX-FILE STATUS " WS-BBFX-STATUS
+              STOP RUN
+           END-IF
+           OPEN OUTPUT CUMQ-FILE
+           IF WS-CUMQ-STATUS NOT = "00"
+              DISPLAY "GIRCUMX4 - OPEN CUMQ-FILE STATUS " WS-CUMQ-STATUS
+              STOP RUN
+           END-IF
+           .
+       LEZEN-BBFX.
+           READ BBFX-FILE
+              AT END
+                 SET WS-BBFX-EOF TO TRUE
+                 MOVE HIGH-VALUES TO BBFX-RNR
+                 MOVE 99          TO BBFX-LIBEL
+           END-READ
+           .
+       SCHRIJVEN-CUMQ.
+           MOVE WS-CUR-RNR           TO CUMQ-RNR
+           MOVE WS-CUR-LIBEL         TO CUMQ-LIBEL
+           MOVE WS-CUM-JAAR-CCYY     TO CUMQ-JAAR
+           MOVE WS-CUM-BEDRAG        TO CUMQ-TOTAAL-BEDRAG
+           MOVE WS-CUM-AANTAL        TO CUMQ-AANTAL
+           WRITE CUMQ-REC
+           .
+       FIN-CUMUL.
+           CLOSE BBFX-FILE
+           CLOSE CUMQ-FILE
+           MOVE WS-CNT-LEDEN TO WS-DISPLAY-CNT
+           DISPLAY "GIRCUMX4 - AANTAL LID/LIBEL-TOTALEN GESCHREVEN: "
+                   WS-DISPLAY-CNT
+           .
