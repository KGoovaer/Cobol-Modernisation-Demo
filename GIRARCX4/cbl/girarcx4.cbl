@@ -0,0 +1,209 @@
+      ******************************************************************
+      **  GIRARCX4 : ARCHIVERING BBF-DUBBELE-BETALING-HISTORIEK        *
+      **  --------------------------------------------------------    *
+      **                                                               *
+      **  - LEEST DE (VOORAF GESORTEERDE) EXTRACT VAN HET VOLLEDIGE    *
+      **    BBF-BETALINGSJOURNAAL (ADD-BBF/GET-BBF, DEZELFDE SLEUTEL-  *
+      **    VOLGORDE PER LID ALS VOIR-DOUBLES IN TRBFNCX4 GEBRUIKT)    *
+      **    EN SCHEIDT ENTRIES OUDER DAN DE CONFIGUREERBARE            *
+      **    BEWAARTERMIJN AF NAAR EEN ARCHIEFBESTAND.                  *
+      **  - DIT PROGRAMMA VERWIJDERT NIETS RECHTSTREEKS UIT HET LEVEND *
+      **    DL/I-BESTAND (ADBBFDBD/GTBBFDBD ZIJN EXTERN AAN DEZE REPO, *
+      **    ZIE OOK GIRRECX4/GIRTBLX4) - HET LEVERT DE ARCHIEF-        *
+      **    ENTRIES EN DE PURGE-SLEUTELLIJST AAN VOOR EEN VOLGENDE     *
+      **    (EXTERNE) DL/I-VERWIJDERSTAP, EN EEN LIJST VOOR NAZICHT.   *
+      **                                                               *
+      ******************************************************************
+      *RVH020: NIEUW BATCHPROGRAMMA - ARCHIVERING/PURGE VAN OUDE
+      *        BBF-DUBBELE-BETALING-HISTORIEK.
+      *----------------------------------------------------------------
+       IDENTIFICATION DIVISION.
+      *----------------------------------------------------------------
+      **** Identification Division ***
+      *----------------------------------------------------------------
+       PROGRAM-ID. GIRARCX4.
+      *AUTHOR.  RVH
+      *---------------------------------------------------------------
+RVH020*
+RVH020* RVH020 09/08/2026
+RVH020*     NIEUW PROGRAMMA : ARCHIVERING BBF-DUBBELE-BETALING-
+RVH020*     HISTORIEK OUDER DAN DE CONFIGUREERBARE BEWAARTERMIJN.
+RVH020*
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+      **********************
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *----------------------------------------------------------------
+      *RVH020: EXTRACT VAN HET VOLLEDIGE BBF-JOURNAAL (ADD-BBF/GET-BBF),
+      *        VOORAF GESORTEERD OPLOPEND OP RIJKSNUMMER/CODE-LIBELLE/
+      *        KONSTANTE/VOLGNUMMER DOOR EEN VOORAFGAANDE SORTEERSTAP
+      *        IN DE JCL - DEZELFDE SLEUTELVOLGORDE PER LID ALS DE
+      *        GET-BBF-LOOP IN VOIR-DOUBLES (TRBFNCX4) DOORLOOPT.
+      *----------------------------------------------------------------
+           SELECT BBFX-FILE ASSIGN TO BBFX
+                  ORGANIZATION IS SEQUENTIAL
+                  FILE STATUS  IS WS-BBFX-STATUS.
+      *----------------------------------------------------------------
+      *RVH020: ARCHIEFBESTAND MET DE VOLLEDIGE EXTRACT-REKORDS VAN ELKE
+      *        BBF-ENTRY OUDER DAN DE BEWAARTERMIJN - DIT IS WAT NAAR
+      *        DE ARCHIEFOPSLAG WORDT GELADEN ZODAT EEN ENTRY BIJ EEN
+      *        MEERJARIG GESCHIL ALSNOG KAN WORDEN OPGEZOCHT.
+      *----------------------------------------------------------------
+           SELECT ARCQ-FILE ASSIGN TO ARCQ
+                  ORGANIZATION IS SEQUENTIAL
+                  FILE STATUS  IS WS-ARCQ-STATUS.
+      *----------------------------------------------------------------
+      *RVH020: PURGE-SLEUTELLIJST (KONST/VOLGNR) VOOR DE ENTRIES DIE
+      *        NA ARCHIVERING UIT HET LEVEND BBF-BESTAND MOGEN WORDEN
+      *        VERWIJDERD DOOR EEN VOLGENDE (EXTERNE) DL/I-JOB.
+      *----------------------------------------------------------------
+           SELECT PURQ-FILE ASSIGN TO PURQ
+                  ORGANIZATION IS SEQUENTIAL
+                  FILE STATUS  IS WS-PURQ-STATUS.
+      *----------------------------------------------------------------
+      *RVH020: AFDRUKLIJST T.B.V. NAZICHT VAN WAT ER GEARCHIVEERD WERD.
+      *----------------------------------------------------------------
+           SELECT ARCR-FILE ASSIGN TO ARCR
+                  ORGANIZATION IS SEQUENTIAL
+                  FILE STATUS  IS WS-ARCR-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  BBFX-FILE
+           RECORDING MODE IS F.
+       01  BBFX-REC.
+           05  BBFX-RNR                 PIC X(13).
+           05  BBFX-LIBEL               PIC 9(02).
+           05  BBFX-KONST               PIC 9(10).
+           05  BBFX-VOLGNR              PIC 9(03).
+           05  BBFX-BEDRAG              PIC S9(08).
+           05  BBFX-DATINB              PIC 9(08).
+       FD  ARCQ-FILE
+           RECORDING MODE IS F.
+       01  ARCQ-REC.
+           05  ARCQ-RNR                 PIC X(13).
+           05  ARCQ-LIBEL               PIC 9(02).
+           05  ARCQ-KONST               PIC 9(10).
+           05  ARCQ-VOLGNR              PIC 9(03).
+           05  ARCQ-BEDRAG              PIC S9(08).
+           05  ARCQ-DATINB              PIC 9(08).
+       FD  PURQ-FILE
+           RECORDING MODE IS F.
+       01  PURQ-REC.
+           05  PURQ-KONST               PIC 9(10).
+           05  PURQ-VOLGNR              PIC 9(03).
+       FD  ARCR-FILE
+           RECORDING MODE IS F.
+       01  ARCR-REC                     PIC X(80).
+       WORKING-STORAGE SECTION.
+       01  WS-BBFX-STATUS               PIC XX VALUE ZEROES.
+       01  WS-ARCQ-STATUS               PIC XX VALUE ZEROES.
+       01  WS-PURQ-STATUS               PIC XX VALUE ZEROES.
+       01  WS-ARCR-STATUS               PIC XX VALUE ZEROES.
+       01  WS-BBFX-EOF-SW               PIC X VALUE "N".
+           88  WS-BBFX-EOF              VALUE "Y".
+      *----------------------------------------------------------------
+      *RVH020: BEWAARTERMIJN IN JAREN - DOOR EEN MAINTAINER AAN TE
+      *        PASSEN EN TE HERCOMPILEREN, ZOALS TABLE-AGE-MIN-BANCAIRE
+      *        (TRBFNCX4) OOK EEN GECOMPILEERDE PARAMETER IS ZOLANG ER
+      *        GEEN LEVENDE EXTERNE PARAMETER-DB BESTAAT.
+      *----------------------------------------------------------------
+       01  WS-RETENTIE-JAREN            PIC 9(02) VALUE 07.
+       01  WS-TODAY                     PIC 9(08) VALUE ZERO.
+       01  WS-TODAY-RED REDEFINES WS-TODAY.
+           05  WS-TODAY-CCYY            PIC 9(04).
+           05  FILLER                   PIC 9(04).
+       01  WS-CUTOFF-CCYY               PIC 9(04) VALUE ZERO.
+       01  WS-BBFX-CCYY                 PIC 9(04) VALUE ZERO.
+       01  WS-CNT-GEARCHIVEERD          PIC 9(07) VALUE ZERO.
+       01  WS-CNT-GELEZEN               PIC 9(07) VALUE ZERO.
+       01  WS-DISPLAY-CNT               PIC ZZZZZZ9.
+       PROCEDURE DIVISION.
+       TRAITEMENT-ARCHIVAGE SECTION.
+       PAR-TRAITEMENT-ARCHIVAGE.
+           PERFORM OPEN-ARCHIVAGE
+           PERFORM BEPALEN-CUTOFF
+           PERFORM LEZEN-BBFX
+           PERFORM WITH TEST BEFORE UNTIL WS-BBFX-EOF
+              ADD 1 TO WS-CNT-GELEZEN
+              MOVE BBFX-DATINB (1:4)  TO WS-BBFX-CCYY
+              IF WS-BBFX-CCYY < WS-CUTOFF-CCYY
+                 PERFORM ARCHIVEREN-ENTRY
+              END-IF
+              PERFORM LEZEN-BBFX
+           END-PERFORM
+           PERFORM FIN-ARCHIVAGE
+           STOP RUN
+           .
+       ROUTINES SECTION.
+       OPEN-ARCHIVAGE.
+           OPEN INPUT  BBFX-FILE
+           IF WS-BBFX-STATUS NOT = "00"
+              DISPLAY "GIRARCX4 - OPEN BBFX-FILE STATUS " WS-BBFX-STATUS
+              STOP RUN
+           END-IF
+           OPEN OUTPUT ARCQ-FILE
+           IF WS-ARCQ-STATUS NOT = "00"
+              DISPLAY "GIRARCX4 - OPEN ARCQ-FILE STATUS " WS-ARCQ-STATUS
+              STOP RUN
+           END-IF
+           OPEN OUTPUT PURQ-FILE
+           IF WS-PURQ-STATUS NOT = "00"
+              DISPLAY "GIRARCX4 - OPEN PURQ-FILE STATUS " WS-PURQ-STATUS
+              STOP RUN
+           END-IF
+           OPEN OUTPUT ARCR-FILE
+           IF WS-ARCR-STATUS NOT = "00"
+              DISPLAY "GIRARCX4 - OPEN ARCR-FILE STATUS " WS-ARCR-STATUS
+              STOP RUN
+           END-IF
+           .
+       BEPALEN-CUTOFF.
+           ACCEPT WS-TODAY FROM DATE YYYYMMDD
+           COMPUTE WS-CUTOFF-CCYY = WS-TODAY-CCYY - WS-RETENTIE-JAREN
+           .
+       LEZEN-BBFX.
+           READ BBFX-FILE
+              AT END
+                 SET WS-BBFX-EOF TO TRUE
+           END-READ
+           .
+       ARCHIVEREN-ENTRY.
+           MOVE BBFX-RNR             TO ARCQ-RNR
+           MOVE BBFX-LIBEL           TO ARCQ-LIBEL
+           MOVE BBFX-KONST           TO ARCQ-KONST
+           MOVE BBFX-VOLGNR          TO ARCQ-VOLGNR
+           MOVE BBFX-BEDRAG          TO ARCQ-BEDRAG
+           MOVE BBFX-DATINB          TO ARCQ-DATINB
+           WRITE ARCQ-REC
+           MOVE BBFX-KONST           TO PURQ-KONST
+           MOVE BBFX-VOLGNR          TO PURQ-VOLGNR
+           WRITE PURQ-REC
+           MOVE SPACES               TO ARCR-REC
+           STRING "GEARCHIVEERD  RNR="   DELIMITED BY SIZE
+                  BBFX-RNR              DELIMITED BY SIZE
+                  " LIBEL="             DELIMITED BY SIZE
+                  BBFX-LIBEL            DELIMITED BY SIZE
+                  " KONST="             DELIMITED BY SIZE
+                  BBFX-KONST            DELIMITED BY SIZE
+                  " VOLGNR="            DELIMITED BY SIZE
+                  BBFX-VOLGNR           DELIMITED BY SIZE
+                  " DATINB="            DELIMITED BY SIZE
+                  BBFX-DATINB           DELIMITED BY SIZE
+                                    INTO ARCR-REC
+           END-STRING
+           WRITE ARCR-REC
+           ADD 1 TO WS-CNT-GEARCHIVEERD
+           .
+       FIN-ARCHIVAGE.
+           CLOSE BBFX-FILE
+           CLOSE ARCQ-FILE
+           CLOSE PURQ-FILE
+           CLOSE ARCR-FILE
+           MOVE WS-CNT-GEARCHIVEERD TO WS-DISPLAY-CNT
+           DISPLAY "GIRARCX4 - AANTAL BBF-ENTRIES GEARCHIVEERD: "
+                   WS-DISPLAY-CNT
+           MOVE WS-CNT-GELEZEN TO WS-DISPLAY-CNT
+           DISPLAY "GIRARCX4 - AANTAL BBF-ENTRIES GELEZEN: "
+                   WS-DISPLAY-CNT
+           .
