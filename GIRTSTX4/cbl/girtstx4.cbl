@@ -0,0 +1,404 @@
+      ******************************************************************
+      **  GIRTSTX4 : REGRESSIETEST TRBFNCX4 OP BASIS VAN EEN         *
+      **  --------   FIXTUREBIBLIOTHEEK MET ECHTE PPR-STALEN         *
+      **                                                              *
+      **  - LEEST EEN BIBLIOTHEEK VAN BEWAARDE PPR-RECORDS (FIXQ-    *
+      **    FILE), ZOWEL AANVAARDE BETALINGEN ALS EEN STAAL VAN      *
+      **    ELKE 500004-VERWERPINGSCATEGORIE (IBAN FOUTIEF, DUBBELE  *
+      **    BETALING, TAALCODE ONBEKEND, ONBEK. OMSCHR., CC/LAND).   *
+      **  - SPEELT ELK STAAL OPNIEUW AF DOOR TRBFNCX4 AAN TE ROEPEN  *
+      **    OP DEZELFDE MANIER ALS DE (EXTERNE) PRODUCTIEDRIVER DAT  *
+      **    DOET: CALL "GIRBETPP" PER PPR-RECORD, GEVOLGD DOOR ÉÉN   *
+      **    AFSLUITENDE CALL "GIRBETFN" NA HET LAATSTE STAAL.        *
+      **  - VERGELIJKT NADIEN DE ZOPAS DOOR TRBFNCX4 GESCHREVEN      *
+      **    GLPQ-FILE/REJQ-FILE (DEZE REPO'S EIGEN, ZICHTBARE        *
+      **    BBF-REC/BFN51- EN BFN54-AFGELEIDE INTERFACEBESTANDEN,    *
+      **    ZIE RVH025/RVH028 IN TRBFNCX4) MET VOORAF AANGELEVERDE   *
+      **    VERWACHTE RESULTATEN (EXGQ-FILE/EXRQ-FILE) EN SCHRIJFT   *
+      **    EEN PASS/FAIL-VERSLAG (TSTR-FILE) PLUS EEN TOTAALTELLING.*
+      **                                                              *
+      ******************************************************************
+      *RVH032: NIEUW BATCHPROGRAMMA - REGRESSIETEST-DRIVER/COMPARATOR
+      *        VOOR TRBFNCX4 OP BASIS VAN EEN PPR-FIXTUREBIBLIOTHEEK.
+      *----------------------------------------------------------------
+       IDENTIFICATION DIVISION.
+      *----------------------------------------------------------------
+      **** Identification Division ***
+      *----------------------------------------------------------------
+       PROGRAM-ID. GIRTSTX4.
+      *AUTHOR.  RVH
+      *---------------------------------------------------------------
+RVH032*
+RVH032* RVH032 09/08/2026
+RVH032*     NIEUW PROGRAMMA : REGRESSIETEST-DRIVER/COMPARATOR VOOR
+RVH032*     TRBFNCX4, GEVOED DOOR EEN FIXTUREBIBLIOTHEEK VAN ECHTE
+RVH032*     PPR-STALEN (AANVAARD EN PER 500004-VERWERPINGSCATEGORIE).
+RVH032*
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+      **********************
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *----------------------------------------------------------------
+      *RVH032: FIXTUREBIBLIOTHEEK - ÉÉN REKORD PER BEWAARD PPR-STAAL,
+      *        MET EEN OMSCHRIJVEND GEVALLABEL EN DE VOLLEDIGE RUWE
+      *        PPR-BYTES (TRBFNCXP-VORMIG, ZIE TRBFNCX4).
+      *----------------------------------------------------------------
+           SELECT FIXQ-FILE ASSIGN TO FIXQ
+                  ORGANIZATION IS SEQUENTIAL
+                  FILE STATUS  IS WS-FIXQ-STATUS.
+      *----------------------------------------------------------------
+      *RVH032: DOOR TRBFNCX4 ZOPAS GESCHREVEN GL-INTERFACEBESTAND (ZIE
+      *        RVH025 GLPQ-FILE IN TRBFNCX4) - HIER ENKEL VOOR INPUT
+      *        HERGEOPEND, NA DE CALL "GIRBETFN" DIE HET SLUIT.
+      *----------------------------------------------------------------
+           SELECT GLPQ-FILE ASSIGN TO GLPQ
+                  ORGANIZATION IS SEQUENTIAL
+                  FILE STATUS  IS WS-GLPQ-STATUS.
+      *----------------------------------------------------------------
+      *RVH032: VOORAF AANGELEVERDE VERWACHTE GLPQ-RESULTATEN, ÉÉN
+      *        REKORD PER FIXTURE-STAAL, IN DEZELFDE VOLGORDE ALS
+      *        FIXQ-FILE ZODAT ELK PAAR SEQUENTIEEL KAN WORDEN
+      *        VERGELEKEN.
+      *----------------------------------------------------------------
+           SELECT EXGQ-FILE ASSIGN TO EXGQ
+                  ORGANIZATION IS SEQUENTIAL
+                  FILE STATUS  IS WS-EXGQ-STATUS.
+      *----------------------------------------------------------------
+      *RVH032: DOOR TRBFNCX4 ZOPAS GESCHREVEN VERWERPINGSARCHIEF (ZIE
+      *        RVH028 REJQ-FILE IN TRBFNCX4) - HIER ENKEL VOOR INPUT
+      *        HERGEOPEND, NA DE CALL "GIRBETFN" DIE HET SLUIT.
+      *----------------------------------------------------------------
+           SELECT REJQ-FILE ASSIGN TO REJQ
+                  ORGANIZATION IS SEQUENTIAL
+                  FILE STATUS  IS WS-REJQ-STATUS.
+      *----------------------------------------------------------------
+      *RVH032: VOORAF AANGELEVERDE VERWACHTE REJQ-RESULTATEN, ÉÉN
+      *        REKORD PER VERWORPEN FIXTURE-STAAL.
+      *----------------------------------------------------------------
+           SELECT EXRQ-FILE ASSIGN TO EXRQ
+                  ORGANIZATION IS SEQUENTIAL
+                  FILE STATUS  IS WS-EXRQ-STATUS.
+      *----------------------------------------------------------------
+      *RVH032: PASS/FAIL-VERSLAG, ÉÉN REGEL PER VERGELEKEN REKORD.
+      *----------------------------------------------------------------
+           SELECT TSTR-FILE ASSIGN TO TSTR
+                  ORGANIZATION IS SEQUENTIAL
+                  FILE STATUS  IS WS-TSTR-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  FIXQ-FILE
+           RECORDING MODE IS F.
+       01  FIXQ-REC.
+           05  FIXQ-CASE-LABEL          PIC X(30).
+           05  FIXQ-PPR                 PIC X(186).
+      *----------------------------------------------------------------
+      *RVH032: ZELFDE VELDINDELING ALS GLPQ-REC IN TRBFNCX4 (RVH025/
+      *        RVH030) - VOLLEDIG UITGESCHREVEN I.P.V. GEKOPIEERD OMDAT
+      *        DEZE TWEE BESTANDEN AFZONDERLIJK WORDEN GEOPEND EN
+      *        VERGELEKEN.
+      *----------------------------------------------------------------
+       FD  GLPQ-FILE
+           RECORDING MODE IS F.
+       01  GLPQ-REC.
+           05  GLPQ-RNR                 PIC X(13).
+           05  GLPQ-LIBEL               PIC 9(02).
+           05  GLPQ-KONST               PIC 9(10).
+           05  GLPQ-VOLGNR              PIC 9(03).
+           05  GLPQ-FEDERATIE           PIC 9(03).
+           05  GLPQ-BEDRAG              PIC S9(08).
+           05  GLPQ-BEDRAG-DV           PIC X(01).
+           05  GLPQ-DATINB              PIC 9(08).
+           05  GLPQ-RUNSEQ              PIC 9(02).
+       FD  EXGQ-FILE
+           RECORDING MODE IS F.
+       01  EXGQ-REC.
+           05  EXGQ-RNR                 PIC X(13).
+           05  EXGQ-LIBEL               PIC 9(02).
+           05  EXGQ-KONST               PIC 9(10).
+           05  EXGQ-VOLGNR              PIC 9(03).
+           05  EXGQ-FEDERATIE           PIC 9(03).
+           05  EXGQ-BEDRAG              PIC S9(08).
+           05  EXGQ-BEDRAG-DV           PIC X(01).
+           05  EXGQ-DATINB              PIC 9(08).
+           05  EXGQ-RUNSEQ              PIC 9(02).
+      *----------------------------------------------------------------
+      *RVH032: ZELFDE VELDINDELING ALS REJQ-REC IN TRBFNCX4 (RVH028) -
+      *        VOLLEDIGE RUWE PPR PLUS DE OP DE 500004-LIJST GETOONDE
+      *        DIAGNOSETEKST.
+      *----------------------------------------------------------------
+       FD  REJQ-FILE
+           RECORDING MODE IS F.
+       01  REJQ-REC.
+           05  REJQ-PPR                 PIC X(186).
+           05  REJQ-DIAG                PIC X(32).
+       FD  EXRQ-FILE
+           RECORDING MODE IS F.
+       01  EXRQ-REC.
+           05  EXRQ-PPR                 PIC X(186).
+           05  EXRQ-DIAG                PIC X(32).
+       FD  TSTR-FILE
+           RECORDING MODE IS F.
+       01  TSTR-REC                     PIC X(80).
+       WORKING-STORAGE SECTION.
+       01  WS-FIXQ-STATUS               PIC XX VALUE ZEROES.
+       01  WS-GLPQ-STATUS               PIC XX VALUE ZEROES.
+       01  WS-EXGQ-STATUS               PIC XX VALUE ZEROES.
+       01  WS-REJQ-STATUS               PIC XX VALUE ZEROES.
+       01  WS-EXRQ-STATUS               PIC XX VALUE ZEROES.
+       01  WS-TSTR-STATUS               PIC XX VALUE ZEROES.
+       01  WS-FIXQ-EOF-SW               PIC X VALUE "N".
+           88  WS-FIXQ-EOF              VALUE "Y".
+       01  WS-GLPQ-EOF-SW               PIC X VALUE "N".
+           88  WS-GLPQ-EOF              VALUE "Y".
+       01  WS-EXGQ-EOF-SW               PIC X VALUE "N".
+           88  WS-EXGQ-EOF              VALUE "Y".
+       01  WS-REJQ-EOF-SW               PIC X VALUE "N".
+           88  WS-REJQ-EOF              VALUE "Y".
+       01  WS-EXRQ-EOF-SW               PIC X VALUE "N".
+           88  WS-EXRQ-EOF              VALUE "Y".
+      *----------------------------------------------------------------
+      *RVH032: DE ECHTE DL/I-KOPPELGEBIED UAREADBW (ZIE COPY UAREADBW
+      *        SUPPRESS IN TRBFNCX4) IS, ZOALS ADBBFDBD/GTBBFDBD, EXTERN
+      *        AAN DEZE REPO. GIRBETPP/GIRBETFN VERWACHTEN ENKEL EEN
+      *        AANWIJSBAAR KOPPELGEBIED ALS EERSTE PARAMETER EN RAKEN
+      *        ER VOOR DE IN DEZE FIXTURES GEBRUIKTE PADEN NIET AAN -
+      *        DEZE WERKRUIMTE DIENT ENKEL ALS PLAATSVERVANGER ZODAT DE
+      *        CALL SYNTACTISCH KAN WORDEN NAGEBOOTST.
+      *----------------------------------------------------------------
+       01  WS-USAREA1                   PIC X(256) VALUE SPACES.
+      *----------------------------------------------------------------
+      *RVH032: PPR-RECORD IN DEZELFDE VORM ALS TRBFNCX4 ZELF GEBRUIKT
+      *        (TRBFNCXP, MYFIN/COPY) - HIERIN WORDT ELK FIXQ-PPR-STAAL
+      *        OVERGEZET VOOR DE CALL "GIRBETPP".
+      *----------------------------------------------------------------
+           COPY TRBFNCXP REPLACING TRBFNCXP BY PPR-RECORD.
+       01  WS-CNT-FIXTURES              PIC 9(07) VALUE ZERO.
+       01  WS-CNT-GLPQ-VERGL            PIC 9(07) VALUE ZERO.
+       01  WS-CNT-GLPQ-PASS             PIC 9(07) VALUE ZERO.
+       01  WS-CNT-GLPQ-FAIL             PIC 9(07) VALUE ZERO.
+       01  WS-CNT-REJQ-VERGL            PIC 9(07) VALUE ZERO.
+       01  WS-CNT-REJQ-PASS             PIC 9(07) VALUE ZERO.
+       01  WS-CNT-REJQ-FAIL             PIC 9(07) VALUE ZERO.
+       01  WS-DISPLAY-CNT               PIC ZZZZZZ9.
+       PROCEDURE DIVISION.
+       TRAITEMENT-REGRESSIETEST SECTION.
+       PAR-TRAITEMENT-REGRESSIETEST.
+           PERFORM OPEN-REGRESSIETEST
+           PERFORM REPLAY-FIXTURES
+           PERFORM VERGELIJK-GLPQ
+           PERFORM VERGELIJK-REJQ
+           PERFORM FIN-REGRESSIETEST
+           STOP RUN
+           .
+       ROUTINES SECTION.
+       OPEN-REGRESSIETEST.
+           OPEN INPUT  FIXQ-FILE
+           IF WS-FIXQ-STATUS NOT = "00"
+              DISPLAY "GIRTSTX4 - OPEN FIXQ-FILE STATUS " WS-FIXQ-STATUS
+              STOP RUN
+           END-IF
+           OPEN OUTPUT TSTR-FILE
+           .
+      *----------------------------------------------------------------
+      *RVH032: SPEELT ELK FIXTURE-STAAL AF DOOR GIRBETPP AAN TE ROEPEN,
+      *        PRECIES ZOALS DE (EXTERNE) PRODUCTIEDRIVER DAT PER PPR-
+      *        RECORD ZOU DOEN, EN ROEPT GIRBETFN ÉÉN KEER OP NA HET
+      *        LAATSTE STAAL - ZIE TRBFNCX4'S EIGEN COMMENTAAR BIJ
+      *        PAR-FIN-RUN ("WORDT DOOR DE DRIVER 1 KEER OPGEROEPEN NA
+      *        HET LAATSTE PPR-RECORD VAN DE BATCH").
+      *----------------------------------------------------------------
+       REPLAY-FIXTURES.
+           PERFORM LEZEN-FIXQ
+           PERFORM WITH TEST BEFORE UNTIL WS-FIXQ-EOF
+              ADD 1 TO WS-CNT-FIXTURES
+              MOVE FIXQ-PPR TO PPR-RECORD
+              CALL "GIRBETPP" USING WS-USAREA1 PPR-RECORD
+              PERFORM LEZEN-FIXQ
+           END-PERFORM
+           CALL "GIRBETFN" USING WS-USAREA1
+           CLOSE FIXQ-FILE
+           .
+       LEZEN-FIXQ.
+           READ FIXQ-FILE
+              AT END
+                 SET WS-FIXQ-EOF TO TRUE
+           END-READ
+           .
+      *----------------------------------------------------------------
+      *RVH032: VERGELIJKT DE ZOPAS DOOR TRBFNCX4 GESCHREVEN GLPQ-FILE
+      *        SEQUENTIEEL MET DE VERWACHTE EXGQ-FILE, GEVAL PER GEVAL
+      *        IN DE VOLGORDE WAARIN DE FIXTURES WERDEN AFGESPEELD.
+      *----------------------------------------------------------------
+       VERGELIJK-GLPQ.
+           OPEN INPUT GLPQ-FILE
+           OPEN INPUT EXGQ-FILE
+           IF WS-GLPQ-STATUS = "00" AND WS-EXGQ-STATUS = "00"
+              PERFORM LEZEN-GLPQ
+              PERFORM LEZEN-EXGQ
+              PERFORM WITH TEST BEFORE
+                      UNTIL WS-GLPQ-EOF OR WS-EXGQ-EOF
+                 ADD 1 TO WS-CNT-GLPQ-VERGL
+                 MOVE SPACES TO TSTR-REC
+                 IF GLPQ-REC = EXGQ-REC
+                    ADD 1 TO WS-CNT-GLPQ-PASS
+                    STRING "GLPQ PASS RNR="   DELIMITED BY SIZE
+                           GLPQ-RNR          DELIMITED BY SIZE
+                           " KONST="         DELIMITED BY SIZE
+                           GLPQ-KONST        DELIMITED BY SIZE
+                                         INTO TSTR-REC
+                    END-STRING
+                 ELSE
+                    ADD 1 TO WS-CNT-GLPQ-FAIL
+                    STRING "GLPQ FAIL RNR="   DELIMITED BY SIZE
+                           GLPQ-RNR          DELIMITED BY SIZE
+                           " VERWACHT RNR="  DELIMITED BY SIZE
+                           EXGQ-RNR          DELIMITED BY SIZE
+                                         INTO TSTR-REC
+                    END-STRING
+                 END-IF
+                 WRITE TSTR-REC
+                 PERFORM LEZEN-GLPQ
+                 PERFORM LEZEN-EXGQ
+              END-PERFORM
+              PERFORM WITH TEST BEFORE UNTIL WS-GLPQ-EOF
+                 ADD 1 TO WS-CNT-GLPQ-FAIL
+                 MOVE SPACES TO TSTR-REC
+                 STRING "GLPQ FAIL ONVERWACHT EXTRA REKORD RNR="
+                                    DELIMITED BY SIZE
+                        GLPQ-RNR    DELIMITED BY SIZE
+                                    INTO TSTR-REC
+                 END-STRING
+                 WRITE TSTR-REC
+                 PERFORM LEZEN-GLPQ
+              END-PERFORM
+              PERFORM WITH TEST BEFORE UNTIL WS-EXGQ-EOF
+                 ADD 1 TO WS-CNT-GLPQ-FAIL
+                 MOVE SPACES TO TSTR-REC
+                 STRING "GLPQ FAIL VERWACHT REKORD ONTBREEKT RNR="
+                                    DELIMITED BY SIZE
+                        EXGQ-RNR    DELIMITED BY SIZE
+                                    INTO TSTR-REC
+                 END-STRING
+                 WRITE TSTR-REC
+                 PERFORM LEZEN-EXGQ
+              END-PERFORM
+           ELSE
+              DISPLAY "GIRTSTX4 - OPEN GLPQ-FILE STATUS " WS-GLPQ-STATUS
+              DISPLAY "GIRTSTX4 - OPEN EXGQ-FILE STATUS " WS-EXGQ-STATUS
+              STOP RUN
+           END-IF
+           CLOSE GLPQ-FILE
+           CLOSE EXGQ-FILE
+           .
+       LEZEN-GLPQ.
+           READ GLPQ-FILE
+              AT END
+                 SET WS-GLPQ-EOF TO TRUE
+           END-READ
+           .
+       LEZEN-EXGQ.
+           READ EXGQ-FILE
+              AT END
+                 SET WS-EXGQ-EOF TO TRUE
+           END-READ
+           .
+      *----------------------------------------------------------------
+      *RVH032: VERGELIJKT DE ZOPAS DOOR TRBFNCX4 GESCHREVEN REJQ-FILE
+      *        SEQUENTIEEL MET DE VERWACHTE EXRQ-FILE - DIT IS WAAR DE
+      *        VIJF GEVRAAGDE 500004-VERWERPINGSCATEGORIEEN (IBAN
+      *        FOUTIEF, DUBBELE BETALING, TAALCODE ONBEKEND, ONBEK.
+      *        OMSCHR., CC/LAND) WORDEN GETOETST AAN HUN VERWACHTE
+      *        DIAGNOSETEKST.
+      *----------------------------------------------------------------
+       VERGELIJK-REJQ.
+           OPEN INPUT REJQ-FILE
+           OPEN INPUT EXRQ-FILE
+           IF WS-REJQ-STATUS = "00" AND WS-EXRQ-STATUS = "00"
+              PERFORM LEZEN-REJQ
+              PERFORM LEZEN-EXRQ
+              PERFORM WITH TEST BEFORE
+                      UNTIL WS-REJQ-EOF OR WS-EXRQ-EOF
+                 ADD 1 TO WS-CNT-REJQ-VERGL
+                 MOVE SPACES TO TSTR-REC
+                 IF REJQ-REC = EXRQ-REC
+                    ADD 1 TO WS-CNT-REJQ-PASS
+                    STRING "REJQ PASS DIAG="  DELIMITED BY SIZE
+                           REJQ-DIAG         DELIMITED BY SIZE
+                                         INTO TSTR-REC
+                    END-STRING
+                 ELSE
+                    ADD 1 TO WS-CNT-REJQ-FAIL
+                    STRING "REJQ FAIL DIAG="  DELIMITED BY SIZE
+                           REJQ-DIAG         DELIMITED BY SIZE
+                           " VERWACHT="      DELIMITED BY SIZE
+                           EXRQ-DIAG         DELIMITED BY SIZE
+                                         INTO TSTR-REC
+                    END-STRING
+                 END-IF
+                 WRITE TSTR-REC
+                 PERFORM LEZEN-REJQ
+                 PERFORM LEZEN-EXRQ
+              END-PERFORM
+              PERFORM WITH TEST BEFORE UNTIL WS-REJQ-EOF
+                 ADD 1 TO WS-CNT-REJQ-FAIL
+                 MOVE SPACES TO TSTR-REC
+                 STRING "REJQ FAIL ONVERWACHT EXTRA REKORD DIAG="
+                                    DELIMITED BY SIZE
+                        REJQ-DIAG   DELIMITED BY SIZE
+                                    INTO TSTR-REC
+                 END-STRING
+                 WRITE TSTR-REC
+                 PERFORM LEZEN-REJQ
+              END-PERFORM
+              PERFORM WITH TEST BEFORE UNTIL WS-EXRQ-EOF
+                 ADD 1 TO WS-CNT-REJQ-FAIL
+                 MOVE SPACES TO TSTR-REC
+                 STRING "REJQ FAIL VERWACHT REKORD ONTBREEKT DIAG="
+                                    DELIMITED BY SIZE
+                        EXRQ-DIAG   DELIMITED BY SIZE
+                                    INTO TSTR-REC
+                 END-STRING
+                 WRITE TSTR-REC
+                 PERFORM LEZEN-EXRQ
+              END-PERFORM
+           ELSE
+              DISPLAY "GIRTSTX4 - OPEN REJQ-FILE STATUS " WS-REJQ-STATUS
+              DISPLAY "GIRTSTX4 - OPEN EXRQ-FILE STATUS " WS-EXRQ-STATUS
+              STOP RUN
+           END-IF
+           CLOSE REJQ-FILE
+           CLOSE EXRQ-FILE
+           .
+       LEZEN-REJQ.
+           READ REJQ-FILE
+              AT END
+                 SET WS-REJQ-EOF TO TRUE
+           END-READ
+           .
+       LEZEN-EXRQ.
+           READ EXRQ-FILE
+              AT END
+                 SET WS-EXRQ-EOF TO TRUE
+           END-READ
+           .
+       FIN-REGRESSIETEST.
+           CLOSE TSTR-FILE
+           MOVE WS-CNT-FIXTURES TO WS-DISPLAY-CNT
+           DISPLAY "GIRTSTX4 - AANTAL FIXTURES AFGESPEELD: "
+                   WS-DISPLAY-CNT
+           MOVE WS-CNT-GLPQ-VERGL TO WS-DISPLAY-CNT
+           DISPLAY "GIRTSTX4 - AANTAL GLPQ-REKORDS VERGELEKEN: "
+                   WS-DISPLAY-CNT
+           MOVE WS-CNT-GLPQ-PASS TO WS-DISPLAY-CNT
+           DISPLAY "GIRTSTX4 - GLPQ PASS: " WS-DISPLAY-CNT
+           MOVE WS-CNT-GLPQ-FAIL TO WS-DISPLAY-CNT
+           DISPLAY "GIRTSTX4 - GLPQ FAIL: " WS-DISPLAY-CNT
+           MOVE WS-CNT-REJQ-VERGL TO WS-DISPLAY-CNT
+           DISPLAY "GIRTSTX4 - AANTAL REJQ-REKORDS VERGELEKEN: "
+                   WS-DISPLAY-CNT
+           MOVE WS-CNT-REJQ-PASS TO WS-DISPLAY-CNT
+           DISPLAY "GIRTSTX4 - REJQ PASS: " WS-DISPLAY-CNT
+           MOVE WS-CNT-REJQ-FAIL TO WS-DISPLAY-CNT
+           DISPLAY "GIRTSTX4 - REJQ FAIL: " WS-DISPLAY-CNT
+           .
