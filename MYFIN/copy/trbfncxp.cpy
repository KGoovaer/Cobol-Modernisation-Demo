@@ -48,5 +48,14 @@ SEPA  *  WIJZIGING TGV PROJECT SEPA                                    *
              10 TRBFN-FILLER-DET-RED REDEFINES 
                                            TRBFN-FILLER-DETAIL.
 SEPA            20 TRBFN-BETWYZ            PIC  X(01).
-SEPA            20 TRBFN-REST              PIC  X(11).             
+SEPA            20 TRBFN-REST              PIC  X(11).
+RVH017          20 TRBFN-REST-RED REDEFINES TRBFN-REST.
+RVH017*            SIMULATIEVLAG: DRIVER ZET "S" OM GIRBET IN
+RVH017*            SIMULATIEMODUS TE LATEN LOPEN (ZIE RVH017 IN
+RVH017*            TRBFNCX4) - HERGEBRUIKT ONBENUTTE FILLERBYTES,
+RVH017*            ZODAT DE RECORDLENGTE ONGEWIJZIGD BLIJFT VOOR
+RVH017*            BESTAANDE PRODUCENTEN VAN DEZE PPR.
+RVH017             25 TRBFN-SIMUL          PIC  X(01).
+RVH017                88 TRBFN-SIMULATIE   VALUE "S".
+RVH017             25 FILLER               PIC  X(10).
 SEPA         10 TRBFN-IBAN                 PIC  X(34).
