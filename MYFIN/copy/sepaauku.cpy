@@ -156,5 +156,6 @@
                        88  CRED_MLCD_CR VALUE "D".
                        88  DEBT_MLDB_NA VALUE "E".
                        88  CRED_MLDB_CR VALUE "F".
+RVH024                 88  INSTANT_SCT  VALUE "G".
 224154             10  TAG-REG-OP            PIC  X(02).
 224154             10  TAG-REG-LEG           PIC  X(02).
