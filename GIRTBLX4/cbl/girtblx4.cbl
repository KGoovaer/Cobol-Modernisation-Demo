@@ -0,0 +1,293 @@
+      ******************************************************************
+      **  GIRTBLX4 : ONDERHOUD VAN DE TBLIBCXW LIBELLE/TYPE-TABEL       *
+      **  -------------------------------------------------------      *
+      **                                                                *
+      **  - WERKT DE PERSISTENTE MASTER (TBLIBQ-FILE) VAN DE           *
+      **    LIBELLE-OMSCHRIJVINGEN (FR/NL/AL) EN HET REKENINGTYPE      *
+      **    BIJ, VERTREKKENDE VAN EEN MUTATIEBESTAND (TBLIBT-FILE)     *
+      **    MET TOEVOEGINGEN/WIJZIGINGEN/SCHRAPPINGEN PER CODE.        *
+      **  - LAAT OPERATIONS EEN LIBELLECODE ONDER 90 TOEVOEGEN OF      *
+      **    CORRIGEREN ZONDER EEN HERCOMPILATIE VAN DE COMPILEDE       *
+      **    TBLIBCXW-TABEL AF TE WACHTEN.                              *
+      **                                                                *
+      ******************************************************************
+      *RVH014: NIEUW ONDERHOUDSPROGRAMMA VOOR DE TBLIBCXW LIBELLE/
+      *        TYPE-TABEL, ZODAT OPERATIONS DEZE ONDERHOUDT ZONDER
+      *        EEN HERCOMPILATIE.
+      *----------------------------------------------------------------
+       IDENTIFICATION DIVISION.
+      *----------------------------------------------------------------
+      **** Identification Division ***
+      *----------------------------------------------------------------
+       PROGRAM-ID. GIRTBLX4.
+      *AUTHOR.  RVH
+      *---------------------------------------------------------------
+RVH014*
+RVH014* RVH014 09/08/2026
+RVH014*     NIEUW PROGRAMMA : ONDERHOUD TBLIBCXW MASTER VIA MUTATIES
+RVH014*
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+      **********************
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *----------------------------------------------------------------
+      *RVH014: HUIDIGE MASTER, OPLOPEND GESORTEERD OP TBLIBQ-CODE.
+      *----------------------------------------------------------------
+           SELECT TBLIBQ-FILE ASSIGN TO TBLIBQ
+                  ORGANIZATION IS SEQUENTIAL
+                  FILE STATUS  IS WS-TBLIBQ-STATUS.
+      *----------------------------------------------------------------
+      *RVH014: MUTATIES (TOEVOEGEN/WIJZIGEN/SCHRAPPEN), EVENEENS
+      *        OPLOPEND GESORTEERD OP TBLIBT-CODE.
+      *----------------------------------------------------------------
+           SELECT TBLIBT-FILE ASSIGN TO TBLIBT
+                  ORGANIZATION IS SEQUENTIAL
+                  FILE STATUS  IS WS-TBLIBT-STATUS.
+      *----------------------------------------------------------------
+      *RVH014: BIJGEWERKTE MASTER, DOOR DEZE RUN AANGEMAAKT.
+      *----------------------------------------------------------------
+           SELECT TBLIBN-FILE ASSIGN TO TBLIBN
+                  ORGANIZATION IS SEQUENTIAL
+                  FILE STATUS  IS WS-TBLIBN-STATUS.
+      *----------------------------------------------------------------
+      *RVH014: VERWERKINGSVERSLAG - WAT WERD TOEGEVOEGD, GEWIJZIGD,
+      *        GESCHRAPT OF GEWEIGERD.
+      *----------------------------------------------------------------
+           SELECT TBLIBR-FILE ASSIGN TO TBLIBR
+                  ORGANIZATION IS SEQUENTIAL
+                  FILE STATUS  IS WS-TBLIBR-STATUS.
+      *
+       DATA DIVISION.
+      ***************
+       FILE SECTION.
+      *****************
+       FD  TBLIBQ-FILE
+           RECORDING MODE IS F.
+       01  TBLIBQ-REC.
+           05  TBLIBQ-CODE              PIC 9(02).
+           05  TBLIBQ-LIBELLE-FR        PIC X(53).
+           05  TBLIBQ-LIBELLE-NL        PIC X(53).
+           05  TBLIBQ-LIBELLE-AL        PIC X(53).
+           05  TBLIBQ-TYPE              PIC X(04).
+      *
+       FD  TBLIBT-FILE
+           RECORDING MODE IS F.
+       01  TBLIBT-REC.
+           05  TBLIBT-ACTIE             PIC X(01).
+               88  TBLIBT-ADD           VALUE "A".
+               88  TBLIBT-CHANGE        VALUE "C".
+               88  TBLIBT-DELETE        VALUE "D".
+           05  TBLIBT-CODE              PIC 9(02).
+           05  TBLIBT-LIBELLE-FR        PIC X(53).
+           05  TBLIBT-LIBELLE-NL        PIC X(53).
+           05  TBLIBT-LIBELLE-AL        PIC X(53).
+           05  TBLIBT-TYPE              PIC X(04).
+      *
+       FD  TBLIBN-FILE
+           RECORDING MODE IS F.
+       01  TBLIBN-REC.
+           05  TBLIBN-CODE              PIC 9(02).
+           05  TBLIBN-LIBELLE-FR        PIC X(53).
+           05  TBLIBN-LIBELLE-NL        PIC X(53).
+           05  TBLIBN-LIBELLE-AL        PIC X(53).
+           05  TBLIBN-TYPE              PIC X(04).
+      *
+       FD  TBLIBR-FILE
+           RECORDING MODE IS F.
+       01  TBLIBR-REC.
+           05  TBLIBR-CODE              PIC 9(02).
+           05  TBLIBR-ACTIE             PIC X(01).
+           05  TBLIBR-RESULTAAT         PIC X(60).
+      *
+       WORKING-STORAGE SECTION.
+      *************************
+       01  WS-TBLIBQ-STATUS             PIC XX VALUE ZEROES.
+       01  WS-TBLIBT-STATUS             PIC XX VALUE ZEROES.
+       01  WS-TBLIBN-STATUS             PIC XX VALUE ZEROES.
+       01  WS-TBLIBR-STATUS             PIC XX VALUE ZEROES.
+      *
+       01  WS-TBLIBQ-EOF-SW             PIC X VALUE "N".
+           88  WS-TBLIBQ-EOF            VALUE "Y".
+       01  WS-TBLIBT-EOF-SW             PIC X VALUE "N".
+           88  WS-TBLIBT-EOF            VALUE "Y".
+      *
+       01  WS-TBLIBQ-KEY                PIC 9(02).
+       01  WS-TBLIBT-KEY                PIC 9(02).
+      *
+       01  WS-CNT-TOEGEVOEGD            PIC 9(05) VALUE ZERO.
+       01  WS-CNT-GEWIJZIGD             PIC 9(05) VALUE ZERO.
+       01  WS-CNT-GESCHRAPT             PIC 9(05) VALUE ZERO.
+       01  WS-CNT-GEWEIGERD             PIC 9(05) VALUE ZERO.
+      *
+      *----------------------------------------------------------------
+       PROCEDURE DIVISION.
+      ********************
+      *----------------------------------------------------------------
+      *SQUELETTE DU TRAITEMENT
+      *----------------------------------------------------------------
+       TRAITEMENT-ONDERHOUD SECTION.
+      *----------------------------------------------------------------
+       PAR-TRAITEMENT-ONDERHOUD.
+      *---------------------------------
+           PERFORM OPEN-ONDERHOUD
+           PERFORM LEZEN-TBLIBQ
+           PERFORM LEZEN-TBLIBT
+           PERFORM WITH TEST BEFORE
+                   UNTIL WS-TBLIBQ-EOF AND WS-TBLIBT-EOF
+              EVALUATE TRUE
+              WHEN WS-TBLIBQ-KEY < WS-TBLIBT-KEY
+                 PERFORM KOPIEER-ONGEWIJZIGD
+                 PERFORM LEZEN-TBLIBQ
+              WHEN WS-TBLIBQ-KEY > WS-TBLIBT-KEY
+                 PERFORM VERWERK-ZONDER-MASTER
+                 PERFORM LEZEN-TBLIBT
+              WHEN OTHER
+                 PERFORM VERWERK-MET-MASTER
+                 PERFORM LEZEN-TBLIBQ
+                 PERFORM LEZEN-TBLIBT
+              END-EVALUATE
+           END-PERFORM
+           PERFORM FIN-ONDERHOUD
+           STOP RUN
+           .
+      *
+      *----------------------------------------------------------------
+      **** ROUTINES SECTION ***
+      *----------------------------------------------------------------
+       ROUTINES SECTION.
+      ******************
+       OPEN-ONDERHOUD.
+      *****************
+           OPEN INPUT TBLIBQ-FILE
+           IF WS-TBLIBQ-STATUS NOT = "00"
+              DISPLAY "GIRTBLX4 - ERREUR OPEN TBLIBQ STATUS = "
+                      WS-TBLIBQ-STATUS
+              STOP RUN
+           END-IF
+           OPEN INPUT TBLIBT-FILE
+           IF WS-TBLIBT-STATUS NOT = "00"
+              DISPLAY "GIRTBLX4 - ERREUR OPEN TBLIBT STATUS = "
+                      WS-TBLIBT-STATUS
+              STOP RUN
+           END-IF
+           OPEN OUTPUT TBLIBN-FILE
+           IF WS-TBLIBN-STATUS NOT = "00"
+              DISPLAY "GIRTBLX4 - ERREUR OPEN TBLIBN STATUS = "
+                      WS-TBLIBN-STATUS
+              STOP RUN
+           END-IF
+           OPEN OUTPUT TBLIBR-FILE
+           IF WS-TBLIBR-STATUS NOT = "00"
+              DISPLAY "GIRTBLX4 - ERREUR OPEN TBLIBR STATUS = "
+                      WS-TBLIBR-STATUS
+              STOP RUN
+           END-IF
+           .
+      *
+       LEZEN-TBLIBQ.
+      ***************
+           IF NOT WS-TBLIBQ-EOF
+              READ TBLIBQ-FILE
+                 AT END
+                    SET WS-TBLIBQ-EOF TO TRUE
+                    MOVE 99 TO WS-TBLIBQ-KEY
+              END-READ
+              IF NOT WS-TBLIBQ-EOF
+                 MOVE TBLIBQ-CODE TO WS-TBLIBQ-KEY
+              END-IF
+           END-IF
+           .
+      *
+       LEZEN-TBLIBT.
+      ***************
+           IF NOT WS-TBLIBT-EOF
+              READ TBLIBT-FILE
+                 AT END
+                    SET WS-TBLIBT-EOF TO TRUE
+                    MOVE 99 TO WS-TBLIBT-KEY
+              END-READ
+              IF NOT WS-TBLIBT-EOF
+                 MOVE TBLIBT-CODE TO WS-TBLIBT-KEY
+              END-IF
+           END-IF
+           .
+      *
+      *----------------------------------------------------------------
+      *RVH014: MASTERRECORD ZONDER MUTATIE VOOR DEZE CODE - ONGEWIJZIGD
+      *        OVERNEMEN NAAR DE NIEUWE MASTER.
+      *----------------------------------------------------------------
+       KOPIEER-ONGEWIJZIGD.
+      **********************
+           MOVE TBLIBQ-CODE       TO TBLIBN-CODE
+           MOVE TBLIBQ-LIBELLE-FR TO TBLIBN-LIBELLE-FR
+           MOVE TBLIBQ-LIBELLE-NL TO TBLIBN-LIBELLE-NL
+           MOVE TBLIBQ-LIBELLE-AL TO TBLIBN-LIBELLE-AL
+           MOVE TBLIBQ-TYPE       TO TBLIBN-TYPE
+           WRITE TBLIBN-REC
+           .
+      *
+      *----------------------------------------------------------------
+      *RVH014: MUTATIE ZONDER OVEREENKOMSTIGE MASTERCODE - ENKEL EEN
+      *        TOEVOEGING IS HIER GELDIG.
+      *----------------------------------------------------------------
+       VERWERK-ZONDER-MASTER.
+      ************************
+           IF TBLIBT-ADD
+              MOVE TBLIBT-CODE       TO TBLIBN-CODE
+              MOVE TBLIBT-LIBELLE-FR TO TBLIBN-LIBELLE-FR
+              MOVE TBLIBT-LIBELLE-NL TO TBLIBN-LIBELLE-NL
+              MOVE TBLIBT-LIBELLE-AL TO TBLIBN-LIBELLE-AL
+              MOVE TBLIBT-TYPE       TO TBLIBN-TYPE
+              WRITE TBLIBN-REC
+              ADD 1 TO WS-CNT-TOEGEVOEGD
+              MOVE "TOEGEVOEGD" TO TBLIBR-RESULTAAT
+           ELSE
+              ADD 1 TO WS-CNT-GEWEIGERD
+              MOVE "ONBEKENDE CODE - MUTATIE GEWEIGERD"
+                                     TO TBLIBR-RESULTAAT
+           END-IF
+           MOVE TBLIBT-CODE  TO TBLIBR-CODE
+           MOVE TBLIBT-ACTIE TO TBLIBR-ACTIE
+           WRITE TBLIBR-REC
+           .
+      *
+      *----------------------------------------------------------------
+      *RVH014: MUTATIE MET OVEREENKOMSTIGE MASTERCODE - WIJZIGEN,
+      *        SCHRAPPEN, OF EEN TOEVOEGING VAN EEN REEDS BESTAANDE
+      *        CODE WEIGEREN.
+      *----------------------------------------------------------------
+       VERWERK-MET-MASTER.
+      *********************
+           EVALUATE TRUE
+           WHEN TBLIBT-CHANGE
+              MOVE TBLIBQ-CODE       TO TBLIBN-CODE
+              MOVE TBLIBT-LIBELLE-FR TO TBLIBN-LIBELLE-FR
+              MOVE TBLIBT-LIBELLE-NL TO TBLIBN-LIBELLE-NL
+              MOVE TBLIBT-LIBELLE-AL TO TBLIBN-LIBELLE-AL
+              MOVE TBLIBT-TYPE       TO TBLIBN-TYPE
+              WRITE TBLIBN-REC
+              ADD 1 TO WS-CNT-GEWIJZIGD
+              MOVE "GEWIJZIGD" TO TBLIBR-RESULTAAT
+           WHEN TBLIBT-DELETE
+              ADD 1 TO WS-CNT-GESCHRAPT
+              MOVE "VERWIJDERD" TO TBLIBR-RESULTAAT
+           WHEN OTHER
+              PERFORM KOPIEER-ONGEWIJZIGD
+              ADD 1 TO WS-CNT-GEWEIGERD
+              MOVE "CODE BESTAAT REEDS - TOEVOEGING GEWEIGERD"
+                                     TO TBLIBR-RESULTAAT
+           END-EVALUATE
+           MOVE TBLIBT-CODE  TO TBLIBR-CODE
+           MOVE TBLIBT-ACTIE TO TBLIBR-ACTIE
+           WRITE TBLIBR-REC
+           .
+      *
+       FIN-ONDERHOUD.
+      ****************
+           CLOSE TBLIBQ-FILE TBLIBT-FILE TBLIBN-FILE TBLIBR-FILE
+           DISPLAY "GIRTBLX4 - TOEGEVOEGD : " WS-CNT-TOEGEVOEGD
+           DISPLAY "GIRTBLX4 - GEWIJZIGD  : " WS-CNT-GEWIJZIGD
+           DISPLAY "GIRTBLX4 - GESCHRAPT  : " WS-CNT-GESCHRAPT
+           DISPLAY "GIRTBLX4 - GEWEIGERD  : " WS-CNT-GEWEIGERD
+           .
