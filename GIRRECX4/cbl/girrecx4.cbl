@@ -0,0 +1,280 @@
+      ******************************************************************
+      **  GIRRECX4 : RECONCILIATIE BBF-JOURNAAL TEGEN 500001-BAND      *
+      **  --------------------------------------------------------    *
+      **                                                               *
+      **  - LEEST DE (VOORAF GESORTEERDE) EXTRACT VAN HET BBF-        *
+      **    BETALINGSJOURNAAL (ADD-BBF/GET-BBF, SLEUTEL BBF-KONST/    *
+      **    BBF-VOLGNR) SAMEN MET DE (VOORAF GESORTEERDE) 5N0001-     *
+      **    BANDUITVOER VAN CREER-USER-500001 (TRBFNCX4), EN MELDT    *
+      **    ELKE SLEUTEL DIE MAAR AAN EEN VAN BEIDE KANTEN VOORKOMT.  *
+      **  - DIT VERVANGT HET TELEFONISCH SIGNALEREN DOOR EEN LID DAT  *
+      **    NOOIT WERD UITBETAALD ALS ENIGE MANIER OM EEN BETALING    *
+      **    TE DETECTEREN DIE TUSSEN JOURNAAL EN BANDBESTAND VERLOREN *
+      **    IS GEGAAN.                                                *
+      **                                                               *
+      ******************************************************************
+      *RVH013: NIEUW BATCHPROGRAMMA VOOR DE RECONCILIATIE VAN HET
+      *        BBF-JOURNAAL TEGEN DE SEPAAUKU 5N0001-BANDUITVOER.
+      *----------------------------------------------------------------
+       IDENTIFICATION DIVISION.
+      *----------------------------------------------------------------
+      **** Identification Division ***
+      *----------------------------------------------------------------
+       PROGRAM-ID. GIRRECX4.
+      *AUTHOR.  RVH
+      *---------------------------------------------------------------
+RVH013*
+RVH013* RVH013 09/08/2026
+RVH013*     NIEUW PROGRAMMA : RECONCILIATIE BBF-JOURNAAL / 500001-BAND
+RVH013*
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+      **********************
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *----------------------------------------------------------------
+      *RVH013: EXTRACT VAN HET BBF-JOURNAAL (ADD-BBF/GET-BBF), VOORAF
+      *        GESORTEERD OPLOPEND OP KONSTANTE/VOLGNUMMER DOOR EEN
+      *        VOORAFGAANDE SORTEERSTAP IN DE JCL.
+      *----------------------------------------------------------------
+           SELECT BBFX-FILE ASSIGN TO BBFX
+                  ORGANIZATION IS SEQUENTIAL
+                  FILE STATUS  IS WS-BBFX-STATUS.
+      *----------------------------------------------------------------
+      *RVH013: 5N0001-BANDUITVOER VAN CREER-USER-500001, EVENEENS
+      *        VOORAF GESORTEERD OP KONSTANTE/VOLGNUMMER.
+      *----------------------------------------------------------------
+           SELECT BANDX-FILE ASSIGN TO BANDX
+                  ORGANIZATION IS SEQUENTIAL
+                  FILE STATUS  IS WS-BANDX-STATUS.
+      *----------------------------------------------------------------
+      *RVH013: AFWIJKINGENLIJST - SLEUTELS DIE MAAR AAN EEN KANT
+      *        VOORKOMEN.
+      *----------------------------------------------------------------
+           SELECT RECQ-FILE ASSIGN TO RECQ
+                  ORGANIZATION IS SEQUENTIAL
+                  FILE STATUS  IS WS-RECQ-STATUS.
+      *
+       DATA DIVISION.
+      ***************
+       FILE SECTION.
+      *****************
+       FD  BBFX-FILE
+           RECORDING MODE IS F.
+       01  BBFX-REC.
+           05  BBFX-KONST               PIC 9(10).
+           05  BBFX-VOLGNR              PIC 9(03).
+           05  BBFX-LIBEL               PIC 9(02).
+           05  BBFX-BEDRAG              PIC S9(08).
+           05  BBFX-DATINB              PIC 9(08).
+      *
+       FD  BANDX-FILE
+           RECORDING MODE IS F.
+           COPY SEPAAUKU.
+      *
+       FD  RECQ-FILE
+           RECORDING MODE IS F.
+       01  RECQ-REC.
+           05  RECQ-KONST               PIC 9(10).
+           05  RECQ-VOLGNR              PIC 9(03).
+           05  RECQ-KANT                PIC X(04).
+               88  RECQ-KANT-BBF        VALUE "BBF ".
+               88  RECQ-KANT-BAND       VALUE "BAND".
+           05  RECQ-BEDRAG              PIC S9(08).
+           05  RECQ-LIBEL               PIC 9(02).
+           05  RECQ-MELDING             PIC X(60).
+      *
+       WORKING-STORAGE SECTION.
+      *************************
+       01  WS-BBFX-STATUS               PIC XX VALUE ZEROES.
+       01  WS-BANDX-STATUS              PIC XX VALUE ZEROES.
+       01  WS-RECQ-STATUS               PIC XX VALUE ZEROES.
+      *
+       01  WS-BBFX-EOF-SW               PIC X VALUE "N".
+           88  WS-BBFX-EOF              VALUE "Y".
+       01  WS-BANDX-EOF-SW              PIC X VALUE "N".
+           88  WS-BANDX-EOF             VALUE "Y".
+      *
+       01  WS-BBFX-KEY.
+           05  WS-BBFX-KEY-KONST        PIC 9(10).
+           05  WS-BBFX-KEY-VOLGNR       PIC 9(03).
+       01  WS-BANDX-KEY.
+           05  WS-BANDX-KEY-KONST       PIC 9(10).
+           05  WS-BANDX-KEY-VOLGNR      PIC 9(03).
+      *
+      *RVH013: DEZELFDE OPBOUW ALS COMMENT1 (TRBFNCX4) - CREER-USER-
+      *        500001 BOUWT DE 5N0001-COMMENTAAR-ZONE VOLGENS DIE
+      *        LAYOUT OP, MET KONSTANTE-VELD1/VOLGNR-VELD1 OP DEZELFDE
+      *        POSITIE.
+       01  WS-BAND-COMMENT              PIC X(106).
+       01  WS-BAND-COMMENT1 REDEFINES WS-BAND-COMMENT.
+           05  FILLER                   PIC X(53).
+           05  FILLER                   PIC X(07).
+           05  WS-BAND-KONST            PIC 9(10).
+           05  WS-BAND-VOLGNR           PIC 9(03).
+           05  FILLER                   PIC X(01).
+           05  FILLER                   PIC X(14).
+           05  FILLER                   PIC X(01).
+           05  FILLER                   PIC X(14).
+           05  FILLER                   PIC X(03).
+      *
+       01  WS-CNT-BBF-ONLY              PIC 9(07) VALUE ZERO.
+       01  WS-CNT-BAND-ONLY             PIC 9(07) VALUE ZERO.
+       01  WS-CNT-MATCH                 PIC 9(07) VALUE ZERO.
+      *
+       01  WS-DISPLAY-CNT               PIC ZZZZZZ9.
+      *
+      *----------------------------------------------------------------
+       PROCEDURE DIVISION.
+      ********************
+      *----------------------------------------------------------------
+      *SQUELETTE DU TRAITEMENT
+      *----------------------------------------------------------------
+       TRAITEMENT-RECONCILIATION SECTION.
+      *----------------------------------------------------------------
+       PAR-TRAITEMENT-RECONCILIATION.
+      *---------------------------------
+           PERFORM OPEN-RECONCILIATION
+           PERFORM LEZEN-BBFX
+           PERFORM LEZEN-BANDX
+           PERFORM WITH TEST BEFORE
+                   UNTIL WS-BBFX-EOF AND WS-BANDX-EOF
+              EVALUATE TRUE
+              WHEN WS-BBFX-KEY < WS-BANDX-KEY
+                 PERFORM SIGNALEREN-BBF-ONLY
+                 PERFORM LEZEN-BBFX
+              WHEN WS-BBFX-KEY > WS-BANDX-KEY
+                 PERFORM SIGNALEREN-BAND-ONLY
+                 PERFORM LEZEN-BANDX
+              WHEN OTHER
+                 ADD 1 TO WS-CNT-MATCH
+                 PERFORM LEZEN-BBFX
+                 PERFORM LEZEN-BANDX
+              END-EVALUATE
+           END-PERFORM
+           PERFORM FIN-RECONCILIATION
+           STOP RUN
+           .
+      *
+      *----------------------------------------------------------------
+      **** ROUTINES SECTION ***
+      *----------------------------------------------------------------
+       ROUTINES SECTION.
+      ******************
+       OPEN-RECONCILIATION.
+      **********************
+           OPEN INPUT BBFX-FILE
+           IF WS-BBFX-STATUS NOT = "00"
+              DISPLAY "GIRRECX4 - ERREUR OPEN BBFX  STATUS = "
+                      WS-BBFX-STATUS
+              STOP RUN
+           END-IF
+           OPEN INPUT BANDX-FILE
+           IF WS-BANDX-STATUS NOT = "00"
+              DISPLAY "GIRRECX4 - ERREUR OPEN BANDX STATUS = "
+                      WS-BANDX-STATUS
+              STOP RUN
+           END-IF
+           OPEN OUTPUT RECQ-FILE
+           IF WS-RECQ-STATUS NOT = "00"
+              DISPLAY "GIRRECX4 - ERREUR OPEN RECQ  STATUS = "
+                      WS-RECQ-STATUS
+              STOP RUN
+           END-IF
+           .
+      *
+      *----------------------------------------------------------------
+      *RVH013: EEN RECORD VAN HET BBF-JOURNAALEXTRACT INLEZEN. BIJ EOF
+      *        WORDT DE SLEUTEL OP HIGH-VALUES GEZET ZODAT DE OVERBLI-
+      *        JVENDE BANDLIJNEN NORMAAL ALS "ENKEL-OP-BAND" UITKOMEN.
+      *----------------------------------------------------------------
+       LEZEN-BBFX.
+      *************
+           IF NOT WS-BBFX-EOF
+              READ BBFX-FILE
+                 AT END
+                    SET WS-BBFX-EOF TO TRUE
+                    MOVE HIGH-VALUES TO WS-BBFX-KEY
+              END-READ
+              IF NOT WS-BBFX-EOF
+                 MOVE BBFX-KONST  TO WS-BBFX-KEY-KONST
+                 MOVE BBFX-VOLGNR TO WS-BBFX-KEY-VOLGNR
+              END-IF
+           END-IF
+           .
+      *
+      *----------------------------------------------------------------
+      *RVH013: EEN KWALIFICERENDE 5N0001-BANDLIJN INLEZEN (ANDERE
+      *        USERCOD-WAARDEN OP DE BAND WORDEN OVERGESLAGEN, ZIE
+      *        LEZEN-BANDX-1).
+      *----------------------------------------------------------------
+       LEZEN-BANDX.
+      **************
+           PERFORM LEZEN-BANDX-1
+           PERFORM WITH TEST BEFORE
+                   UNTIL WS-BANDX-EOF OR USERCOD = "5N0001"
+              PERFORM LEZEN-BANDX-1
+           END-PERFORM
+           IF NOT WS-BANDX-EOF
+              MOVE COMMENTAAR      TO WS-BAND-COMMENT
+              MOVE WS-BAND-KONST   TO WS-BANDX-KEY-KONST
+              MOVE WS-BAND-VOLGNR  TO WS-BANDX-KEY-VOLGNR
+           END-IF
+           .
+      *
+       LEZEN-BANDX-1.
+      ***************
+           IF NOT WS-BANDX-EOF
+              READ BANDX-FILE
+                 AT END
+                    SET WS-BANDX-EOF TO TRUE
+                    MOVE HIGH-VALUES TO WS-BANDX-KEY
+              END-READ
+           END-IF
+           .
+      *
+      *----------------------------------------------------------------
+      *RVH013: BBF-JOURNAALLIJN ZONDER OVEREENKOMSTIGE BANDLIJN.
+      *----------------------------------------------------------------
+       SIGNALEREN-BBF-ONLY.
+      **********************
+           ADD 1 TO WS-CNT-BBF-ONLY
+           MOVE WS-BBFX-KEY-KONST  TO RECQ-KONST
+           MOVE WS-BBFX-KEY-VOLGNR TO RECQ-VOLGNR
+           SET RECQ-KANT-BBF TO TRUE
+           MOVE BBFX-BEDRAG TO RECQ-BEDRAG
+           MOVE BBFX-LIBEL  TO RECQ-LIBEL
+           MOVE "BBF-JOURNAAL ZONDER OVEREENKOMSTIGE 5N0001-BANDLIJN"
+                            TO RECQ-MELDING
+           WRITE RECQ-REC
+           .
+      *
+      *----------------------------------------------------------------
+      *RVH013: 5N0001-BANDLIJN ZONDER OVEREENKOMSTIG BBF-JOURNAAL.
+      *----------------------------------------------------------------
+       SIGNALEREN-BAND-ONLY.
+      ***********************
+           ADD 1 TO WS-CNT-BAND-ONLY
+           MOVE WS-BANDX-KEY-KONST  TO RECQ-KONST
+           MOVE WS-BANDX-KEY-VOLGNR TO RECQ-VOLGNR
+           SET RECQ-KANT-BAND TO TRUE
+           MOVE ZEROES TO RECQ-BEDRAG
+           MOVE ZEROES TO RECQ-LIBEL
+           MOVE "5N0001-BANDLIJN ZONDER OVEREENKOMSTIG BBF-JOURNAAL"
+                            TO RECQ-MELDING
+           WRITE RECQ-REC
+           .
+      *
+       FIN-RECONCILIATION.
+      **********************
+           CLOSE BBFX-FILE BANDX-FILE RECQ-FILE
+           MOVE WS-CNT-BBF-ONLY  TO WS-DISPLAY-CNT
+           DISPLAY "GIRRECX4 - ENKEL IN BBF-JOURNAAL    : "
+                   WS-DISPLAY-CNT
+           MOVE WS-CNT-BAND-ONLY TO WS-DISPLAY-CNT
+           DISPLAY "GIRRECX4 - ENKEL OP 5N0001-BAND     : "
+                   WS-DISPLAY-CNT
+           MOVE WS-CNT-MATCH     TO WS-DISPLAY-CNT
+           DISPLAY "GIRRECX4 - OVEREENSTEMMENDE PAREN   : "
+                   WS-DISPLAY-CNT
+           .
